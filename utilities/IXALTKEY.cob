@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXALTKEY.
+      *> Req 012: alternate-key lookup path over IX-FS3 using
+      *> IX-FS3-ALTER-KEY, which the upstream feed already keys
+      *> records on. IX109A/IX113A/IX201A only ever open IX-FS3 by
+      *> IX-FS3-KEY; this satellite program opens the same physical
+      *> file with an ALTERNATE RECORD KEY added so records can be
+      *> pulled by the business's alternate key without a full scan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IX-FS3 ASSIGN TO "ixfs3.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IX-FS3-KEY
+               ALTERNATE RECORD KEY IS IX-FS3-ALTER-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-IX-FS3-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IX-FS3
+           RECORD 240
+           BLOCK CONTAINS 2 RECORDS.
+           COPY IXFS3REC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-IX-FS3-STATUS PIC XX VALUE SPACES.
+       01 WS-LOOKUP-KEY    PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== IX-FS3 Alternate-Key Lookup ===".
+           OPEN INPUT IX-FS3.
+           IF WS-IX-FS3-STATUS NOT = "00"
+               DISPLAY "   Unable to open IX-FS3, status "
+                   WS-IX-FS3-STATUS
+           ELSE
+               PERFORM LOOKUP-BY-ALTERNATE-KEY
+               CLOSE IX-FS3
+           END-IF.
+           STOP RUN.
+
+       LOOKUP-BY-ALTERNATE-KEY.
+           MOVE WS-LOOKUP-KEY TO IX-FS3-ALTER-KEY.
+           READ IX-FS3
+               KEY IS IX-FS3-ALTER-KEY
+               INVALID KEY
+                   DISPLAY "   No record for alternate key '"
+                       WS-LOOKUP-KEY "', status "
+                       WS-IX-FS3-STATUS
+               NOT INVALID KEY
+                   DISPLAY "   Found primary key: " IX-FS3-KEY
+           END-READ.
