@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBFASTVAL.
+      *> Req 028: single-pass validation over OBSQ3A's eight SQ-FS
+      *> files. OBSQ3A is a vendored NIST CCVS conformance deck and is
+      *> not hand-edited (see IMPLEMENTATION_STATUS.md Sandbox/dialect
+      *> notes), and it drives SQ-FS1 through SQ-FS8 as eight separate
+      *> full sequential passes, each opened, read to EOF, and closed
+      *> before the next one starts, with the shared RAW-DATA control
+      *> record re-opened for each of the eight test groups. For a
+      *> shop's-worth of these files that is eight full scans of the
+      *> batch window instead of one. This satellite factors the
+      *> common open/verify logic so all eight files are driven from
+      *> a single interleaved loop instead: RAW-DATA is opened and its
+      *> control record read exactly once, all eight SQ-FS files are
+      *> opened together, and one driving PERFORM advances whichever
+      *> files are not yet at EOF a record at a time until all eight
+      *> are exhausted, instead of finishing SQ-FS1 end-to-end before
+      *> SQ-FS2 is even opened.
+      *>
+      *> RAW-DATA carries the NIST harness's own pass/fail bookkeeping
+      *> (C-OK/C-ALL/C-FAIL test counters), not a business record for
+      *> SQ-FS content, so the "compare against RAW-DATA" step here is
+      *> the sanity check that actually applies: the combined record
+      *> count read across all eight files is reported alongside
+      *> RAW-DATA's own C-ALL test count for the operator to
+      *> reconcile, since both are supposed to track the same run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-DATA ASSIGN TO "rawdata.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RAW-DATA-KEY
+               FILE STATUS IS WS-RAW-DATA-STATUS.
+           SELECT SQ-FS1 ASSIGN TO "sqfs1.dat"
+               FILE STATUS IS WS-SQ-FS1-STATUS.
+           SELECT SQ-FS2 ASSIGN TO "sqfs2.dat"
+               FILE STATUS IS WS-SQ-FS2-STATUS.
+           SELECT SQ-FS3 ASSIGN TO "sqfs3.dat"
+               FILE STATUS IS WS-SQ-FS3-STATUS.
+           SELECT SQ-FS4 ASSIGN TO "sqfs4.dat"
+               FILE STATUS IS WS-SQ-FS4-STATUS.
+           SELECT SQ-FS5 ASSIGN TO "sqfs5.dat"
+               FILE STATUS IS WS-SQ-FS5-STATUS.
+           SELECT SQ-FS6 ASSIGN TO "sqfs6.dat"
+               FILE STATUS IS WS-SQ-FS6-STATUS.
+           SELECT SQ-FS7 ASSIGN TO "sqfs7.dat"
+               FILE STATUS IS WS-SQ-FS7-STATUS.
+           SELECT SQ-FS8 ASSIGN TO "sqfs8.dat"
+               FILE STATUS IS WS-SQ-FS8-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RAW-DATA.
+       01 RAW-DATA-SATZ.
+          05 RAW-DATA-KEY        PIC X(6).
+          05 C-DATE              PIC 9(6).
+          05 C-TIME              PIC 9(8).
+          05 C-NO-OF-TESTS       PIC 99.
+          05 C-OK                PIC 999.
+          05 C-ALL               PIC 999.
+          05 C-FAIL              PIC 999.
+          05 C-DELETED           PIC 999.
+          05 C-INSPECT           PIC 999.
+          05 C-NOTE              PIC X(13).
+          05 C-INDENT            PIC X.
+          05 C-ABORT             PIC X(8).
+
+       FD SQ-FS1.
+       01 SQ-FS1R1-F-G-120 PIC X(120).
+       FD SQ-FS2.
+       01 SQ-FS2R1-F-G-120 PIC X(120).
+       FD SQ-FS3.
+       01 SQ-FS3R1-F-G-120 PIC X(120).
+       FD SQ-FS4.
+       01 SQ-FS4R1-F-G-120 PIC X(120).
+       FD SQ-FS5.
+       01 SQ-FS5R1-F-G-120 PIC X(120).
+       FD SQ-FS6.
+       01 SQ-FS6R1-F-G-120 PIC X(120).
+       FD SQ-FS7.
+       01 SQ-FS7R1-F-G-120 PIC X(120).
+       FD SQ-FS8.
+       01 SQ-FS8R1-F-G-120 PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RAW-DATA-STATUS  PIC XX VALUE SPACES.
+       01 WS-RAW-DATA-KEY     PIC X(6) VALUE "OBSQ34".
+       01 WS-SQ-FS1-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS2-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS3-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS4-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS5-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS6-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS7-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-FS8-STATUS    PIC XX VALUE SPACES.
+       01 WS-SQ-EOF-TABLE.
+          05 WS-SQ-EOF OCCURS 8 TIMES PIC 9 VALUE 0.
+       01 WS-SQ-COUNT-TABLE.
+          05 WS-SQ-COUNT OCCURS 8 TIMES PIC 9(6) VALUE 0.
+       01 WS-FILE-IX          PIC 9 VALUE 0.
+       01 WS-ACTIVE-COUNT     PIC 9 VALUE 8.
+       01 WS-TOTAL-COUNT      PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== OBSQ3A Single-Pass SQ-FS Validator ===".
+           PERFORM OPEN-RAW-DATA-CONTROL.
+           OPEN INPUT SQ-FS1 SQ-FS2 SQ-FS3 SQ-FS4
+                      SQ-FS5 SQ-FS6 SQ-FS7 SQ-FS8.
+           PERFORM PRIME-ALL-FILES.
+           PERFORM UNTIL WS-ACTIVE-COUNT = 0
+               PERFORM ADVANCE-ALL-ACTIVE-FILES
+           END-PERFORM.
+           CLOSE SQ-FS1 SQ-FS2 SQ-FS3 SQ-FS4
+                 SQ-FS5 SQ-FS6 SQ-FS7 SQ-FS8.
+           PERFORM REPORT-RESULTS.
+           STOP RUN.
+
+       OPEN-RAW-DATA-CONTROL.
+           OPEN INPUT RAW-DATA.
+           IF WS-RAW-DATA-STATUS = "00"
+               MOVE WS-RAW-DATA-KEY TO RAW-DATA-KEY
+               READ RAW-DATA
+                   INVALID KEY
+                       DISPLAY "   RAW-DATA control record not found "
+                           "for key '" WS-RAW-DATA-KEY "'"
+                       MOVE 0 TO C-ALL
+               END-READ
+               CLOSE RAW-DATA
+           ELSE
+               DISPLAY "   Unable to open rawdata.dat, status "
+                   WS-RAW-DATA-STATUS
+               MOVE 0 TO C-ALL
+           END-IF.
+
+      *> One READ per file to prime the loop, same pattern
+      *> READ-EMPLOYEES/LOAD-KEYS-SQ-FSn already use elsewhere in
+      *> this shop before entering a PERFORM UNTIL WS-EOF loop.
+       PRIME-ALL-FILES.
+           READ SQ-FS1 AT END MOVE 1 TO WS-SQ-EOF (1) END-READ.
+           READ SQ-FS2 AT END MOVE 1 TO WS-SQ-EOF (2) END-READ.
+           READ SQ-FS3 AT END MOVE 1 TO WS-SQ-EOF (3) END-READ.
+           READ SQ-FS4 AT END MOVE 1 TO WS-SQ-EOF (4) END-READ.
+           READ SQ-FS5 AT END MOVE 1 TO WS-SQ-EOF (5) END-READ.
+           READ SQ-FS6 AT END MOVE 1 TO WS-SQ-EOF (6) END-READ.
+           READ SQ-FS7 AT END MOVE 1 TO WS-SQ-EOF (7) END-READ.
+           READ SQ-FS8 AT END MOVE 1 TO WS-SQ-EOF (8) END-READ.
+           PERFORM COUNT-STILL-ACTIVE-FILES.
+           PERFORM VARYING WS-FILE-IX FROM 1 BY 1
+                   UNTIL WS-FILE-IX > 8
+               IF WS-SQ-EOF (WS-FILE-IX) = 0
+                   ADD 1 TO WS-SQ-COUNT (WS-FILE-IX)
+                   ADD 1 TO WS-TOTAL-COUNT
+               END-IF
+           END-PERFORM.
+
+      *> The single driving loop: one record off whichever files are
+      *> still active, per iteration, instead of finishing one file's
+      *> whole sequential pass before the next file is even opened.
+       ADVANCE-ALL-ACTIVE-FILES.
+           IF WS-SQ-EOF (1) = 0
+               READ SQ-FS1 AT END MOVE 1 TO WS-SQ-EOF (1)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (1)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (2) = 0
+               READ SQ-FS2 AT END MOVE 1 TO WS-SQ-EOF (2)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (2)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (3) = 0
+               READ SQ-FS3 AT END MOVE 1 TO WS-SQ-EOF (3)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (3)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (4) = 0
+               READ SQ-FS4 AT END MOVE 1 TO WS-SQ-EOF (4)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (4)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (5) = 0
+               READ SQ-FS5 AT END MOVE 1 TO WS-SQ-EOF (5)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (5)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (6) = 0
+               READ SQ-FS6 AT END MOVE 1 TO WS-SQ-EOF (6)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (6)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (7) = 0
+               READ SQ-FS7 AT END MOVE 1 TO WS-SQ-EOF (7)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (7)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           IF WS-SQ-EOF (8) = 0
+               READ SQ-FS8 AT END MOVE 1 TO WS-SQ-EOF (8)
+                   NOT AT END
+                       ADD 1 TO WS-SQ-COUNT (8)
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-IF.
+           PERFORM COUNT-STILL-ACTIVE-FILES.
+
+       COUNT-STILL-ACTIVE-FILES.
+           MOVE 0 TO WS-ACTIVE-COUNT.
+           PERFORM VARYING WS-FILE-IX FROM 1 BY 1
+                   UNTIL WS-FILE-IX > 8
+               IF WS-SQ-EOF (WS-FILE-IX) = 0
+                   ADD 1 TO WS-ACTIVE-COUNT
+               END-IF
+           END-PERFORM.
+
+       REPORT-RESULTS.
+           PERFORM VARYING WS-FILE-IX FROM 1 BY 1
+                   UNTIL WS-FILE-IX > 8
+               DISPLAY "   SQ-FS" WS-FILE-IX ": "
+                   WS-SQ-COUNT (WS-FILE-IX) " record(s)"
+           END-PERFORM.
+           DISPLAY "   Combined total: " WS-TOTAL-COUNT
+               " record(s) across all eight files in one pass".
+           DISPLAY "   RAW-DATA C-ALL test count: " C-ALL
+               " (reconcile against the total above)".
