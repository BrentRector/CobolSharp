@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *> Req 022: shop-wide job completion audit trail. Every program
+      *> in the demo/test family (DEMO, DEMO3/DEMO3B, DEMO4, DEMO5,
+      *> DEMO6, GTEST, MINI, MINI2, PTEST, ZTEST) CALLs this once right
+      *> after PROCEDURE DIVISION starts and once right before STOP RUN,
+      *> so a queryable history of what ran, when, and with what return
+      *> code survives after the console/spool log is gone. The NIST
+      *> jobs under tests/nist/programs are vendored decks and are not
+      *> hand-edited (see IMPLEMENTATION_STATUS.md Sandbox/dialect
+      *> notes); their completion is already tracked by the batch
+      *> reconciliation/trailer utilities added for reqs 014/018.
+      *> A single timestamp is portable across every caller; per-program
+      *> WS-* status fields are not, so the return code is the one
+      *> caller-supplied status value recorded here.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "audit_trail.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS  PIC XX VALUE SPACES.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE    PIC 9(8).
+          05 WS-TS-TIME    PIC 9(6).
+       01 WS-RC-EDIT       PIC ---9.
+      *> Built with MOVE, not STRING: on this runtime, a STRING result
+      *> written to a file that was opened with OPEN EXTEND comes back
+      *> with file status 71 and never reaches disk, even though the
+      *> same STRING works fine on a freshly OPEN OUTPUT file. Plain
+      *> MOVE into this layout and then into AUDIT-LINE sidesteps it.
+       01 WS-AUDIT-LINE-BUILD.
+          05 WS-L-PROGRAM  PIC X(8).
+          05 FILLER        PIC X VALUE SPACE.
+          05 WS-L-EVENT    PIC X(5).
+          05 FILLER        PIC X VALUE SPACE.
+          05 WS-L-DATE     PIC 9(8).
+          05 FILLER        PIC X VALUE ".".
+          05 WS-L-TIME     PIC 9(6).
+          05 FILLER        PIC X(4) VALUE " RC=".
+          05 WS-L-RC       PIC ---9.
+          05 FILLER        PIC X(46) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LS-PROGRAM-NAME  PIC X(8).
+       01 LS-EVENT         PIC X(5).
+       01 LS-RETURN-CODE   PIC S9(4).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-EVENT LS-RETURN-CODE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TS-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-TS-TIME.
+           MOVE LS-RETURN-CODE TO WS-RC-EDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE LS-PROGRAM-NAME TO WS-L-PROGRAM.
+           MOVE LS-EVENT TO WS-L-EVENT.
+           MOVE WS-TS-DATE TO WS-L-DATE.
+           MOVE WS-TS-TIME TO WS-L-TIME.
+           MOVE WS-RC-EDIT TO WS-L-RC.
+           MOVE WS-AUDIT-LINE-BUILD TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+           GOBACK.
