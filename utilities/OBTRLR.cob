@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBTRLR.
+      *> Req 018: record-count/hash-total trailer for the NIST job
+      *> family's flat 120-byte output files (IX-FS3, RL-FS1, SQ-FS1..8,
+      *> ST-FS1), all of which carry the shared FILE-RECORD-INFO
+      *> skeleton. Counts the data records and accumulates a control
+      *> hash total per record, then writes a single trailer record so
+      *> downstream jobs can verify nothing was lost or duplicated in
+      *> transit without re-reading the whole file. Point TARGET-FILE's
+      *> ASSIGN at whichever family file is being audited for a given
+      *> run.
+      *>
+      *> Only IX-FS3 (see IX109A.cob:698) ever writes the second half of
+      *> the FILE-RECORD-INFO skeleton, which is where the "RECKEY="
+      *> marker and the real business key live; RL-FS1, SQ-FS1..8, and
+      *> ST-FS1 only ever write the first half (confirmed at, e.g.,
+      *> RL201A.cob:396) and so never carry that marker at all. When it
+      *> is absent, EXTRACT-BUSINESS-KEY falls back to XRECORD-NUMBER
+      *> (bytes 35-40 of the shared layout), the CCVS record-sequence
+      *> counter every family member does write -- a real, per-record
+      *> value, unlike the fixed-position substring this replaced, which
+      *> was constant across every record of a keyless file and made the
+      *> hash total a function of record COUNT alone rather than of the
+      *> records actually present.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARGET-FILE ASSIGN TO "obtrlr_input.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TARGET-STATUS.
+           SELECT TRAILER-FILE ASSIGN TO "obtrlr_trailer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAILER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARGET-FILE.
+       01 TARGET-RECORD PIC X(120).
+
+       FD TRAILER-FILE.
+       01 TRAILER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TARGET-STATUS   PIC XX VALUE SPACES.
+       01 WS-TRAILER-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF             PIC 9 VALUE 0.
+       01 WS-RECKEY-POS      PIC 9(3) VALUE 0.
+       01 WS-CURRENT-KEY     PIC X(29) VALUE SPACES.
+       01 WS-KEY-CHAR-IX     PIC 9(2) VALUE 0.
+       01 WS-RECORD-COUNT    PIC 9(9) VALUE 0.
+       01 WS-HASH-TOTAL      PIC 9(9) VALUE 0.
+       01 WS-COUNT-EDIT      PIC Z(8)9.
+       01 WS-HASH-EDIT       PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== Record-Count / Hash-Total Trailer ===".
+           OPEN INPUT TARGET-FILE.
+           IF WS-TARGET-STATUS NOT = "00"
+               DISPLAY "   Unable to open target file, status "
+                   WS-TARGET-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM SCAN-ALL-RECORDS
+               CLOSE TARGET-FILE
+               PERFORM WRITE-TRAILER-RECORD
+               DISPLAY "   " WS-RECORD-COUNT " record(s), hash total "
+                   WS-HASH-TOTAL
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       SCAN-ALL-RECORDS.
+           READ TARGET-FILE
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ACCUMULATE-HASH-TOTAL
+               ADD 1 TO WS-RECORD-COUNT
+               READ TARGET-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       EXTRACT-BUSINESS-KEY.
+           MOVE 1 TO WS-RECKEY-POS.
+           INSPECT TARGET-RECORD TALLYING WS-RECKEY-POS
+               FOR CHARACTERS BEFORE INITIAL "RECKEY=".
+           ADD 7 TO WS-RECKEY-POS.
+           IF WS-RECKEY-POS > 0 AND WS-RECKEY-POS <= 92
+               MOVE TARGET-RECORD (WS-RECKEY-POS:29) TO WS-CURRENT-KEY
+           ELSE
+               MOVE SPACES TO WS-CURRENT-KEY
+               MOVE TARGET-RECORD (35:6) TO WS-CURRENT-KEY
+           END-IF.
+
+       ACCUMULATE-HASH-TOTAL.
+           PERFORM VARYING WS-KEY-CHAR-IX FROM 1 BY 1
+                   UNTIL WS-KEY-CHAR-IX > 29
+               COMPUTE WS-HASH-TOTAL =
+                   FUNCTION MOD (WS-HASH-TOTAL +
+                       FUNCTION ORD (WS-CURRENT-KEY (WS-KEY-CHAR-IX:1)),
+                       999999999)
+                   ON SIZE ERROR
+                       MOVE 0 TO WS-HASH-TOTAL
+               END-COMPUTE
+           END-PERFORM.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-RECORD-COUNT TO WS-COUNT-EDIT.
+           MOVE WS-HASH-TOTAL TO WS-HASH-EDIT.
+           OPEN OUTPUT TRAILER-FILE.
+           STRING "TRAILER COUNT=" DELIMITED BY SIZE
+               WS-COUNT-EDIT DELIMITED BY SIZE
+               " HASH=" DELIMITED BY SIZE
+               WS-HASH-EDIT DELIMITED BY SIZE
+               INTO TRAILER-LINE
+           WRITE TRAILER-LINE.
+           CLOSE TRAILER-FILE.
