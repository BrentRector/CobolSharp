@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLKEYCHK.
+      *> Req 041: relative-record key range validator for RL201A's
+      *> RL-FS1/RL-FD1 pair (the request names RL108A, but RL108A's own
+      *> embedded programs only use RL-FS1 with no explicit RELATIVE
+      *> KEY -- see utilities/RLFREE.cob's req 013 note; the sibling
+      *> pair the request actually describes, RL-FS1 accessed with no
+      *> explicit RELATIVE KEY alongside RL-FD1 with RELATIVE KEY IS
+      *> RL-FD1-KEY, is RL201A's second and third embedded programs.
+      *> Treated here as a naming slip in the request rather than a
+      *> conflict to reconcile, since RL-FD1/RL-FD1-KEY only exist in
+      *> RL201A).
+      *>
+      *> RL201A is a vendored NIST CCVS conformance deck and is not
+      *> hand-edited (see IMPLEMENTATION_STATUS.md Sandbox/dialect
+      *> notes), so this is a pre-flight step meant to run immediately
+      *> before RL201A's update pass -- the same JCL-step shape as
+      *> utilities/IXBLKCHK.cob's req 032 block-count check -- rather
+      *> than a change inside the deck itself. It reads RL-FD1
+      *> sequentially once to find the file's current maximum relative
+      *> record number, then checks every candidate RL-FD1-KEY value
+      *> the update pass intends to use against the range 1 through
+      *> that maximum, rejecting anything outside it instead of letting
+      *> the update pass's own READ/REWRITE raise an invalid-key file
+      *> status mid-run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RL-FD1 ASSIGN TO "rlfd1.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-SCAN-KEY
+               FILE STATUS IS WS-RL-FD1-STATUS.
+           SELECT KEY-INPUT-FILE ASSIGN TO "rlkeychk_input.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RL-FD1.
+       01 RL-FD1-RECORD PIC X(120).
+
+       FD KEY-INPUT-FILE.
+       01 KEY-INPUT-LINE PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RL-FD1-STATUS      PIC XX VALUE SPACES.
+       01 WS-KEY-INPUT-STATUS   PIC XX VALUE SPACES.
+       01 WS-EOF                PIC 9 VALUE 0.
+       01 WS-SCAN-KEY           PIC 9(9) VALUE 0.
+       01 WS-MAX-RELATIVE-KEY   PIC 9(9) VALUE 0.
+       01 WS-CANDIDATE-KEY      PIC 9(9) VALUE 0.
+       01 WS-CHECKED-COUNT      PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT     PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== RL-FD1 Relative-Key Range Validator ===".
+           PERFORM DETERMINE-MAX-RELATIVE-KEY.
+           IF WS-MAX-RELATIVE-KEY = 0
+               DISPLAY "   Unable to determine current maximum "
+                   "relative record number, status "
+                   WS-RL-FD1-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "   Current maximum relative record number: "
+                   WS-MAX-RELATIVE-KEY
+               PERFORM VALIDATE-CANDIDATE-KEYS
+               DISPLAY " "
+               DISPLAY "   Checked " WS-CHECKED-COUNT " key(s), "
+                   "rejected " WS-REJECTED-COUNT
+               IF WS-REJECTED-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       DETERMINE-MAX-RELATIVE-KEY.
+           MOVE 0 TO WS-MAX-RELATIVE-KEY.
+           OPEN INPUT RL-FD1.
+           IF WS-RL-FD1-STATUS = "00"
+               MOVE 0 TO WS-EOF
+               READ RL-FD1 NEXT RECORD
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 1
+                   MOVE WS-SCAN-KEY TO WS-MAX-RELATIVE-KEY
+                   READ RL-FD1 NEXT RECORD
+                       AT END MOVE 1 TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE RL-FD1
+           END-IF.
+
+       VALIDATE-CANDIDATE-KEYS.
+           OPEN INPUT KEY-INPUT-FILE.
+           IF WS-KEY-INPUT-STATUS NOT = "00"
+               DISPLAY "   Unable to open rlkeychk_input.dat, status "
+                   WS-KEY-INPUT-STATUS
+           ELSE
+               MOVE 0 TO WS-EOF
+               READ KEY-INPUT-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 1
+                   MOVE FUNCTION NUMVAL(KEY-INPUT-LINE)
+                       TO WS-CANDIDATE-KEY
+                   PERFORM CHECK-ONE-KEY
+                   READ KEY-INPUT-FILE
+                       AT END MOVE 1 TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE KEY-INPUT-FILE
+           END-IF.
+
+       CHECK-ONE-KEY.
+           ADD 1 TO WS-CHECKED-COUNT.
+           IF WS-CANDIDATE-KEY < 1
+                   OR WS-CANDIDATE-KEY > WS-MAX-RELATIVE-KEY
+               DISPLAY "   REJECTED: RL-FD1-KEY " WS-CANDIDATE-KEY
+                   " is outside 1-" WS-MAX-RELATIVE-KEY
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               DISPLAY "   OK: RL-FD1-KEY " WS-CANDIDATE-KEY
+                   " is within range"
+           END-IF.
