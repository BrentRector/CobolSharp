@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTEXP.
+      *> Req 015: structured export of the PRINT-FILE narrative that
+      *> IX109A, IX113A, IX201A, RL101A, RL108A, RL201A and OBSQ3A all
+      *> write as 120-byte PRINT-REC lines. Reads PRINT-FILE and emits
+      *> one CSV row per line, flagging PASS/FAIL/error lines so the
+      *> dashboard this shop already runs the rest of the batch
+      *> schedule through can ingest results without parsing raw
+      *> line-printer text.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "printfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "printfile.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRINT-FILE.
+       01 PRINT-REC PIC X(120).
+
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PRINT-STATUS PIC XX VALUE SPACES.
+       01 WS-CSV-STATUS   PIC XX VALUE SPACES.
+       01 WS-EOF          PIC 9 VALUE 0.
+       01 WS-LINE-NO      PIC 9(6) VALUE 0.
+       01 WS-LINE-NO-EDIT PIC Z(5)9.
+       01 WS-CLASS        PIC X(6).
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== PRINT-FILE CSV Export ===".
+           OPEN INPUT PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "   Unable to open printfile.dat, status "
+                   WS-PRINT-STATUS
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               MOVE "LINE,CLASS,TEXT" TO CSV-LINE
+               WRITE CSV-LINE
+               PERFORM EXPORT-ALL-LINES
+               CLOSE PRINT-FILE
+               CLOSE CSV-FILE
+               DISPLAY "   " WS-LINE-NO
+                   " line(s) exported to printfile.csv"
+           END-IF.
+           STOP RUN.
+
+       EXPORT-ALL-LINES.
+           READ PRINT-FILE
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               ADD 1 TO WS-LINE-NO
+               MOVE WS-LINE-NO TO WS-LINE-NO-EDIT
+               EVALUATE TRUE
+                   WHEN PRINT-REC (1:4) = "FAIL"
+                       MOVE "FAIL" TO WS-CLASS
+                   WHEN PRINT-REC (1:4) = "PASS"
+                       MOVE "PASS" TO WS-CLASS
+                   WHEN OTHER
+                       MOVE "INFO" TO WS-CLASS
+               END-EVALUATE
+               STRING WS-LINE-NO-EDIT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CLASS DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   PRINT-REC DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+               READ PRINT-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
