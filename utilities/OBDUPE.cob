@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBDUPE.
+      *> Req 017: duplicate-key detection across OBSQ3A's eight
+      *> sequential files, SQ-FS1 through SQ-FS8. Each record carries
+      *> the shared FILE-RECORD-INFO skeleton, which embeds a business
+      *> key after a "RECKEY=" marker -- but only in its second half
+      *> (FILE-RECORD-INFO-P121-240). OBSQ3A only ever writes the first
+      *> half of that skeleton to SQ-FS1..8 (confirmed against, e.g.,
+      *> OBSQ3A.cob's WRITE SQ-FS1R1-F-G-120, which MOVEs only
+      *> FILE-RECORD-INFO-P1-120 beforehand; every one of the eight
+      *> files follows the same pattern). So none of these eight files'
+      *> physical records ever carry a "RECKEY=" marker or a real
+      *> business key -- only IX-FS3, written in full by IX109A
+      *> (IX109A.cob:698), does.
+      *>
+      *> EXTRACT-BUSINESS-KEY below still searches for the marker (so
+      *> this program keeps working correctly if ever pointed at data
+      *> that does carry one), but a record with no marker contributes
+      *> no key to the table -- it is tallied as unverifiable instead of
+      *> being loaded under a fabricated key. Earlier versions of this
+      *> program took bytes 1-29 of the raw record as a stand-in key
+      *> when no marker was found; those bytes are constant per-file
+      *> metadata (XFILE-NAME/XRECORD-NAME), not a business key, so
+      *> every comparison against it was silently guaranteed to report
+      *> zero duplicates regardless of what the data actually contained.
+      *> With no real key available in any of these eight files, the
+      *> honest result is "cannot verify," not "verified clean," so
+      *> that is what this program now reports.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQ-FS1 ASSIGN TO "sqfs1.dat".
+           SELECT SQ-FS2 ASSIGN TO "sqfs2.dat".
+           SELECT SQ-FS3 ASSIGN TO "sqfs3.dat".
+           SELECT SQ-FS4 ASSIGN TO "sqfs4.dat".
+           SELECT SQ-FS5 ASSIGN TO "sqfs5.dat".
+           SELECT SQ-FS6 ASSIGN TO "sqfs6.dat".
+           SELECT SQ-FS7 ASSIGN TO "sqfs7.dat".
+           SELECT SQ-FS8 ASSIGN TO "sqfs8.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SQ-FS1.
+       01 SQ-FS1R1-F-G-120 PIC X(120).
+       FD SQ-FS2.
+       01 SQ-FS2R1-F-G-120 PIC X(120).
+       FD SQ-FS3.
+       01 SQ-FS3R1-F-G-120 PIC X(120).
+       FD SQ-FS4.
+       01 SQ-FS4R1-F-G-120 PIC X(120).
+       FD SQ-FS5.
+       01 SQ-FS5R1-F-G-120 PIC X(120).
+       FD SQ-FS6.
+       01 SQ-FS6R1-F-G-120 PIC X(120).
+       FD SQ-FS7.
+       01 SQ-FS7R1-F-G-120 PIC X(120).
+       FD SQ-FS8.
+       01 SQ-FS8R1-F-G-120 PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC 9 VALUE 0.
+       01 WS-FILE-NO      PIC 9 VALUE 0.
+       01 WS-RECKEY-POS   PIC 9(3) VALUE 0.
+       01 WS-CURRENT-KEY  PIC X(29) VALUE SPACES.
+       01 WS-SOURCE-RECORD PIC X(120) VALUE SPACES.
+       01 WS-KEY-FOUND    PIC 9 VALUE 0.
+       01 WS-NO-KEY-COUNT PIC 9(6) VALUE 0.
+
+       01 WS-KEY-TABLE.
+          05 WS-KEY-ENTRY OCCURS 4000 TIMES.
+             10 WS-KEY-VALUE PIC X(29).
+             10 WS-KEY-FILE-NO PIC 9.
+       01 WS-KEY-COUNT PIC 9(4) VALUE 0.
+       01 WS-IX PIC 9(4) VALUE 0.
+       01 WS-JX PIC 9(4) VALUE 0.
+       01 WS-DUP-COUNT PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== OBSQ3A Cross-File Duplicate-Key Scan ===".
+           OPEN INPUT SQ-FS1 SQ-FS2 SQ-FS3 SQ-FS4
+                      SQ-FS5 SQ-FS6 SQ-FS7 SQ-FS8.
+
+           MOVE 1 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS1.
+           MOVE 2 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS2.
+           MOVE 3 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS3.
+           MOVE 4 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS4.
+           MOVE 5 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS5.
+           MOVE 6 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS6.
+           MOVE 7 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS7.
+           MOVE 8 TO WS-FILE-NO.
+           PERFORM LOAD-KEYS-SQ-FS8.
+
+           CLOSE SQ-FS1 SQ-FS2 SQ-FS3 SQ-FS4
+                 SQ-FS5 SQ-FS6 SQ-FS7 SQ-FS8.
+
+           PERFORM REPORT-DUPLICATES.
+           IF WS-KEY-COUNT = 0
+               DISPLAY "   " WS-NO-KEY-COUNT " record(s) scanned, none "
+                   "carried a ""RECKEY="" marker -- SQ-FS1..8 do not "
+                   "embed a business key in their physical records, "
+                   "so cross-file duplicate detection cannot be "
+                   "performed against this data"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "   " WS-KEY-COUNT " key(s) scanned, "
+                   WS-DUP-COUNT " duplicate pair(s) found"
+               IF WS-NO-KEY-COUNT > 0
+                   DISPLAY "   (" WS-NO-KEY-COUNT " record(s) had no "
+                       """RECKEY="" marker and were excluded)"
+               END-IF
+               IF WS-DUP-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       LOAD-KEYS-SQ-FS1.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS1 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS1R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS1 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS2.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS2 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS2R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS2 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS3.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS3 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS3R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS3 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS4.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS4 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS4R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS4 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS5.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS5 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS5R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS5 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS6.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS6 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS6R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS6 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS7.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS7 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS7R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS7 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+       LOAD-KEYS-SQ-FS8.
+           MOVE 0 TO WS-EOF.
+           READ SQ-FS8 AT END MOVE 1 TO WS-EOF END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE SQ-FS8R1-F-G-120 TO WS-SOURCE-RECORD
+               PERFORM EXTRACT-BUSINESS-KEY
+               PERFORM ADD-KEY-ENTRY
+               READ SQ-FS8 AT END MOVE 1 TO WS-EOF END-READ
+           END-PERFORM.
+
+       EXTRACT-BUSINESS-KEY.
+           MOVE 1 TO WS-RECKEY-POS.
+           INSPECT WS-SOURCE-RECORD TALLYING WS-RECKEY-POS
+               FOR CHARACTERS BEFORE INITIAL "RECKEY=".
+           ADD 7 TO WS-RECKEY-POS.
+           IF WS-RECKEY-POS > 0 AND WS-RECKEY-POS <= 92
+               MOVE WS-SOURCE-RECORD (WS-RECKEY-POS:29) TO
+                   WS-CURRENT-KEY
+               MOVE 1 TO WS-KEY-FOUND
+           ELSE
+               MOVE SPACES TO WS-CURRENT-KEY
+               MOVE 0 TO WS-KEY-FOUND
+               ADD 1 TO WS-NO-KEY-COUNT
+           END-IF.
+
+       ADD-KEY-ENTRY.
+           IF WS-KEY-FOUND = 1 AND WS-KEY-COUNT < 4000
+               ADD 1 TO WS-KEY-COUNT
+               MOVE WS-CURRENT-KEY TO WS-KEY-VALUE (WS-KEY-COUNT)
+               MOVE WS-FILE-NO TO WS-KEY-FILE-NO (WS-KEY-COUNT)
+           END-IF.
+
+       REPORT-DUPLICATES.
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-KEY-COUNT
+               PERFORM VARYING WS-JX FROM WS-IX BY 1
+                       UNTIL WS-JX > WS-KEY-COUNT
+                   IF WS-IX NOT = WS-JX
+                       IF WS-KEY-VALUE (WS-IX) = WS-KEY-VALUE (WS-JX)
+                           AND WS-KEY-FILE-NO (WS-IX) NOT =
+                               WS-KEY-FILE-NO (WS-JX)
+                           DISPLAY "   DUPLICATE KEY '"
+                               WS-KEY-VALUE (WS-IX)
+                               "' in SQ-FS" WS-KEY-FILE-NO (WS-IX)
+                               " and SQ-FS" WS-KEY-FILE-NO (WS-JX)
+                           ADD 1 TO WS-DUP-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
