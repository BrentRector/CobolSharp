@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLMIGR.
+      *> Req 016: one-time migration of RL201A's RL-FS1 (RELATIVE,
+      *> no named RELATIVE KEY - accessed purely by relative slot
+      *> number) into a new indexed file keyed on a real per-record
+      *> identifier, so downstream jobs can stop tracking relative
+      *> record numbers by hand.
+      *>
+      *> RL-FS1's 120-byte physical record carries only the first half
+      *> (FILE-RECORD-INFO-P1-120) of the shared FILE-RECORD-INFO
+      *> skeleton -- confirmed against RL201A.cob:396, which MOVEs only
+      *> FILE-RECORD-INFO-P1-120 before the WRITE. The "RECKEY=" marker
+      *> and the 29-byte business key that follows it live in the
+      *> *second* half (FILE-RECORD-INFO-P121-240, see OBSQ3A.cob:144-
+      *>179 for the shared layout), which RL201A never writes to
+      *> rlfs1.dat. So there is no embedded business key anywhere in
+      *> this physical file to key on -- only IX-FS3's 240-byte record
+      *> carries both halves. The nearest thing to a real, per-record
+      *> identifier that IS physically present is XRECORD-NUMBER
+      *> (bytes 35-40 of P1-120), the CCVS record-sequence counter
+      *> RL201A increments before each WRITE (RL201A.cob:394-401); this
+      *> program keys the new file on that instead.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-RL-FS1 ASSIGN TO "rlfs1.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT NEW-RL-FS1 ASSIGN TO "rlfs1_indexed.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NEW-BUSINESS-KEY
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-RL-FS1.
+       01 OLD-RECORD PIC X(120).
+
+       FD NEW-RL-FS1.
+       01 NEW-RECORD.
+          05 NEW-BUSINESS-KEY PIC X(29).
+          05 NEW-RECORD-BODY  PIC X(91).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS   PIC XX VALUE SPACES.
+       01 WS-NEW-STATUS   PIC XX VALUE SPACES.
+       01 WS-EOF          PIC 9 VALUE 0.
+       01 WS-MIGRATED     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== RL-FS1 Relative-to-Indexed Migration ===".
+           OPEN INPUT OLD-RL-FS1.
+           IF WS-OLD-STATUS NOT = "00"
+               DISPLAY "   Unable to open rlfs1.dat, status "
+                   WS-OLD-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT NEW-RL-FS1
+               IF WS-NEW-STATUS NOT = "00"
+                   DISPLAY "   Unable to open target file, status "
+                       WS-NEW-STATUS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   PERFORM MIGRATE-ALL-RECORDS
+                   CLOSE NEW-RL-FS1
+                   DISPLAY "   " WS-MIGRATED " record(s) migrated"
+               END-IF
+               CLOSE OLD-RL-FS1
+           END-IF.
+           STOP RUN.
+
+       MIGRATE-ALL-RECORDS.
+           READ OLD-RL-FS1
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               PERFORM EXTRACT-BUSINESS-KEY
+               MOVE OLD-RECORD (30:91) TO NEW-RECORD-BODY
+               WRITE NEW-RECORD
+                   INVALID KEY
+                       DISPLAY "   Duplicate/invalid key, skipped: "
+                           NEW-BUSINESS-KEY
+                   NOT INVALID KEY
+                       ADD 1 TO WS-MIGRATED
+               END-WRITE
+               READ OLD-RL-FS1
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       EXTRACT-BUSINESS-KEY.
+      *> rlfs1.dat carries no "RECKEY=" marker (see the header comment
+      *> above) so this always keys on XRECORD-NUMBER, the CCVS
+      *> record-sequence counter at bytes 35-40 of the shared
+      *> FILE-RECORD-INFO layout, left-justified into the 29-byte key
+      *> field. It is real and unique per record within this file
+      *> (RL201A increments it before every WRITE), unlike the old
+      *> constant-substring fallback this replaced, which produced the
+      *> same key for every record and caused every WRITE after the
+      *> first to fail with INVALID KEY.
+           MOVE OLD-RECORD (35:6) TO NEW-BUSINESS-KEY.
