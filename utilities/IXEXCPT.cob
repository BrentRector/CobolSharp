@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXEXCPT.
+      *> Req 011: condensed operator exception report over IX-FS3.
+      *> Reads IX-FS3 sequentially and lists only the records whose
+      *> key looks like an error marker recorded by the load, instead
+      *> of the full IX109A/IX113A/IX201A NIST pass/fail narrative.
+      *> In production this program is driven from a small exception
+      *> log the load step appends to (ixfs3.exc) rather than parsing
+      *> PRINT-FILE text.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "ixfs3.exc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "ixfs3_exceptions.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-LOG.
+       01 EXCEPTION-LOG-RECORD.
+          05 EXC-KEY    PIC X(29).
+          05 EXC-STATUS PIC XX.
+
+       FD EXCEPTION-REPORT.
+       01 EXCEPTION-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXC-STATUS  PIC XX VALUE SPACES.
+       01 WS-RPT-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF         PIC 9 VALUE 0.
+       01 WS-EXCEPT-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== IX-FS3 Exception Report ===".
+           OPEN INPUT EXCEPTION-LOG.
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "   No exception log present (ixfs3.exc) -"
+               DISPLAY "   nothing to report."
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+               MOVE "KEY                           STATUS"
+                   TO EXCEPTION-REPORT-LINE
+               WRITE EXCEPTION-REPORT-LINE
+               PERFORM LIST-EXCEPTIONS
+               CLOSE EXCEPTION-LOG
+               CLOSE EXCEPTION-REPORT
+               DISPLAY "   " WS-EXCEPT-COUNT
+                   " exception(s) written to ixfs3_exceptions.rpt"
+           END-IF.
+           STOP RUN.
+
+       LIST-EXCEPTIONS.
+           READ EXCEPTION-LOG
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               IF EXC-STATUS NOT = "00"
+                   STRING EXC-KEY DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       EXC-STATUS DELIMITED BY SIZE
+                       INTO EXCEPTION-REPORT-LINE
+                   WRITE EXCEPTION-REPORT-LINE
+                   ADD 1 TO WS-EXCEPT-COUNT
+               END-IF
+               READ EXCEPTION-LOG
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
