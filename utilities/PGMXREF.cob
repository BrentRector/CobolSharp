@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMXREF.
+      *> Req 030: program-name cross-reference lookup over the NIST
+      *> family's shared FILE-RECORD-INFO control records.
+      *> The request asked for a secondary index on XPROGRAM-NAME over
+      *> ST-FS1 in OBIC1A/OBIC2A, but ST-FS1 there is declared SD, not
+      *> FD -- it is the SORT statement's own work file, RELEASEd and
+      *> RETURNed entirely inside that vendored deck's SORT-PARAGRAPH,
+      *> never OPENed against a real dataset. RECORD KEY and ALTERNATE
+      *> RECORD KEY clauses only apply to FD files under ORGANIZATION
+      *> INDEXED; there is no SELECT clause, in this or any COBOL
+      *> dialect, that attaches a key to an SD sort file, so the small
+      *> localized SELECT-clause change once planned for this request
+      *> is not achievable without restructuring the SORT verb itself
+      *> in a deck we do not hand-edit (see Sandbox/dialect notes).
+      *> Point TARGET-FILE's ASSIGN at whichever family file is being
+      *> indexed for a given run (IX-FS3, RAW-DATA, RL-FS1/2, SQ-FS1..8
+      *> all embed this same "...,PGM=xxxxx,..." control-record
+      *> skeleton; a materialized dump of ST-FS1's records works the
+      *> same way, same limitation OBTRLR.cob/req 018 already has).
+      *> Every record's XPROGRAM-NAME is indexed here by program name so
+      *> an operator can pull every control record for one program
+      *> without scanning the whole file, the same outcome the request
+      *> wanted from ST-FS1 directly.
+      *>
+      *> PIX-RECKEY is carried along as informational display data, not
+      *> as part of the index key. Only IX-FS3 (IX109A.cob:698) ever
+      *> writes the second half of the FILE-RECORD-INFO skeleton, where
+      *> the "RECKEY=" marker and the real business key live; RL-FS1,
+      *> SQ-FS1..8, and RAW-DATA only ever write the first half
+      *> (confirmed at, e.g., RL201A.cob:396) and never carry that
+      *> marker. When it is absent, EXTRACT-BUSINESS-KEY falls back to
+      *> XRECORD-NUMBER (bytes 35-40 of the shared layout), the CCVS
+      *> record-sequence counter every family member does write -- a
+      *> real, per-record value, rather than the fixed-position
+      *> substring this replaced, which was constant metadata mislabeled
+      *> as a business key for every keyless file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARGET-FILE ASSIGN TO "pgmxref_input.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TARGET-STATUS.
+           SELECT PGM-INDEX ASSIGN TO "pgmxref.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PGM-INDEX-KEY
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARGET-FILE.
+       01 TARGET-RECORD PIC X(120).
+
+       FD PGM-INDEX.
+       01 PGM-INDEX-RECORD.
+          05 PGM-INDEX-KEY.
+             10 PIX-PROGRAM-NAME PIC X(5).
+             10 PIX-SEQUENCE     PIC 9(6).
+          05 PIX-RECKEY          PIC X(29).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TARGET-STATUS   PIC XX VALUE SPACES.
+       01 WS-INDEX-STATUS    PIC XX VALUE SPACES.
+       01 WS-EOF             PIC 9 VALUE 0.
+       01 WS-MARKER-POS      PIC 9(3) VALUE 0.
+       01 WS-CURRENT-PGM     PIC X(5) VALUE SPACES.
+       01 WS-RECKEY-POS      PIC 9(3) VALUE 0.
+       01 WS-CURRENT-KEY     PIC X(29) VALUE SPACES.
+       01 WS-RECORD-COUNT    PIC 9(6) VALUE 0.
+
+       01 WS-MENU-CHOICE     PIC 9 VALUE 0.
+       01 WS-DONE            PIC 9 VALUE 0.
+          88 LOOKUP-DONE     VALUE 1.
+       01 WS-LOOKUP-PGM      PIC X(5) VALUE SPACES.
+       01 WS-LOOKUP-COUNT    PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== Program-Name Cross-Reference Index ===".
+           PERFORM BUILD-PROGRAM-INDEX.
+           PERFORM UNTIL LOOKUP-DONE
+               PERFORM SHOW-MENU
+               PERFORM PROCESS-MENU-CHOICE
+           END-PERFORM.
+           STOP RUN.
+
+       BUILD-PROGRAM-INDEX.
+           OPEN INPUT TARGET-FILE.
+           IF WS-TARGET-STATUS NOT = "00"
+               DISPLAY "   Unable to open target file, status "
+                   WS-TARGET-STATUS
+           ELSE
+               OPEN OUTPUT PGM-INDEX
+               PERFORM SCAN-ALL-RECORDS
+               CLOSE PGM-INDEX
+               CLOSE TARGET-FILE
+               DISPLAY "   " WS-RECORD-COUNT
+                   " record(s) indexed to pgmxref.dat"
+           END-IF.
+
+       SCAN-ALL-RECORDS.
+           READ TARGET-FILE
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               PERFORM EXTRACT-PROGRAM-NAME
+               PERFORM EXTRACT-BUSINESS-KEY
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE WS-CURRENT-PGM TO PIX-PROGRAM-NAME
+               MOVE WS-RECORD-COUNT TO PIX-SEQUENCE
+               MOVE WS-CURRENT-KEY TO PIX-RECKEY
+               WRITE PGM-INDEX-RECORD
+               READ TARGET-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       EXTRACT-PROGRAM-NAME.
+           MOVE 1 TO WS-MARKER-POS.
+           INSPECT TARGET-RECORD TALLYING WS-MARKER-POS
+               FOR CHARACTERS BEFORE INITIAL "PGM=".
+           ADD 4 TO WS-MARKER-POS.
+           IF WS-MARKER-POS > 0 AND WS-MARKER-POS <= 116
+               MOVE TARGET-RECORD (WS-MARKER-POS:5) TO WS-CURRENT-PGM
+           ELSE
+               MOVE SPACES TO WS-CURRENT-PGM
+           END-IF.
+
+       EXTRACT-BUSINESS-KEY.
+           MOVE 1 TO WS-RECKEY-POS.
+           INSPECT TARGET-RECORD TALLYING WS-RECKEY-POS
+               FOR CHARACTERS BEFORE INITIAL "RECKEY=".
+           ADD 7 TO WS-RECKEY-POS.
+           IF WS-RECKEY-POS > 0 AND WS-RECKEY-POS <= 92
+               MOVE TARGET-RECORD (WS-RECKEY-POS:29) TO WS-CURRENT-KEY
+           ELSE
+               MOVE SPACES TO WS-CURRENT-KEY
+               MOVE TARGET-RECORD (35:6) TO WS-CURRENT-KEY
+           END-IF.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "   1. Look up all control records for a program".
+           DISPLAY "   2. Exit".
+           DISPLAY "   Choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM LOOKUP-BY-PROGRAM-NAME
+               WHEN 2
+                   MOVE 1 TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "   Invalid choice."
+           END-EVALUATE.
+
+       LOOKUP-BY-PROGRAM-NAME.
+           DISPLAY "   Program name: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-PGM.
+           MOVE 0 TO WS-LOOKUP-COUNT.
+           OPEN I-O PGM-INDEX.
+           IF WS-INDEX-STATUS NOT = "00"
+               DISPLAY "   Unable to open pgmxref.dat, status "
+                   WS-INDEX-STATUS
+           ELSE
+               MOVE WS-LOOKUP-PGM TO PIX-PROGRAM-NAME
+               MOVE 0 TO PIX-SEQUENCE
+               START PGM-INDEX KEY IS NOT LESS THAN PGM-INDEX-KEY
+                   INVALID KEY
+                       DISPLAY "   No control records found for '"
+                           WS-LOOKUP-PGM "'"
+               END-START
+               IF WS-INDEX-STATUS = "00"
+                   PERFORM DISPLAY-MATCHING-ENTRIES
+               END-IF
+               CLOSE PGM-INDEX
+           END-IF.
+
+       DISPLAY-MATCHING-ENTRIES.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ PGM-INDEX NEXT RECORD
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   IF PIX-PROGRAM-NAME = WS-LOOKUP-PGM
+                       DISPLAY "   " PIX-PROGRAM-NAME " RECKEY="
+                           PIX-RECKEY
+                       ADD 1 TO WS-LOOKUP-COUNT
+                   ELSE
+                       MOVE 1 TO WS-EOF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           DISPLAY "   " WS-LOOKUP-COUNT " record(s) found".
