@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXPAYEX.
+      *> Req 026: payroll interface extract over IX-FS3.
+      *> IX109A/IX113A/IX201A are vendored NIST CCVS jobs and are not
+      *> hand-edited (see IMPLEMENTATION_STATUS.md Sandbox/dialect
+      *> notes), so this satellite program reads the same IX-FS3 file
+      *> those jobs load sequentially by IX-FS3-KEY and writes a flat,
+      *> documented interface file for payroll to pick up instead of
+      *> handing them the raw 240-byte layout. The extract carries
+      *> only IX-FS3-KEY and the first 120 bytes of business payload
+      *> (IX-FS3-REC-120), plus a trailing record count so payroll can
+      *> reconcile what they received against what was sent.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IX-FS3 ASSIGN TO "ixfs3.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IX-FS3-KEY
+               FILE STATUS IS WS-IX-FS3-STATUS.
+           SELECT PAYROLL-EXTRACT ASSIGN TO "ixfs3_payroll.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IX-FS3
+           RECORD 240
+           BLOCK CONTAINS 2 RECORDS.
+           COPY IXFS3REC.
+
+       FD PAYROLL-EXTRACT.
+       01 PAYROLL-EXTRACT-RECORD.
+          05 PEX-RECORD-TYPE  PIC X(1).
+          05 PEX-KEY          PIC X(29).
+          05 PEX-PAYLOAD      PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IX-FS3-STATUS   PIC XX VALUE SPACES.
+       01 WS-EXTRACT-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF             PIC 9 VALUE 0.
+       01 WS-RECORD-COUNT    PIC 9(6) VALUE 0.
+       01 WS-TRAILER-COUNT   PIC 9(6).
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== IX-FS3 Payroll Interface Extract ===".
+           OPEN INPUT IX-FS3.
+           IF WS-IX-FS3-STATUS NOT = "00"
+               DISPLAY "   Unable to open IX-FS3, status "
+                   WS-IX-FS3-STATUS
+           ELSE
+               OPEN OUTPUT PAYROLL-EXTRACT
+               PERFORM EXTRACT-IX-FS3-RECORDS
+               PERFORM WRITE-TRAILER-RECORD
+               CLOSE IX-FS3
+               CLOSE PAYROLL-EXTRACT
+               DISPLAY "   " WS-RECORD-COUNT
+                   " record(s) extracted to ixfs3_payroll.dat"
+           END-IF.
+           STOP RUN.
+
+       EXTRACT-IX-FS3-RECORDS.
+           READ IX-FS3 NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               MOVE "D" TO PEX-RECORD-TYPE
+               MOVE IX-FS3-KEY TO PEX-KEY
+               MOVE IX-FS3-REC-120 TO PEX-PAYLOAD
+               WRITE PAYROLL-EXTRACT-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+               READ IX-FS3 NEXT RECORD
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       WRITE-TRAILER-RECORD.
+           MOVE "T" TO PEX-RECORD-TYPE.
+           MOVE SPACES TO PEX-KEY.
+           MOVE SPACES TO PEX-PAYLOAD.
+           MOVE WS-RECORD-COUNT TO WS-TRAILER-COUNT.
+           MOVE WS-TRAILER-COUNT TO PEX-KEY (1:6).
+           WRITE PAYROLL-EXTRACT-RECORD.
