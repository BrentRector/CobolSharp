@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXCKPT.
+      *> Req 010: restart/checkpoint capability for the IX-FS3 load
+      *> built by IX109A. IX109A itself is a vendored NIST COBOL85
+      *> conformance-test deck (self-checking CCVS harness with fixed
+      *> sequence numbers) and is not hand-edited; this satellite
+      *> subprogram provides the checkpoint mechanism as a reusable
+      *> unit a restartable load step can CALL every N records,
+      *> mirroring IX109A's own WRK-CS-09V00 COMP counter convention.
+      *>
+      *> CALL "IXCKPT" USING WS-FUNCTION WS-RESTART-KEY WS-RECORD-COUNT
+      *>   WS-FUNCTION = "W" writes a checkpoint (record due only on
+      *>                     the configured interval)
+      *>   WS-FUNCTION = "R" reads back the last checkpoint, returning
+      *>                     the last key written and the record count
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ixfs3.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-KEY-WRITTEN PIC X(29).
+          05 CKPT-RECORD-COUNT     PIC S9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC S9(9) COMP VALUE 10.
+
+       LINKAGE SECTION.
+       01 LS-FUNCTION      PIC X.
+       01 LS-KEY           PIC X(29).
+       01 LS-RECORD-COUNT  PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING LS-FUNCTION LS-KEY LS-RECORD-COUNT.
+       IXCKPT-MAIN.
+           EVALUATE LS-FUNCTION
+               WHEN "W" PERFORM WRITE-CHECKPOINT-IF-DUE
+               WHEN "R" PERFORM READ-RESTART-POSITION
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(LS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE LS-KEY TO CKPT-LAST-KEY-WRITTEN
+               MOVE LS-RECORD-COUNT TO CKPT-RECORD-COUNT
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-RESTART-POSITION.
+           MOVE SPACES TO LS-KEY.
+           MOVE 0 TO LS-RECORD-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY-WRITTEN TO LS-KEY
+                       MOVE CKPT-RECORD-COUNT TO LS-RECORD-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
