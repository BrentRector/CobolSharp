@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLFREE.
+      *> Req 013: free relative-record slot report for the RELATIVE
+      *> files built by RL101A (RL-FS2), RL108A (RL-FS1) and RL201A
+      *> (RL-FS1). Scans relative record numbers 1 through
+      *> WS-MAX-RELATIVE-KEY end to end and reports which slots are
+      *> occupied vs. logically empty (status 23), so we know how
+      *> fragmented the file has become before deciding to reorganize.
+      *> The target file is assigned via WS-TARGET-FILE at run time by
+      *> copying this program's DD/ASSIGN for the file being audited;
+      *> as shipped it points at "rlfs.dat".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARGET-FILE ASSIGN TO "rlfs.dat"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-RELATIVE-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TARGET-FILE.
+       01 TARGET-RECORD PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-RELATIVE-KEY     PIC 9(9) VALUE 0.
+       01 WS-MAX-RELATIVE-KEY PIC 9(9) VALUE 999.
+       01 WS-OCCUPIED-COUNT   PIC 9(9) VALUE 0.
+       01 WS-FREE-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== Relative File Free-Slot Report ===".
+           OPEN INPUT TARGET-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "   Unable to open target file, status "
+                   WS-FILE-STATUS
+           ELSE
+               PERFORM SCAN-ALL-SLOTS
+               CLOSE TARGET-FILE
+               DISPLAY "   Occupied slots: " WS-OCCUPIED-COUNT
+               DISPLAY "   Free slots:     " WS-FREE-COUNT
+           END-IF.
+           STOP RUN.
+
+       SCAN-ALL-SLOTS.
+           PERFORM VARYING WS-RELATIVE-KEY FROM 1 BY 1
+                   UNTIL WS-RELATIVE-KEY > WS-MAX-RELATIVE-KEY
+               READ TARGET-FILE
+                   INVALID KEY
+                       ADD 1 TO WS-FREE-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-OCCUPIED-COUNT
+               END-READ
+           END-PERFORM.
