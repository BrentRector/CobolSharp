@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFEINCR.
+      *> Req 048: sign/overflow protection for the WRK-CS-09V00-style
+      *> PIC S9(9) COMP counters shared across RL101A, RL108A, IX109A,
+      *> and IX113A. Those four are vendored NIST CCVS decks (see
+      *> IMPLEMENTATION_STATUS.md Sandbox/dialect notes) and are not
+      *> hand-edited, so the ON SIZE ERROR guard this request asks for
+      *> cannot be wired into their own bare "ADD 1 TO WRK-CS-09V00"
+      *> statements in place. This callable subprogram is the reusable
+      *> guarded-increment building block a non-vendored caller uses
+      *> instead: it performs the increment under ON SIZE ERROR and
+      *> reports overflow through LS-OVERFLOW-FLAG rather than letting
+      *> a signed COMP field silently wrap negative, the same
+      *> CALL-a-shared-subprogram shape as AUDITLOG.cob (req 022).
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OVERFLOW-MSG.
+          05 FILLER        PIC X(45) VALUE
+             "*** SAFEINCR: counter overflow, no update ***".
+
+       LINKAGE SECTION.
+       01 LS-COUNTER        PIC S9(9) COMP.
+       01 LS-INCREMENT      PIC S9(9) COMP.
+       01 LS-OVERFLOW-FLAG  PIC 9.
+
+       PROCEDURE DIVISION USING LS-COUNTER LS-INCREMENT
+               LS-OVERFLOW-FLAG.
+           MOVE 0 TO LS-OVERFLOW-FLAG.
+           ADD LS-INCREMENT TO LS-COUNTER
+               ON SIZE ERROR
+                   MOVE 1 TO LS-OVERFLOW-FLAG
+           END-ADD.
+           IF LS-OVERFLOW-FLAG = 1
+               DISPLAY WS-OVERFLOW-MSG
+           END-IF.
+           GOBACK.
