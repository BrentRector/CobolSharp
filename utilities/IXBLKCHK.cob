@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXBLKCHK.
+      *> Req 032: block-count validation for IX-FS3. FD IX-FS3 in
+      *> IX109A/IX113A/IX201A declares RECORD 240 BLOCK CONTAINS 2
+      *> RECORDS, so a correctly-blocked copy of ixfs3.dat should be an
+      *> exact multiple of 480 bytes; nothing today confirms that once
+      *> the file has been copied around by utilities that don't
+      *> preserve blocking. This is a pre-flight check meant to run as
+      *> its own step immediately before IX109A -- the same JCL-step
+      *> shape as utilities/run_all_phases.sh -- so a corrupted or
+      *> re-blocked file is rejected here with a clear message instead
+      *> of failing deep inside IX109A's own READ logic. Uses
+      *> CBL_CHECK_FILE_EXIST, the same GnuCOBOL runtime-library call
+      *> utilities/PRTGEN.cob already relies on for CBL_DELETE_FILE, to
+      *> get the physical file size without opening it through the
+      *> INDEXED access method.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TARGET-FILE       PIC X(20) VALUE "ixfs3.dat".
+       01 WS-FILE-DETAILS.
+           05 WS-FILE-SIZE     PIC X(8) COMP-X.
+           05 FILLER           PIC X(10).
+       01 WS-EXIST-RC          PIC S9(9) COMP-5 VALUE 0.
+       01 WS-RECORD-LENGTH     PIC 9(9) VALUE 240.
+       01 WS-BLOCK-RECORDS     PIC 9(9) VALUE 2.
+       01 WS-BLOCK-SIZE        PIC 9(9) VALUE 0.
+       01 WS-REMAINDER         PIC 9(9) VALUE 0.
+       01 WS-BLOCK-COUNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== IX-FS3 Block-Count Validation ===".
+           COMPUTE WS-BLOCK-SIZE =
+               WS-RECORD-LENGTH * WS-BLOCK-RECORDS.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-TARGET-FILE
+               WS-FILE-DETAILS
+               RETURNING WS-EXIST-RC
+           END-CALL.
+           IF WS-EXIST-RC NOT = 0
+               DISPLAY "   Unable to find " WS-TARGET-FILE
+                   ", CBL_CHECK_FILE_EXIST rc " WS-EXIST-RC
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM VALIDATE-BLOCKING
+           END-IF.
+           STOP RUN.
+
+       VALIDATE-BLOCKING.
+           DIVIDE WS-FILE-SIZE BY WS-BLOCK-SIZE
+               GIVING WS-BLOCK-COUNT
+               REMAINDER WS-REMAINDER.
+           DISPLAY "   " WS-TARGET-FILE " size: " WS-FILE-SIZE
+               " bytes, expected block size: " WS-BLOCK-SIZE.
+           IF WS-FILE-SIZE = 0
+               DISPLAY "   REJECTED: file is empty"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REMAINDER NOT = 0
+                   DISPLAY "   REJECTED: file size is not an exact "
+                       "multiple of the expected block size"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "   OK: " WS-BLOCK-COUNT
+                       " complete block(s), no partial block found"
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
