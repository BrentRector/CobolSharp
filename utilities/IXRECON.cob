@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IXRECON.
+      *> Req 014: cross-file reconciliation between IX-FS3 and its
+      *> RAW-DATA control record, as read separately by IX109A and
+      *> IX113A. Recomputes the record count directly from IX-FS3 and
+      *> compares it to RAW-DATA's C-ALL/C-OK/C-FAIL counters,
+      *> flagging any mismatch as a hard error before the run is
+      *> considered successful.
+      *>
+      *> IX109A and IX113A each write their own RAW-DATA control record
+      *> under their own program name, so which one this run should
+      *> reconcile against has to be selectable rather than hardcoded --
+      *> otherwise a run against IX113A's data would silently look up
+      *> IX109A's control record instead. The caller selects it via the
+      *> IXRECON_CONTROL_KEY environment variable (see
+      *> utilities/nist_family_control_report.sh's run_check calls);
+      *> when unset, this defaults to "IX109A" to match this program's
+      *> original single-job behavior.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IX-FS3 ASSIGN TO "ixfs3.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IX-FS3-KEY
+               FILE STATUS IS WS-IX-FS3-STATUS.
+           SELECT RAW-DATA ASSIGN TO "rawdata.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RAW-DATA-KEY
+               FILE STATUS IS WS-RAW-DATA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IX-FS3
+           RECORD 240
+           BLOCK CONTAINS 2 RECORDS.
+           COPY IXFS3REC.
+
+       FD RAW-DATA.
+           COPY RAWDATA.
+
+       WORKING-STORAGE SECTION.
+       01 WS-IX-FS3-STATUS    PIC XX VALUE SPACES.
+       01 WS-RAW-DATA-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF              PIC 9 VALUE 0.
+       01 WS-IX-FS3-COUNT     PIC 9(9) VALUE 0.
+       01 WS-CONTROL-KEY      PIC X(6) VALUE "IX109A".
+       01 WS-ENV-CONTROL-KEY  PIC X(6) VALUE SPACES.
+       01 WS-MISMATCH         PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== IX-FS3 / RAW-DATA Reconciliation ===".
+           ACCEPT WS-ENV-CONTROL-KEY
+               FROM ENVIRONMENT "IXRECON_CONTROL_KEY"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-CONTROL-KEY NOT = SPACES
+               MOVE WS-ENV-CONTROL-KEY TO WS-CONTROL-KEY
+           END-IF.
+           OPEN INPUT IX-FS3.
+           IF WS-IX-FS3-STATUS NOT = "00"
+               DISPLAY "   Unable to open IX-FS3, status "
+                   WS-IX-FS3-STATUS
+               MOVE 1 TO WS-MISMATCH
+           ELSE
+               PERFORM COUNT-IX-FS3-RECORDS
+               CLOSE IX-FS3
+           END-IF.
+
+           OPEN INPUT RAW-DATA.
+           IF WS-RAW-DATA-STATUS NOT = "00"
+               DISPLAY "   Unable to open RAW-DATA, status "
+                   WS-RAW-DATA-STATUS
+               MOVE 1 TO WS-MISMATCH
+           ELSE
+               MOVE WS-CONTROL-KEY TO RAW-DATA-KEY
+               READ RAW-DATA
+                   INVALID KEY
+                       DISPLAY "   No control record for "
+                           WS-CONTROL-KEY
+                       MOVE 1 TO WS-MISMATCH
+                   NOT INVALID KEY
+                       PERFORM COMPARE-COUNTS
+               END-READ
+               CLOSE RAW-DATA
+           END-IF.
+
+           IF WS-MISMATCH = 1
+               DISPLAY "   RECONCILIATION FAILED"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "   RECONCILIATION OK"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       COUNT-IX-FS3-RECORDS.
+           MOVE 0 TO WS-EOF.
+           READ IX-FS3 NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               ADD 1 TO WS-IX-FS3-COUNT
+               READ IX-FS3 NEXT RECORD
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+       COMPARE-COUNTS.
+           DISPLAY "   IX-FS3 records counted: " WS-IX-FS3-COUNT.
+           DISPLAY "   RAW-DATA C-ALL:          " C-ALL.
+           IF WS-IX-FS3-COUNT NOT = C-ALL
+               DISPLAY "   MISMATCH: counts differ"
+               MOVE 1 TO WS-MISMATCH
+           END-IF.
