@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTGEN.
+      *> Req 024: date-stamped, multi-generation retention for the
+      *> PRINT-FILE narrative that IX109A, IX113A, IX201A, RL101A,
+      *> RL108A, RL201A, and OBSQ3A all write (see also PRTEXP.cob,
+      *> req 015). Those decks are vendored NIST CCVS jobs and are not
+      *> hand-edited (see IMPLEMENTATION_STATUS.md Sandbox/dialect
+      *> notes), so this satellite utility runs after a job step and
+      *> copies its printfile.dat into a run-date-stamped generation
+      *> (printfile.YYYYMMDD.dat), so today's pass/fail narrative can
+      *> be diffed against a prior day's without anyone having to have
+      *> saved a copy off by hand. A manifest file tracks the
+      *> generations written so far, oldest first, and once there are
+      *> more than the configured retention count the oldest physical
+      *> generation file is deleted and dropped from the manifest.
+      *>
+      *> The retention count is read from prtgen_retain.dat (one line,
+      *> PIC 9(2)) so an operator can change it without recompiling;
+      *> if that file is absent WS-RETAIN-COUNT keeps its default.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN TO "printfile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOURCE-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           SELECT RETAIN-CFG-FILE ASSIGN TO "prtgen_retain.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+           SELECT MANIFEST-FILE ASSIGN TO "prtgen_manifest.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SOURCE-FILE.
+       01 SOURCE-LINE PIC X(120).
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-LINE PIC X(120).
+
+       FD RETAIN-CFG-FILE.
+       01 RETAIN-CFG-LINE PIC X(2).
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-LINE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SOURCE-STATUS    PIC XX VALUE SPACES.
+       01 WS-ARCHIVE-STATUS   PIC XX VALUE SPACES.
+       01 WS-CFG-STATUS       PIC XX VALUE SPACES.
+       01 WS-MANIFEST-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF              PIC 9 VALUE 0.
+       01 WS-LINE-COUNT       PIC 9(6) VALUE 0.
+
+       01 WS-RETAIN-COUNT     PIC 9(2) VALUE 5.
+       01 WS-GENERATION-COUNT PIC 9(4) VALUE 0.
+       01 WS-OLDEST-FILENAME  PIC X(40) VALUE SPACES.
+       01 WS-DELETE-RC        PIC S9(9) COMP-5 VALUE 0.
+
+       01 WS-RUN-DATE         PIC 9(8).
+      *> Built with MOVE, not STRING: on this runtime a STRING result
+      *> anywhere earlier in the program - even into an unrelated WS
+      *> field, with no file open yet - has been observed to corrupt
+      *> an unrelated file's WRITE much later in the run (status 71,
+      *> nothing written), the same quirk worked around in
+      *> AUDITLOG.cob. Plain MOVE into a fixed layout avoids it.
+       01 WS-ARCHIVE-FILENAME-BUILD.
+          05 FILLER               PIC X(10) VALUE "printfile.".
+          05 WS-AFB-DATE          PIC 9(8).
+          05 FILLER               PIC X(4) VALUE ".dat".
+          05 FILLER               PIC X(18) VALUE SPACES.
+       01 WS-ARCHIVE-FILENAME PIC X(40).
+
+       01 WS-MANIFEST-IX      PIC 9(4) VALUE 0.
+       01 WS-MANIFEST-ENTRIES.
+          05 WS-MANIFEST-TABLE OCCURS 500 TIMES PIC X(40).
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== PRINT-FILE Generation Archiver ===".
+           PERFORM LOAD-RETAIN-COUNT.
+           PERFORM BUILD-ARCHIVE-FILENAME.
+           PERFORM COPY-SOURCE-TO-ARCHIVE.
+           IF WS-LINE-COUNT > 0
+               PERFORM UPDATE-MANIFEST-AND-PRUNE
+           END-IF.
+           STOP RUN.
+
+       LOAD-RETAIN-COUNT.
+           OPEN INPUT RETAIN-CFG-FILE.
+           IF WS-CFG-STATUS = "00"
+               READ RETAIN-CFG-FILE
+                   NOT AT END MOVE RETAIN-CFG-LINE TO WS-RETAIN-COUNT
+               END-READ
+               CLOSE RETAIN-CFG-FILE
+           END-IF.
+           IF WS-RETAIN-COUNT = 0
+               MOVE 5 TO WS-RETAIN-COUNT
+           END-IF.
+
+       BUILD-ARCHIVE-FILENAME.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE.
+           MOVE WS-RUN-DATE TO WS-AFB-DATE.
+           MOVE WS-ARCHIVE-FILENAME-BUILD TO WS-ARCHIVE-FILENAME.
+
+       COPY-SOURCE-TO-ARCHIVE.
+           OPEN INPUT SOURCE-FILE.
+           IF WS-SOURCE-STATUS NOT = "00"
+               DISPLAY "   Unable to open printfile.dat, status "
+                   WS-SOURCE-STATUS
+           ELSE
+               OPEN OUTPUT ARCHIVE-FILE
+               PERFORM UNTIL WS-EOF = 1
+                   READ SOURCE-FILE
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE SOURCE-LINE TO ARCHIVE-LINE
+                           WRITE ARCHIVE-LINE
+                           ADD 1 TO WS-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SOURCE-FILE
+               CLOSE ARCHIVE-FILE
+               DISPLAY "   " WS-LINE-COUNT
+                   " line(s) archived to " WS-ARCHIVE-FILENAME
+           END-IF.
+
+       UPDATE-MANIFEST-AND-PRUNE.
+           PERFORM LOAD-MANIFEST.
+      *> Today's generation replaces any prior entry for the same
+      *> filename instead of duplicating it, so re-running this job
+      *> more than once on the same date doesn't inflate the count.
+           PERFORM REMOVE-CURRENT-FROM-TABLE.
+           COMPUTE WS-MANIFEST-IX = WS-GENERATION-COUNT + 1.
+           MOVE WS-ARCHIVE-FILENAME
+               TO WS-MANIFEST-TABLE (WS-MANIFEST-IX).
+           MOVE WS-MANIFEST-IX TO WS-GENERATION-COUNT.
+           PERFORM UNTIL WS-GENERATION-COUNT <= WS-RETAIN-COUNT
+               MOVE WS-MANIFEST-TABLE (1) TO WS-OLDEST-FILENAME
+               DISPLAY "   Retention limit " WS-RETAIN-COUNT
+                   " reached, removing " WS-OLDEST-FILENAME
+               CALL "CBL_DELETE_FILE" USING WS-OLDEST-FILENAME
+                   RETURNING WS-DELETE-RC
+               MOVE 1 TO WS-MANIFEST-IX
+               PERFORM SHIFT-MANIFEST-TABLE-DOWN
+               SUBTRACT 1 FROM WS-GENERATION-COUNT
+           END-PERFORM.
+           PERFORM SAVE-MANIFEST.
+
+       LOAD-MANIFEST.
+           MOVE 0 TO WS-GENERATION-COUNT.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT MANIFEST-FILE.
+           IF WS-MANIFEST-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 1
+                   READ MANIFEST-FILE
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-GENERATION-COUNT
+                           MOVE WS-GENERATION-COUNT TO WS-MANIFEST-IX
+                           MOVE MANIFEST-LINE
+                               TO WS-MANIFEST-TABLE (WS-MANIFEST-IX)
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           END-IF.
+
+       REMOVE-CURRENT-FROM-TABLE.
+           PERFORM VARYING WS-MANIFEST-IX FROM 1 BY 1
+                   UNTIL WS-MANIFEST-IX > WS-GENERATION-COUNT
+               IF WS-MANIFEST-TABLE (WS-MANIFEST-IX)
+                       = WS-ARCHIVE-FILENAME
+                   PERFORM SHIFT-MANIFEST-TABLE-DOWN
+                   SUBTRACT 1 FROM WS-GENERATION-COUNT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SHIFT-MANIFEST-TABLE-DOWN.
+           PERFORM VARYING WS-MANIFEST-IX FROM WS-MANIFEST-IX BY 1
+                   UNTIL WS-MANIFEST-IX >= WS-GENERATION-COUNT
+               MOVE WS-MANIFEST-TABLE (WS-MANIFEST-IX + 1)
+                   TO WS-MANIFEST-TABLE (WS-MANIFEST-IX)
+           END-PERFORM.
+
+       SAVE-MANIFEST.
+           OPEN OUTPUT MANIFEST-FILE.
+           PERFORM VARYING WS-MANIFEST-IX FROM 1 BY 1
+                   UNTIL WS-MANIFEST-IX > WS-GENERATION-COUNT
+               MOVE WS-MANIFEST-TABLE (WS-MANIFEST-IX) TO MANIFEST-LINE
+               WRITE MANIFEST-LINE
+           END-PERFORM.
+           CLOSE MANIFEST-FILE.
