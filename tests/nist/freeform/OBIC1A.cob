@@ -0,0 +1,726 @@
+>>SOURCE FORMAT IS FREE
+*> Free-form conversion of tests/nist/programs/OBIC1A.cob (req 037).
+*> Generated by utilities/freeform_convert.sh -- do not hand-edit;
+*> re-run the script if the vendored deck changes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    OBIC1A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>                                                              *
+*>      X-CARDS USED BY THIS PROGRAM ARE :-                     *
+*>                                                              *
+*>        X-55  - SYSTEM PRINTER NAME.                          *
+*>        X-82  - SOURCE COMPUTER NAME.                         *
+*>        X-83  - OBJECT COMPUTER NAME.                         *
+*>                                                              *
+*>***************************************************************
+*>
+*>        THE MAIN PROGRAM IC218 CALLS THE SUBPROGRAM IC219 WHICH
+*>    CONTAINS A SORT STATEMENT AND A STOP RUN STATEMENT.  THE
+*>    PURPOSE OF THESE PROGRAMS IS TO VERIFY THAT A SORT STATEMENT
+*>    FUNCTIONS CORRECTLY IN A SUBPROGRAM.  THE FIRST NON-DECLARA-
+*>    TIVE PORTION OF THE SUBPROGRAM, THE SORT INPUT PROCEDURE AND
+*>    THE SORT OUTPUT PROCEDURE ARE CONTAINED IN DIFFERENT SUBPRO-
+*>    GRAM SEGMENTS.
+*>
+*>        A CALL IS MADE TO THE SUBPROGRAM IC219.  CONTROL SHOULD
+*>    NOT BE RETURNED TO THIS PROGRAM SINCE IC219 CONTAINS A STOP
+*>    RUN STATEMENT.  THE SUBPROGRAM IC220 CONTAINS THE PRINTER FD
+*>    AND PRINTS OUT THE REPORT SHOWING THE TEST RESULTS.
+*>
+*>    REFERENCE - AMERICAN NATIONAL STANDARD PROGRAMMING LANGUAGE
+*>                COBOL, X3.23-1985
+*>
+*>*****************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  SORT-LINK               PICTURE 9.
+01  PRINT-LINE-VALUES.
+    02  PASS-OR-FAIL        PICTURE X(5).
+    02  R-COUNT             PICTURE 99.
+    02  FEATURE-TESTED      PICTURE X(20).
+    02  COMPUTED-SORT-KEY   PICTURE X(20).
+    02  CORRECT-SORT-KEY    PICTURE X(20).
+    02  PARAGRAPH-NAME      PICTURE X(12).
+01  PRINT-FLAG              PICTURE 9.
+PROCEDURE DIVISION.
+SECT-IC218-0001 SECTION.
+CALL-IC219.
+    MOVE 0 TO SORT-LINK.
+    CALL "OBIC2A" USING SORT-LINK.
+CALL-FAIL.
+*>
+*>    CONTROL SHOULD NOT RETURN TO THE MAIN PROGRAM FROM THE SUB-
+*>    PROGRAM SINCE THE SUBPROGRAM CONTAINS A STOP RUN STATEMENT.
+*>
+    MOVE 2 TO PRINT-FLAG.
+    MOVE "CALL-MAIN-IC" TO PARAGRAPH-NAME.
+    MOVE "CONTROL RETURNED" TO FEATURE-TESTED.
+    MOVE "FAIL " TO PASS-OR-FAIL.
+    MOVE 0 TO R-COUNT.
+    MOVE SORT-LINK TO COMPUTED-SORT-KEY.
+    MOVE SPACE TO CORRECT-SORT-KEY.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+    MOVE 3 TO PRINT-FLAG.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+*>
+*>        NO STOP RUN STATEMENT APPEARS IN THIS PROGRAM.
+*>
+END-OF-PROGRAM.
+    EXIT PROGRAM.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    OBIC2A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>                                                              *
+*>      X-CARDS USED BY THIS PROGRAM ARE :-                     *
+*>                                                              *
+*>        X-55  - SYSTEM PRINTER NAME.                          *
+*>        X-82  - SOURCE COMPUTER NAME.                         *
+*>        X-83  - OBJECT COMPUTER NAME.                         *
+*>                                                              *
+*>***************************************************************
+*>
+*>        THE SUBPROGRAM IC219 TESTS THE USE OF A SORT STATEMENT
+*>    IN A SEGMENTED SUBPROGRAM.  THE FIRST NON-DECLARATIVE SECTION
+*>    OF THE SUBPROGRAM CONSISTS OF A SORT STATEMENT AND A STOP RUN
+*>    STATEMENT IN A FIXED PERMANENT SEGMENT.  THE SORT INPUT
+*>    PROCEDURE AND THE SORT OUTPUT PROCEDURE ARE CONTAINED IN TWO
+*>    INDEPENDENT SEGMENTS.  THE MAIN PROGRAM IC218 CALLS THIS
+*>    SUBPROGRAM AND THE SUBPROGRAM IC220 IS CALLED FROM THE
+*>    OUTPUT PROCEDURE SECTION TO PRINT THE OUTPUT REPORT.
+*>
+*>*****************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ST-FS1 ASSIGN TO
+    XXXXX027.
+DATA DIVISION.
+FILE SECTION.
+SD  ST-FS1
+    DATA RECORD IS ST-FS1R1-F-G-126.
+01  ST-FS1R1-F-G-126.
+    02  ST-FS1-1-120.
+        03  FILLER          PICTURE X(34).
+        03  ST-FS1-REC-NO   PICTURE 9(6).
+        03  FILLER          PICTURE X(80).
+    02  ST-FS1-121-124      PICTURE X(4).
+    02  ST-FS1-125-126      PICTURE 99.
+WORKING-STORAGE SECTION.
+01  TEMP1               PICTURE X(4).
+01  TEMP2               PICTURE 999.
+01  TEMP3               PICTURE 999.
+01  TEMP4               PICTURE 9(6).
+01  FAIL-COUNT          PICTURE 999    VALUE ZERO.
+01  EOF-FLAG            PICTURE 9    VALUE ZERO.
+01  PRINT-LINE-VALUES.
+    02  PASS-OR-FAIL        PICTURE X(5).
+    02  R-COUNT             PICTURE 99.
+    02  FEATURE-TESTED      PICTURE X(20).
+    02  COMPUTED-SORT-KEY.
+        03  COMPUTED-1-4    PICTURE X(4).
+        03  COMPUTED-5-6    PICTURE 99.
+        03  COMPUTED-7-12   PICTURE 9(6).
+        03  FILLER          PICTURE X(8)  VALUE SPACE.
+    02  CORRECT-SORT-KEY.
+        03  CORRECT-1-4     PICTURE X(4).
+        03  CORRECT-5-6     PICTURE 99.
+        03  CORRECT-7-12    PICTURE 9(6).
+        03  FILLER          PICTURE X(8)   VALUE SPACE.
+    02  PARAGRAPH-NAME      PICTURE X(12).
+01  PRINT-FLAG              PICTURE 9.
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+LINKAGE SECTION.
+01  SORT-LINK           PICTURE 9.
+PROCEDURE DIVISION USING SORT-LINK.
+SECT-IC219-0001 SECTION 30.
+*>
+*>        THIS SECTION CONTAINS A SORT STATEMENT AND A STOP RUN
+*>    STATEMENT, THE ONLY STATEMENTS PERMITTED IN THE FIRST NON-
+*>    DECLARATIVE PORTION OF THE PROCEDURE DIVISION IN SORT LEVEL 1
+*>
+SORT-PARAGRAPH.
+    SORT ST-FS1
+        ASCENDING KEY ST-FS1-121-124
+        ASCENDING KEY ST-FS1-125-126
+        ASCENDING KEY ST-FS1-REC-NO
+            INPUT PROCEDURE IS SECT-IC219-0002
+            OUTPUT PROCEDURE IS SECT-IC219-0003.
+    STOP RUN.
+SECT-IC219-0002 SECTION 60.
+*>
+*>        THE SORT INPUT PROCEDURE RELEASES 500 SORT RECORDS OF
+*>    LENGTH 126 CHARACTERS.  THREE ITEMS ARE USED AS THE SORT KEY,
+*>    THEY ARE CHARACTERS 121-124 PICX(4), CHARACTERS 125-126
+*>    PIC 99, AND THE RECORD NUMBER FIELD CHARACTERS 35-40 PIC 9(6)
+*>    THE RECORDS ARE WRITTEN WITH THE SORT KEY ITEMS CONTAINING
+*>    THE FOLLOWING CHARACTERS
+*>
+*>        FIRST 100 RECORDS  ABCD  00 THRU 99  000001 THRU 000100
+*>        SECOND 100 RECORDS AAAA  00 THRU 99  000101 THRU 000200
+*>        THIRD 100 RECORDS  ABCD  00 THRU 99  000201 THRU 00300
+*>        FOURTH 100 RECORDS UVWY  00 THRU 99  000301 THRU 000400
+*>        FIFTH 100 RECORDS  UVWX  00 THRU 99  000401 THRU 000500
+*>
+SORT-INPUT-PROCEDURE.
+    MOVE 1 TO SORT-LINK.
+    MOVE FILE-RECORD-INFO-SKELETON TO FILE-RECORD-INFO (1).
+    PERFORM RECORD-AREA-INIT.
+    MOVE "ABCD" TO TEMP1.
+    MOVE 0 TO TEMP2.
+    PERFORM RELEASE-RECORD 100 TIMES.
+    MOVE "AAAA" TO TEMP1.
+    MOVE 0 TO TEMP2.
+    PERFORM RELEASE-RECORD 100 TIMES.
+    MOVE "ABCD" TO TEMP1.
+    MOVE 0 TO TEMP2.
+    PERFORM RELEASE-RECORD 100 TIMES.
+    MOVE "UVWY" TO TEMP1.
+    MOVE 0 TO TEMP2.
+    PERFORM RELEASE-RECORD 100 TIMES.
+    MOVE "UVWX" TO TEMP1.
+    MOVE 0 TO TEMP2.
+    PERFORM RELEASE-RECORD 100 TIMES.
+    GO TO SECT-IC219-0002-EXIT.
+RECORD-AREA-INIT.
+    MOVE "ST-FS1" TO XFILE-NAME (1).
+    MOVE "R1-F-G" TO XRECORD-NAME (1).
+    MOVE "IC219" TO XPROGRAM-NAME (1).
+    MOVE 126 TO XRECORD-LENGTH (1).
+    MOVE "RC" TO CHARS-OR-RECORDS (1).
+    MOVE 0001 TO XBLOCK-SIZE (1).
+    MOVE 500 TO RECORDS-IN-FILE (1).
+    MOVE "NA" TO XFILE-ORGANIZATION (1).
+    MOVE "N" TO XLABEL-TYPE (1).
+    MOVE 1 TO XRECORD-NUMBER (1).
+RELEASE-RECORD.
+    MOVE FILE-RECORD-INFO-P1-120 (1) TO ST-FS1-1-120.
+    MOVE TEMP1 TO ST-FS1-121-124.
+    MOVE TEMP2 TO ST-FS1-125-126.
+    RELEASE ST-FS1R1-F-G-126.
+    ADD 1 TO XRECORD-NUMBER (1).
+    ADD 1 TO TEMP2.
+SECT-IC219-0002-EXIT.
+    EXIT.
+SECT-IC219-0003 SECTION 80.
+*>
+*>        THE SORT OUTPUT PROCEDURE RETURNS 500 SORT RECORDS.  THE
+*>    DATA ITEMS COMPRISING THE SORT KEY ARE CHECKED TO ENSURE THE
+*>    RECORDS ARE RETURNED IN THE EXPECTED SORT ORDER.  THE SUBPRO-
+*>    GRAM IC220 IS CALLED TO PRODUCE THE OUTPUT REPORT FOR THE
+*>    TEST RESULTS.
+*>
+*>        THE RECORDS SHOULD BE RETURNED WITH THE SORT KEY ITEMS
+*>    CONTAINING THE FOLLOWING CHARACTERS
+*>
+*>        FIRST 100 RECORDS  AAAA  00 THRU 99  000101 THRU 000200
+*>                           ABCD  00          000001
+*>        NEXT               ABCD  00          000201
+*>            200            ABCD  01          000002
+*>               RECORDS     ABCD  01          000202
+*>                            . . .            . . .
+*>                           ABCD  99          000100
+*>                           ABCD  99          000300
+*>        FOURTH 100 RECORDS UVWX  00 THRU 99  000401 THRU 000500
+*>        FIFTH 100 RECORDS  UVWY  00 THRU 99  000301 THRU 000400
+*>
+SORT-OUTPUT-INIT.
+    MOVE 2 TO SORT-LINK.
+    MOVE 1 TO PRINT-FLAG.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+    MOVE "SORT IN SUBPROGRAM" TO FEATURE-TESTED.
+    MOVE "IC-SORT-TEST" TO PARAGRAPH-NAME.
+    MOVE 0 TO R-COUNT.
+CHECK-OUTPUT-FROM-SORT.
+    MOVE "AAAA" TO TEMP1.
+    MOVE 0 TO TEMP3.
+    MOVE 100 TO TEMP4.
+    PERFORM CHECK-RECORD 100 TIMES.
+    MOVE "ABCD" TO TEMP1.
+    MOVE 0 TO TEMP3.
+    MOVE 0 TO TEMP4.
+    PERFORM CHECK-ABCD-RECORDS 100 TIMES.
+    MOVE "UVWX" TO TEMP1.
+    MOVE 0 TO TEMP3.
+    MOVE 400 TO TEMP4.
+    PERFORM CHECK-RECORD 100 TIMES.
+    MOVE "UVWY" TO TEMP1.
+    MOVE 0 TO TEMP3.
+    MOVE 300 TO TEMP4.
+    PERFORM CHECK-RECORD 100 TIMES.
+CHECK-RESULTS.
+    IF EOF-FLAG EQUAL TO 1
+        MOVE "PREMATURE EOF" TO COMPUTED-SORT-KEY
+        MOVE "DATA RECORD EXPECTED" TO CORRECT-SORT-KEY
+        GO TO FAIL-WRITE.
+    RETURN ST-FS1 AT END GO TO CHECK-FAIL-COUNT.
+    MOVE "NO EOF - 500 READ" TO COMPUTED-SORT-KEY.
+    MOVE "EOF EXPECTED" TO CORRECT-SORT-KEY.
+    GO TO FAIL-WRITE.
+CHECK-FAIL-COUNT.
+    IF FAIL-COUNT EQUAL TO ZERO
+        MOVE "PASS " TO PASS-OR-FAIL
+        GO TO WRITE-RESULTS.
+    MOVE "SORT ERRORS" TO COMPUTED-SORT-KEY.
+    MOVE SPACE TO CORRECT-SORT-KEY.
+FAIL-WRITE.
+    MOVE "FAIL " TO PASS-OR-FAIL.
+WRITE-RESULTS.
+    MOVE 0 TO R-COUNT.
+    MOVE 2 TO PRINT-FLAG.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+WRAPUP-OUTPUT-PROC.
+    MOVE 3 TO PRINT-FLAG.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+    GO TO SECT-IC219-0003-EXIT.
+CHECK-RECORD.
+    PERFORM RETURN-RECORD THROUGH RETURN-EXIT.
+    ADD 1 TO TEMP4.
+    PERFORM COMPARE-VALUES THROUGH COMPARE-EXIT.
+    ADD 1 TO TEMP3.
+RETURN-RECORD.
+    IF EOF-FLAG EQUAL TO 1
+        GO TO RETURN-EXIT.
+    RETURN ST-FS1  AT END  MOVE 1 TO EOF-FLAG.
+RETURN-EXIT.
+    EXIT.
+CHECK-ABCD-RECORDS.
+    PERFORM CHECK-RECORD.
+    SUBTRACT 1 FROM TEMP3.
+    ADD 199 TO TEMP4.
+    PERFORM CHECK-RECORD.
+    SUBTRACT 200 FROM TEMP4.
+COMPARE-VALUES.
+    IF TEMP1 NOT EQUAL TO ST-FS1-121-124
+        GO TO SORT-FAIL.
+    IF TEMP3 NOT EQUAL TO ST-FS1-125-126
+        GO TO SORT-FAIL.
+    IF TEMP4 NOT EQUAL TO ST-FS1-REC-NO
+        GO TO SORT-FAIL.
+    GO TO COMPARE-EXIT.
+SORT-FAIL.
+    MOVE "FAIL " TO PASS-OR-FAIL.
+    ADD 1 TO R-COUNT.
+    MOVE TEMP1 TO CORRECT-1-4.
+    MOVE TEMP3 TO CORRECT-5-6.
+    MOVE TEMP4 TO CORRECT-7-12.
+    MOVE ST-FS1-121-124 TO COMPUTED-1-4.
+    MOVE ST-FS1-125-126 TO COMPUTED-5-6.
+    MOVE ST-FS1-REC-NO TO COMPUTED-7-12.
+    MOVE 2 TO PRINT-FLAG.
+    CALL "OBIC3A" USING PRINT-LINE-VALUES  PRINT-FLAG.
+    ADD 1 TO FAIL-COUNT.
+COMPARE-EXIT.
+    EXIT.
+SECT-IC219-0003-EXIT.
+    EXIT.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    OBIC3A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>                                                              *
+*>      X-CARDS USED BY THIS PROGRAM ARE :-                     *
+*>                                                              *
+*>        X-55  - SYSTEM PRINTER NAME.                          *
+*>        X-82  - SOURCE COMPUTER NAME.                         *
+*>        X-83  - OBJECT COMPUTER NAME.                         *
+*>                                                              *
+*>***************************************************************
+*>
+*>        THE SUBPROGRAM IC220 PRINTS THE RESULTS FOR THE TESTING
+*>    OF A SEGMENTED LEVEL 1 SORT PROGRAM AS A SUBPROGRAM.  IT IS
+*>    CALLED BY THE MAIN PROGRAM IC218 AND THE SUBPROGRAM IC219.
+*>    THE LINKAGE VARIABLE PRINT-FLAG INDICATES WHETHER THE
+*>    HEADING (FLAG=1), FOOTING (FLAG=3), OR A REPORT LINE (FLAG=2)
+*>    SHOULD BE PRINTED.
+*>
+*>*****************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+DATA DIVISION.
+FILE SECTION.
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+WORKING-STORAGE SECTION.
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "OBIC3A".
+LINKAGE SECTION.
+01  PRINT-LINE-VALUES.
+    02  PASS-OR-FAIL        PICTURE X(5).
+    02  R-COUNT             PICTURE 99.
+    02  FEATURE-TESTED      PICTURE X(20).
+    02  COMPUTED-SORT-KEY   PICTURE X(20).
+    02  CORRECT-SORT-KEY    PICTURE X(20).
+    02  PARAGRAPH-NAME      PICTURE X(12).
+01  PRINT-FLAG              PICTURE 9.
+PROCEDURE DIVISION USING PRINT-LINE-VALUES  PRINT-FLAG.
+SECT-IC220-0001 SECTION.
+BOILER-PLATE.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 50
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-IC220-0002 SECTION.
+BRANCH-STATEMENT.
+    GO TO PRINT-HEADING  PROCESS-LINE  PRINT-FOOTING
+        DEPENDING ON PRINT-FLAG.
+    MOVE "ERROR IN PRINT-FLAG" TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+    GO TO IC220-EXIT.
+PRINT-HEADING.
+    MOVE 0 TO R-COUNT.
+OPEN-FILES.
+    OPEN     OUTPUT PRINT-FILE.
+    MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    GO TO IC220-EXIT.
+PRINT-FOOTING.
+    PERFORM CLOSE-FILES.
+    GO TO IC220-EXIT.
+PROCESS-LINE.
+    IF PASS-OR-FAIL EQUAL TO "PASS "
+        PERFORM PASS
+            ELSE PERFORM FAIL
+                 MOVE COMPUTED-SORT-KEY TO COMPUTED-A
+                 MOVE CORRECT-SORT-KEY TO CORRECT-A.
+    MOVE R-COUNT TO REC-CT.
+    MOVE FEATURE-TESTED TO FEATURE.
+    MOVE PARAGRAPH-NAME TO PAR-NAME.
+    PERFORM PRINT-DETAIL.
+IC220-EXIT.
+    EXIT PROGRAM.
