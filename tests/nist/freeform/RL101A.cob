@@ -0,0 +1,1682 @@
+>>SOURCE FORMAT IS FREE
+*> Free-form conversion of tests/nist/programs/RL101A.cob (req 037).
+*> Generated by utilities/freeform_convert.sh -- do not hand-edit;
+*> re-run the script if the vendored deck changes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    RL101A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>                                                              *
+*>      X-CARDS USED BY THIS PROGRAM ARE :-                     *
+*>                                                              *
+*>            X-21   IMPLEMENTOR-NAME IN ASSIGN TO CLAUSE FOR   *
+*>                    RELATIVE  I-O DATA FILE                   *
+*>            X-55   SYSTEM PRINTER                             *
+*>            X-69   ADDITIONAL VALUE OF CLAUSES                *
+*>            X-74   VALUE OF IMPLEMENTOR-NAME                  *
+*>            X-75   OBJECT OF VALUE OF CLAUSE                  *
+*>            X-82   SOURCE-COMPUTER                            *
+*>            X-83   OBJECT-COMPUTER.                           *
+*>                                                              *
+*>***************************************************************
+*>   RL111A                                                     *
+*>***************************************************************
+*>                                                              *
+*>     THIS PROGRAM WILL TEST THE NEW SYNTACTICAL CONSTRUCTS    *
+*>     AND SEMENTIC ACTIONS ASSOCIATED WITH THE FOLLOWING       *
+*>     CLAUSES:                                                 *
+*>          - ACCESS                                            *
+*>          - READ                                              *
+*>          - WRITE                                             *
+*>          - REWRITE                                           *
+*>                                                              *
+*>     1) THE PROGRAM WILL CREATE A RELATIVE I-O FILE           *
+*>     2) THEN IT WILL UPDATE SELECTIVE RECORDS OF THE FILE     *
+*>     3) THE FILE STATUS CONTENTS ARE CAPTURED AND TESTED FOR  *
+*>        ACCURACY FOR EACH "OPEN", "CLOSE", "READ" AND         *
+*>        "REWRITE" STATEMENT USED.                             *
+*>     4) THE "READ", "WRITE" AND "REWRITE" STATEMENT WILL BE   *
+*>        USED WITH THE APPROPRIATE "AT END", "NOT AT END",     *
+*>        "INVALID KEY" AND "NOT INVALID KEY" PHRASES.          *
+*>                                                              *
+*>***************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT   RL-FS2 ASSIGN TO
+    XXXXP021
+            ORGANIZATION IS RELATIVE
+            ACCESS       IS SEQUENTIAL
+            STATUS          RL-FS2-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  RL-FS2
+    LABEL RECORDS STANDARD
+    VALUE OF
+    XXXXX074
+    IS
+    XXXXX075
+    XXXXX069
+    BLOCK CONTAINS 1 RECORDS
+    RECORD CONTAINS 120 CHARACTERS.
+01  RL-FS2R1-F-G-120.
+    02 FILLER PIC X(120).
+WORKING-STORAGE SECTION.
+01  RL-FS2-STATUS         PIC XX.
+01  WRK-CS-09V00 PIC S9(9) USAGE COMP VALUE ZERO.
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "RL101A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 50
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-RL101-001 SECTION.
+REL-INIT-001.
+    MOVE     "FILE CREATE RL-FS2" TO FEATURE.
+    OPEN     OUTPUT    RL-FS2.
+    MOVE     "RL-FS2" TO XFILE-NAME (1).
+    MOVE     "R1-F-G" TO XRECORD-NAME (1).
+    MOVE CCVS-PGM-ID  TO XPROGRAM-NAME (1).
+    MOVE     000120   TO XRECORD-LENGTH (1).
+    MOVE     "RC"     TO CHARS-OR-RECORDS (1).
+    MOVE     0001     TO XBLOCK-SIZE (1).
+    MOVE     000500   TO RECORDS-IN-FILE (1).
+    MOVE     "RL"     TO XFILE-ORGANIZATION (1).
+    MOVE     "S"      TO XLABEL-TYPE (1).
+    MOVE     000001   TO XRECORD-NUMBER (1).
+REL-TEST-001.
+    MOVE     FILE-RECORD-INFO-P1-120 (1) TO RL-FS2R1-F-G-120.
+    WRITE    RL-FS2R1-F-G-120
+             INVALID KEY GO TO REL-FAIL-001.
+    IF      XRECORD-NUMBER (1) EQUAL TO 500
+            GO TO REL-WRITE-001.
+    ADD      000001 TO XRECORD-NUMBER (1).
+    GO       TO REL-TEST-001.
+REL-DELETE-001.
+    PERFORM   DE-LETE.
+    GO TO REL-WRITE-001.
+REL-FAIL-001.
+    PERFORM   FAIL.
+    MOVE    "BOUNDARY VIOLATION"  TO RE-MARK.
+REL-WRITE-001.
+    MOVE     "REL-TEST-001" TO   PAR-NAME
+    MOVE     "FILE CREATED, LFILE "  TO COMPUTED-A.
+    MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.
+    PERFORM  PRINT-DETAIL.
+    CLOSE    RL-FS2.
+REL-INIT-002.
+    OPEN     INPUT     RL-FS2.
+    MOVE     ZERO      TO WRK-CS-09V00.
+REL-TEST-002.
+    READ     RL-FS2
+             AT END GO TO REL-TEST-002-1.
+    MOVE     RL-FS2R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).
+    ADD      1 TO WRK-CS-09V00.
+    IF       WRK-CS-09V00 GREATER 500
+            MOVE "MORE THAN 500 RECORDS" TO RE-MARK
+             GO TO REL-TEST-002-1.
+    GO       TO REL-TEST-002.
+REL-DELETE-002.
+REL-TEST-002-1.
+    IF       XRECORD-NUMBER (1) NOT EQUAL TO 500
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    GO       TO REL-WRITE-002.
+REL-WRITE-002.
+    MOVE     "REL-TEST-002" TO PAR-NAME.
+    MOVE     "FILE VERIFIED, LFILE" TO COMPUTED-A.
+    MOVE    XRECORD-NUMBER (1) TO CORRECT-18V0.
+    PERFORM  PRINT-DETAIL.
+    CLOSE   RL-FS2.
+CCVS-EXIT SECTION.
+CCVS-999999.
+    GO TO CLOSE-FILES.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    RL102A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>GENERAL:    THE FUNCTION OF THIS PROGRAM IS TO PROCESS A RELATIVE
+*>            I-O FILE RANDOMLY (ACCESS MODE IS RANDOM).  THE FILE
+*>            USED AS INPUT IS THAT FILE CREATED BY RL101.
+*>
+*>            FIRST THE FILE IS VERIFED AS TO THE EXISTANCE AND
+*>            ACCURACY OF THE 500  RECORDS CREATED IN THE FIRST
+*>            PROGRAM.  SECONDLY, RECORDS OF THE FILE ARE SEL-
+*>            ECTIVELY UPDATED; AND THIRDLY, THE ACCURACY OF EACH
+*>            RECORD IN THE FILE IS AGAIN VERIFIED.
+*>
+*>            X-CARD PARAMETERS WHICH MUST BE SUPPLIED FOR THIS
+*>            PROGRAM ARE:
+*>
+*>                 X-21   IMPLEMENTOR-NAME IN ASSIGN TO CLAUSE FOR
+*>                         RELATIVE  I-O DATA FILE
+*>                 X-55   SYSTEM PRINTER
+*>                 X-69   ADDITIONAL VALUE OF CLAUSES
+*>                 X-74   VALUE OF IMPLEMENTOR-NAME
+*>                 X-75   OBJECT OF VALUE OF CLAUSE
+*>                 X-82   SOURCE-COMPUTER
+*>                 X-83   OBJECT-COMPUTER.
+*>
+*>***************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT  RL-FR1 ASSIGN TO
+    XXXXP021
+            ORGANIZATION IS RELATIVE
+            ACCESS  MODE IS RANDOM
+            RELATIVE KEY RL-FR1-KEY.
+DATA DIVISION.
+FILE SECTION.
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  RL-FR1
+    LABEL RECORDS STANDARD
+    VALUE OF
+    XXXXX074
+    IS
+    XXXXX075
+    XXXXX069
+    BLOCK CONTAINS 1 RECORDS
+    RECORD CONTAINS 120 CHARACTERS.
+01  RL-FR1R1-F-G-120.
+    02 FILLER PICTURE X(120).
+WORKING-STORAGE SECTION.
+01  WRK-CS-09V00 PIC S9(09)      USAGE COMP VALUE ZERO.
+01  RL-FR1-KEY        PIC 9(09)  USAGE COMP VALUE ZERO.
+01  WRK-DS-09V00-002 PIC S9(9) VALUE ZERO.
+01  WRK-CS-09V00-002 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-003 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  I-O-ERROR-RL-FR1 PIC X(3) VALUE "NO ".
+01  WRK-CS-09V00-001 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-004 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-005 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-DS-09V00-001 PIC S9(09)      VALUE ZERO.
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "RL102A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 50
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-RL102-001 SECTION.
+REL-INIT-003.
+    OPEN     INPUT  RL-FR1.
+    MOVE     "REL-TEST-003"   TO PAR-NAME.
+    MOVE     ZERO TO   RL-FR1-KEY.
+    MOVE     ZERO TO   WRK-CS-09V00-002
+    MOVE     ZERO  TO  WRK-CS-09V00-003
+*>
+    MOVE     01 TO REC-CT.
+    MOVE    "READ RANDOM"  TO FEATURE.
+REL-TEST-003-R.
+    ADD      1 TO WRK-CS-09V00-003
+    MOVE     WRK-CS-09V00-003 TO RL-FR1-KEY.
+    IF       RL-FR1-KEY GREATER +501
+             MOVE "INVALID KEY NOT TAKEN" TO COMPUTED-A
+             MOVE RL-FR1-KEY TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             ADD 1 TO REC-CT
+             GO TO REL-WRITE-003.
+    READ     RL-FR1
+            INVALID KEY GO TO REL-WRITE-003.
+    MOVE     RL-FR1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).
+    IF       XRECORD-NUMBER (1) EQUAL TO RL-FR1-KEY
+             GO TO REL-TEST-003-R.
+    MOVE    "YES" TO I-O-ERROR-RL-FR1.
+    ADD      1 TO WRK-CS-09V00-002
+    GO TO    REL-TEST-003-R.
+REL-WRITE-003.
+    IF      RL-FR1-KEY NOT EQUAL TO 501
+             MOVE "WRONG KEY/NOT 500" TO CORRECT-A
+             MOVE  RL-FR1-KEY TO COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>01
+*>
+    ADD      1 TO REC-CT.
+    IF       XRECORD-NUMBER (1) NOT EQUAL TO 500
+             MOVE "WRONG RECORD/NOT 500" TO CORRECT-A
+             MOVE  XRECORD-NUMBER (1) TO COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>02
+*>
+    ADD      1 TO REC-CT.
+    IF      WRK-CS-09V00-003 NOT EQUAL TO 501
+             MOVE "INCORRECT RECORD COUNT" TO RE-MARK
+             MOVE  WRK-CS-09V00-003 TO COMPUTED-18V0
+            MOVE 501  TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>03
+*>
+    ADD      1 TO REC-CT.
+    IF       I-O-ERROR-RL-FR1 EQUAL TO "YES"
+             MOVE WRK-CS-09V00-002 TO COMPUTED-18V0
+             MOVE "RECORDS DID NOT COMPARE" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>04
+*>
+    ADD      1 TO REC-CT.
+    CLOSE    RL-FR1.
+REL-INIT-004-R .
+    MOVE     "REL-TEST-004" TO PAR-NAME.
+    OPEN I-O RL-FR1.
+    MOVE     ZERO TO RL-FR1-KEY.
+    MOVE     ZERO TO WRK-CS-09V00-002.
+    MOVE     ZERO TO WRK-CS-09V00-003.
+     MOVE    ZERO TO WRK-CS-09V00-004.
+     MOVE    ZERO TO WRK-CS-09V00-005.
+*>
+    MOVE     01 TO REC-CT.
+    MOVE     SPACE TO  FILE-RECORD-INFO-P1-120 (1).
+    MOVE    "REWRITE"  TO FEATURE.
+REL-TEST-004-R.
+    ADD      5 TO  WRK-CS-09V00-003.
+    MOVE     WRK-CS-09V00-003 TO RL-FR1-KEY.
+     IF     RL-FR1-KEY GREATER 505
+             MOVE "INVALID KEY/NOT TAKEN" TO COMPUTED-A
+             MOVE  RL-FR1-KEY TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             ADD 1 TO REC-CT
+             GO TO REL-TEST-004-3.
+    READ     RL-FR1
+             INVALID KEY GO TO REL-TEST-004-1.
+    MOVE    RL-FR1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1)
+    ADD      01 TO UPDATE-NUMBER (1).
+    MOVE CCVS-PGM-ID       TO XPROGRAM-NAME (1).
+    MOVE     FILE-RECORD-INFO-P1-120 (1) TO RL-FR1R1-F-G-120.
+    REWRITE    RL-FR1R1-F-G-120
+             INVALID KEY GO TO REL-TEST-004-2.
+    GO TO    REL-TEST-004-R.
+REL-TEST-004-1.
+    IF       RL-FR1-KEY LESS THAN 501
+             ADD 1 TO  WRK-CS-09V00-004
+             GO TO REL-TEST-004-R.
+    PERFORM   PASS.
+    PERFORM   PRINT-DETAIL.
+*>
+*>01
+*>
+    ADD     1  TO REC-CT.
+    GO TO    REL-TEST-004-3.
+REL-TEST-004-2.
+    ADD      1 TO WRK-CS-09V00-005.
+    IF       RL-FR1-KEY LESS 501
+             GO TO REL-TEST-004-R.
+REL-TEST-004-3.
+    IF       WRK-CS-09V00-004 NOT EQUAL TO ZERO
+             MOVE "INVALID KEY ON READ" TO COMPUTED-A
+             MOVE WRK-CS-09V00-004 TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>02
+*>
+    ADD      1 TO REC-CT.
+    IF       WRK-CS-09V00-005 NOT EQUAL TO ZERO
+             MOVE "INVALID KEY ON REWRITE" TO COMPUTED-A
+             MOVE  WRK-CS-09V00-005 TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>03
+*>
+    ADD      1 TO REC-CT.
+    CLOSE    RL-FR1.
+REL-INIT-005.
+    MOVE     "REL-TEST-005" TO PAR-NAME.
+    OPEN     INPUT  RL-FR1.
+    MOVE     501  TO WRK-CS-09V00-003.
+    MOVE    ZERO TO WRK-CS-09V00-004.
+    MOVE    ZERO TO WRK-CS-09V00-005.
+    MOVE    ZERO TO WRK-CS-09V00-002.
+    MOVE     SPACE TO  FILE-RECORD-INFO-P1-120 (1).
+    MOVE     01 TO REC-CT.
+*>
+    MOVE    "READ RANDOM"  TO FEATURE.
+REL-TEST-005-R.
+    SUBTRACT 1 FROM    WRK-CS-09V00-003.
+    MOVE     WRK-CS-09V00-003 TO RL-FR1-KEY.
+    IF      WRK-CS-09V00-003 LESS THAN ZERO
+            MOVE    "INVALID KEY/NOT TAKEN"  TO RE-MARK
+            MOVE   WRK-CS-09V00-003  TO COMPUTED-18V0
+            MOVE   ZERO TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             ADD 1 TO REC-CT
+             GO TO REL-TEST-005-3.
+    READ     RL-FR1
+             INVALID KEY  GO TO REL-TEST-005-1.
+    MOVE     RL-FR1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).
+    IF     UPDATE-NUMBER (1) EQUAL TO 00
+             ADD 1 TO WRK-CS-09V00-004.
+    IF     UPDATE-NUMBER (1) EQUAL TO 01
+             ADD 1 TO WRK-CS-09V00-005.
+    GO TO    REL-TEST-005-R.
+REL-TEST-005-1.
+    IF       RL-FR1-KEY GREATER ZERO
+            ADD 1 TO WRK-CS-09V00-002
+             GO TO REL-TEST-005-R.
+    PERFORM   PASS.
+    PERFORM   PRINT-DETAIL.
+    ADD      1  TO REC-CT.
+*>01
+    GO TO    REL-TEST-005-3.
+REL-TEST-005-3.
+    IF       WRK-CS-09V00-004 NOT EQUAL TO 400
+             MOVE "NON-UPDATED RECORDS" TO COMPUTED-A
+             MOVE WRK-CS-09V00-004 TO CORRECT-18V0
+             MOVE "SHOULD BE 400" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>
+*>02
+*>
+    ADD      1 TO REC-CT.
+    IF       WRK-CS-09V00-005 NOT EQUAL TO 100
+             MOVE "UPDATED RECORDS" TO COMPUTED-A
+             MOVE WRK-CS-09V00-005 TO CORRECT-18V0
+             MOVE "SHOULD BE 100" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>03
+*>
+    ADD      1 TO REC-CT.
+    IF      WRK-CS-09V00-002 GREATER 1
+            MOVE WRK-CS-09V00-002 TO COMPUTED-N
+            MOVE  "INVALID KEY/READS" TO CORRECT-A
+            PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+*>
+*>04
+*>
+    ADD      1 TO REC-CT.
+    CLOSE    RL-FR1.
+CCVS-EXIT SECTION.
+CCVS-999999.
+    GO TO CLOSE-FILES.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    RL103A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>GENERAL:    THIS PROGRAM IS THE THIRD OF A SERIES.  THE FUNCTION
+*>            OF THIS PROGRAM IS TO PROCESS THE FILE SEQUENTIALLY
+*>            (ACCESS MODE IS SEQUENTIAL). THE FILE USED IS THAT
+*>            RESULTING FROM RL102.
+*>
+*>            FIRST, THE FILE IS VERIFIED FOR ACCURACY OF ITS 500
+*>            RECORDS.  SECONDLY, RECORDS OF THER FILE ARE
+*>            SELECTIVELY DELETED AND THIRDLY THE ACCURACY OF EACH
+*>            RECORD IN THE FILE IS AGAIN VERIFIED.
+*>
+*>            X-CARD PARAMETERS WHICH MUST BE SUPPLIED FOR THIS
+*>            PROGRAM ARE:
+*>
+*>
+*>                 X-21   IMPLEMENTOR-NAME IN ASSIGN TO CLAUSE FOR
+*>                         RELATIVE  I-O DATA FILE
+*>                 X-55   SYSTEM PRINTER
+*>                 X-69   ADDITIONAL VALUE OF CLAUSES
+*>                 X-74   VALUE OF IMPLEMENTOR-NAME
+*>                 X-75   OBJECT OF VALUE OF CLAUSE
+*>                 X-82   SOURCE-COMPUTER
+*>                 X-83   OBJECT-COMPUTER.
+*>
+*>***************************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT   RL-FS1 ASSIGN TO
+    XXXXD021
+             ORGANIZATION IS RELATIVE
+            ACCESS  MODE IS SEQUENTIAL
+             RELATIVE KEY IS RL-FS1-KEY.
+DATA DIVISION.
+FILE SECTION.
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  RL-FS1
+    LABEL RECORDS STANDARD
+    VALUE OF
+    XXXXX074
+    IS
+    XXXXX075
+    XXXXX069
+    BLOCK CONTAINS 01 RECORDS
+    RECORD CONTAINS 120.
+01  RL-FS1R1-F-G-120.
+    02 RL-WRK-120 PIC X(120).
+WORKING-STORAGE SECTION.
+01  RL-FS1-KEY        PIC 9(08)  USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-006 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-007 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-008 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-009 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-010 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-011 PIC S9(09) USAGE COMP VALUE ZERO.
+01  I-O-ERROR-RL-FS1 PIC X(3) VALUE "NO ".
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "RL103A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 50
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-RL103-001 SECTION.
+REL-INIT-006.
+    MOVE  99 TO RL-FS1-KEY.
+*>    THIS FILE "RL-FS1" IS ACCESSED SEQUENTIALLY AND HAS
+*>    ASSOCIATED WITH IT A RELATIVE KEY WHICH AT ALL TIMES SHOULD
+*>    CONTAIN THE NUMBER OF THE RECORD PREVIOUSLY READ.
+    OPEN INPUT RL-FS1.
+    MOVE     "REL-TEST-006" TO   PAR-NAME.
+    MOVE     ZERO TO             WRK-CS-09V00-006.
+    MOVE     ZERO TO             WRK-CS-09V00-007.
+    MOVE     ZERO TO             WRK-CS-09V00-008.
+    MOVE     ZERO TO             WRK-CS-09V00-009.
+    MOVE     ZERO TO             WRK-CS-09V00-010.
+    MOVE     ZERO TO             WRK-CS-09V00-011.
+    MOVE     SPACE TO  FILE-RECORD-INFO-P1-120 (1).
+    MOVE    RL-FS1-KEY TO WRK-CS-09V00-011.
+    MOVE     01 TO REC-CT.
+    MOVE    "READ SEQUENTIAL"  TO FEATURE.
+REL-TEST-006-R.
+    ADD      1 TO WRK-CS-09V00-006.
+    READ     RL-FS1
+             AT END GO TO REL-TEST-006-3.
+    MOVE     RL-FS1R1-F-G-120    TO FILE-RECORD-INFO-P1-120 (1).
+    IF       UPDATE-NUMBER (1) EQUAL TO 00
+            ADD 1 TO WRK-CS-09V00-007
+             GO TO REL-TEST-006-2.
+    IF       UPDATE-NUMBER (1) EQUAL TO 01
+             ADD 1 TO WRK-CS-09V00-008
+             GO TO REL-TEST-006-2.
+    ADD      1 TO WRK-CS-09V00-009.
+REL-TEST-006-2.
+    IF       RL-FS1-KEY NOT EQUAL TO XRECORD-NUMBER (1)
+             ADD 1 TO  WRK-CS-09V00-010.
+    IF       WRK-CS-09V00-006  GREATER 501
+             GO TO REL-TEST-006-3.
+    GO TO    REL-TEST-006-R.
+REL-TEST-006-3.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 501
+             MOVE "INCORRECT RECORD COUNT"  TO RE-MARK
+             MOVE  WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE  501  TO             CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>    .01
+    ADD      1 TO REC-CT.
+    IF       WRK-CS-09V00-007 EQUAL TO 400
+             PERFORM PASS
+             ELSE
+             MOVE "NON-UPDATED RECORDS" TO COMPUTED-A
+             MOVE  WRK-CS-09V00-007 TO CORRECT-18V0
+             MOVE "SHOULD BE 400" TO RE-MARK
+             PERFORM FAIL.
+    PERFORM  PRINT-DETAIL.
+    ADD      1 TO REC-CT.
+*>    .02
+    IF      WRK-CS-09V00-008 EQUAL TO 100
+             PERFORM PASS
+             ELSE
+            MOVE WRK-CS-09V00-008 TO COMPUTED-18V0
+            MOVE 100             TO  CORRECT-18V0
+            MOVE "UPDATED RECORDS" TO RE-MARK
+             PERFORM FAIL.
+    PERFORM  PRINT-DETAIL.
+    ADD      1 TO REC-CT.
+*>    .03
+    IF      WRK-CS-09V00-009 EQUAL TO ZERO
+            PERFORM PASS
+            ELSE
+            MOVE WRK-CS-09V00-009 TO COMPUTED-18V0
+            MOVE  ZERO            TO CORRECT-18V0
+            MOVE "BAD-UPDATES" TO RE-MARK
+            PERFORM FAIL.
+    PERFORM PRINT-DETAIL.
+    ADD     01 TO REC-CT.
+*>    .04
+    IF      WRK-CS-09V00-010 EQUAL TO ZERO
+            PERFORM PASS
+            ELSE
+            MOVE WRK-CS-09V00-010 TO COMPUTED-18V0
+            MOVE ZERO             TO CORRECT-18V0
+            MOVE "KEY VS RECORD" TO RE-MARK
+            PERFORM FAIL.
+    PERFORM PRINT-DETAIL.
+    ADD     01 TO REC-CT.
+*>    .05
+    MOVE    WRK-CS-09V00-011 TO RL-FS1-KEY.
+    MOVE RL-FS1-KEY TO COMPUTED-18V0.
+    MOVE    "INFORMATION" TO CORRECT-A.
+    MOVE    "STATUS AFTER OPEN" TO RE-MARK.
+    PERFORM PRINT-DETAIL.
+    ADD     01 TO REC-CT.
+*>    .06
+    CLOSE    RL-FS1.
+REL-INIT-007.
+    MOVE     "REL-TEST-007" TO PAR-NAME
+    OPEN     I-O RL-FS1.
+    MOVE     ZERO TO WRK-CS-09V00-006
+    MOVE     ZERO TO WRK-CS-09V00-007
+    MOVE     ZERO TO WRK-CS-09V00-008
+    MOVE     ZERO TO WRK-CS-09V00-009
+    MOVE     ZERO TO WRK-CS-09V00-010
+    MOVE     ZERO TO WRK-CS-09V00-011
+    MOVE     01 TO REC-CT.
+    MOVE     SPACE TO  FILE-RECORD-INFO-P1-120 (1).
+    MOVE    "DELETE"  TO FEATURE.
+REL-TEST-007-R.
+    ADD      1 TO WRK-CS-09V00-006
+    ADD      1 TO WRK-CS-09V00-007.
+    READ     RL-FS1
+             AT END
+             MOVE "AT END PATH TAKEN " TO RE-MARK
+            GO TO  REL-TEST-007-3.
+    MOVE     RL-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).
+    IF       WRK-CS-09V00-007  EQUAL TO 4
+             GO TO REL-TEST-007-2.
+    IF       WRK-CS-09V00-006 GREATER 501
+             MOVE  "AT END NOT TAKEN"  TO RE-MARK
+             GO TO REL-TEST-007-3.
+    GO TO    REL-TEST-007-R.
+REL-TEST-007-2.
+    MOVE CCVS-PGM-ID       TO  XPROGRAM-NAME (1).
+    MOVE  99 TO UPDATE-NUMBER (1).
+    MOVE     FILE-RECORD-INFO-P1-120 (1) TO RL-FS1R1-F-G-120.
+    DELETE    RL-FS1.
+    MOVE     ZERO TO  WRK-CS-09V00-007.
+    ADD      1 TO  WRK-CS-09V00-008
+    GO TO    REL-TEST-007-R.
+REL-TEST-007-3.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 501
+             MOVE WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE              501 TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    ADD      01 TO REC-CT.
+*>    .01
+    IF       WRK-CS-09V00-008 NOT EQUAL TO 125
+             MOVE WRK-CS-09V00-008 TO COMPUTED-18V0
+             MOVE 125              TO CORRECT-18V0
+             MOVE "DELETED RECORDS" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    ADD      01 TO REC-CT.
+*>    .02
+    CLOSE    RL-FS1.
+REL-INIT-008.
+    MOVE     "REL-TEST-008" TO PAR-NAME.
+    MOVE     ZERO TO   WRK-CS-09V00-006
+    MOVE     ZERO TO   WRK-CS-09V00-007
+    MOVE     ZERO TO   WRK-CS-09V00-008
+    MOVE     ZERO TO   WRK-CS-09V00-009
+    MOVE     ZERO TO   WRK-CS-09V00-010
+    MOVE     ZERO TO   WRK-CS-09V00-011
+    MOVE     01 TO REC-CT.
+    MOVE     SPACE  TO  FILE-RECORD-INFO-P1-120 (1).
+    MOVE     ZERO TO RL-FS1-KEY.
+    OPEN     INPUT  RL-FS1.
+    MOVE    "READ UPDATED FILE"  TO FEATURE.
+REL-TEST-008-R.
+    ADD      1 TO WRK-CS-09V00-006.
+    ADD      1 TO WRK-CS-09V00-007.
+    ADD      1 TO WRK-CS-09V00-008.
+    READ     RL-FS1  AT END  GO TO REL-TEST-008-3.
+    MOVE     RL-FS1R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).
+    IF       UPDATE-NUMBER (1) EQUAL TO 99
+             ADD  1 TO WRK-CS-09V00-009.
+    IF       WRK-CS-09V00-007  EQUAL TO 4
+             MOVE 01 TO WRK-CS-09V00-007
+             ADD 1 TO WRK-CS-09V00-008.
+    IF       RL-FS1-KEY EQUAL TO  XRECORD-NUMBER (1)
+             ADD 1 TO  WRK-CS-09V00-010.
+    IF       XRECORD-NUMBER (1) EQUAL TO  WRK-CS-09V00-008
+             ADD 1 TO  WRK-CS-09V00-011.
+    IF       WRK-CS-09V00-006 GREATER  501
+             GO TO REL-TEST-008-3.
+    GO TO    REL-TEST-008-R.
+REL-TEST-008-3.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 376
+             MOVE "INCORRECT RECORD COUNT"  TO RE-MARK
+             MOVE WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE 376 TO CORRECT-18V0
+             PERFORM  FAIL
+             ELSE
+             PERFORM  PASS.
+    PERFORM  PRINT-DETAIL.
+    ADD      01 TO REC-CT.
+*>    .01
+    IF       WRK-CS-09V00-009 NOT EQUAL TO ZERO
+             MOVE WRK-CS-09V00-009 TO COMPUTED-18V0
+            MOVE   ZERO TO CORRECT-18V0
+             MOVE "DELETED RECORDS" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    ADD      01  TO  REC-CT.
+*>    .02
+    IF       WRK-CS-09V00-010 NOT EQUAL TO 375
+             MOVE "KEY MISMATCH" TO RE-MARK
+            MOVE 375 TO CORRECT-18V0
+             MOVE WRK-CS-09V00-010 TO COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    ADD      01 TO REC-CT.
+*>    .03
+    IF      WRK-CS-09V00-011  NOT EQUAL TO 375
+            MOVE   375  TO CORRECT-18V0
+            MOVE  "INCORRECT RECORD FOUND"  TO RE-MARK
+            MOVE   WRK-CS-09V00-011 TO COMPUTED-18V0
+            PERFORM   FAIL
+            ELSE
+            PERFORM  PASS.
+    PERFORM   PRINT-DETAIL.
+*>04
+    CLOSE    RL-FS1.
+CCVS-EXIT SECTION.
+CCVS-999999.
+    GO TO CLOSE-FILES.
