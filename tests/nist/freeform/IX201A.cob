@@ -0,0 +1,1897 @@
+>>SOURCE FORMAT IS FREE
+*> Free-form conversion of tests/nist/programs/IX201A.cob (req 037).
+*> Generated by utilities/freeform_convert.sh -- do not hand-edit;
+*> re-run the script if the vendored deck changes.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    IX201A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>    THIS PROGRAM IS THE FIRST OF A SERIES WHICH PROCESSES AN
+*>    INDEXED FILE.  THE FUNCTION OF THIS PROGRAM IS TO CREATE AN
+*>    INDEXED FILE SEQUENTIALLY (ACCESS MODE SEQUENTIAL) AND VERIFY
+*>    THAT IT WAS CREATED CORRECTLY.  THE FILE IS IDENTIFIED AS
+*>    "IX-FS1" AND IS PASSED TO IX202 FOR PROCESSING.
+*>
+*>
+*>       X-CARDS  WHICH MUST BE REPLACED FOR THIS PROGRAM ARE
+*>
+*>             X-24   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR DATA FILE IX-FS1
+*>             X-44   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR INDEX FILE IX-FS1
+*>             X-55   IMPLEMENTOR-NAME FOR SYSTEM PRINTER
+*>             X-62   FOR RAW-DATA
+*>             X-82   IMPLEMENTOR-NAME FOR SOURCE-COMPUTER
+*>             X-83   IMPLEMENTOR-NAME FOR OBJECT-COMPUTER
+*>
+*>         NOTE:  X-CARDS 44 AND 62       ARE OPTIONAL
+*>               AND NEED ONLY TO BE PRESENT IF THE COMPILER RE-
+*>               QUIRES THIS CODE BE AVAILABLE FOR PROPER PROGRAM
+*>               COMPILATION AND EXECUTION. IF THE VP-ROUTINE IS
+*>               USED THE  X-CARDS MAY BE AUTOMATICALLY SELECTED
+*>               FOR INCLUSION IN THE PROGRAM BY SPECIFYING THE
+*>               APPROPRIATE LETTER IN THE "*OPT" VP-ROUTINE
+*>               CONTROL CARD. THE LETTER  CORRESPONDS TO A
+*>               CHARACTER IN POSITION 7 OF THE SOURCE LINE AND
+*>               THEY ARE AS FOLLOWS
+*>
+*>                  P  SELECTS X-CARDS 62
+*>                  J  SELECTS X-CARD 44
+*>
+*>*****************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RAW-DATA   ASSIGN TO
+    XXXXX062
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RAW-DATA-KEY.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT   IX-FS1 ASSIGN TO
+    XXXXP024
+    XXXXP044
+    ORGANIZATION IS INDEXED
+    RECORD KEY IS IX-FS1-KEY
+    ACCESS MODE IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+
+FD  RAW-DATA.
+
+01  RAW-DATA-SATZ.
+    05  RAW-DATA-KEY        PIC X(6).
+    05  C-DATE              PIC 9(6).
+    05  C-TIME              PIC 9(8).
+    05  C-NO-OF-TESTS       PIC 99.
+    05  C-OK                PIC 999.
+    05  C-ALL               PIC 999.
+    05  C-FAIL              PIC 999.
+    05  C-DELETED           PIC 999.
+    05  C-INSPECT           PIC 999.
+    05  C-NOTE              PIC X(13).
+    05  C-INDENT            PIC X.
+    05  C-ABORT             PIC X(8).
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  IX-FS1
+    LABEL RECORD IS STANDARD
+    DATA RECORD IS IX-FS1R1-F-G-240
+    BLOCK CONTAINS 1 RECORDS
+    RECORD CONTAINS 240 CHARACTERS.
+01  IX-FS1R1-F-G-240.
+    03 IX-FS1-WRK-120 PIC X(120).
+    03 IX-FS1-GRP-120.
+    05 FILLER   PIC   X(8).
+    05 IX-FS1-KEY  PIC X(29).
+    05 FILLER PIC X(83).
+WORKING-STORAGE SECTION.
+01  GRP-0101.
+    02 FILLER   PIC X(10)  VALUE "ABCDLKJXYZ".
+    02 WRK-DU-09V00-001 PIC 9(9)  VALUE ZERO.
+    02 FILLER  PIC X(10)  VALUE "ZIF,.$-+CD".
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "IX201A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-1.
+    MOVE "ABORTED " TO C-ABORT.
+    ADD 1 TO C-NO-OF-TESTS.
+    ACCEPT C-DATE  FROM DATE.
+    ACCEPT C-TIME  FROM TIME.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.
+END-E-1.
+    CLOSE RAW-DATA.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-2.
+    MOVE "OK.     " TO C-ABORT.
+    MOVE PASS-COUNTER TO C-OK.
+    MOVE ERROR-HOLD   TO C-ALL.
+    MOVE ERROR-COUNTER TO C-FAIL.
+    MOVE DELETE-COUNTER TO C-DELETED.
+    MOVE INSPECT-COUNTER TO C-INSPECT.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.
+END-E-2.
+    CLOSE RAW-DATA.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 42
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-IX-01-001 SECTION.
+WRITE-INIT-GF-01.
+    MOVE     "WRITE       IX-FS1" TO FEATURE.
+    OPEN     OUTPUT    IX-FS1.
+    MOVE     "IX-FS1" TO XFILE-NAME (1).
+    MOVE     "IX-F-G" TO XRECORD-NAME (1).
+    MOVE     CCVS-PGM-ID TO XPROGRAM-NAME (1).
+    MOVE     000240  TO XRECORD-LENGTH (1).
+    MOVE     "RC"     TO CHARS-OR-RECORDS (1).
+    MOVE     0001     TO XBLOCK-SIZE (1).
+    MOVE     000500   TO RECORDS-IN-FILE (1).
+    MOVE     "IX"  TO XFILE-ORGANIZATION (1).
+    MOVE     "S"      TO XLABEL-TYPE (1).
+    MOVE     000001   TO XRECORD-NUMBER (1).
+WRITE-TEST-GF-01.
+    MOVE     XRECORD-NUMBER (1) TO WRK-DU-09V00-001.
+    MOVE     GRP-0101 TO XRECORD-KEY (1).
+    MOVE     FILE-RECORD-INFO (1) TO IX-FS1R1-F-G-240.
+    WRITE    IX-FS1R1-F-G-240
+             INVALID KEY GO TO WRITE-FAIL-GF-01.
+    IF       XRECORD-NUMBER (1) EQUAL TO 500
+             PERFORM PASS
+             GO TO WRITE-WRITE-GF-01.
+    ADD      000001 TO XRECORD-NUMBER (1).
+    GO       TO WRITE-TEST-GF-01.
+WRITE-FAIL-GF-01.
+    MOVE "BOUNDARY VIOLATION. WRITE FAILED; IX-41" TO RE-MARK.
+    PERFORM FAIL.
+WRITE-WRITE-GF-01.
+    MOVE     "WRITE-TEST-GF-01" TO PAR-NAME
+    MOVE     "FILE CREATED, LFILE "  TO COMPUTED-A.
+    MOVE     XRECORD-NUMBER (1) TO CORRECT-18V0.
+    PERFORM  PRINT-DETAIL.
+    CLOSE    IX-FS1.
+READ-INIT-F1-01.
+    OPEN     INPUT     IX-FS1.
+    MOVE     ZERO TO WRK-DU-09V00-001.
+READ-TEST-F1-01.
+    READ     IX-FS1
+             AT END GO TO READ-TEST-F1-01-1.
+    MOVE     IX-FS1R1-F-G-240 TO FILE-RECORD-INFO (1).
+    ADD      1  TO WRK-DU-09V00-001.
+    IF       WRK-DU-09V00-001 GREATER 500
+             MOVE "MORE THAN 500 RECORDS" TO RE-MARK
+             GO TO READ-TEST-F1-01-1.
+    GO       TO READ-TEST-F1-01.
+READ-TEST-F1-01-1.
+    IF       XRECORD-NUMBER (1) NOT EQUAL TO 500
+             MOVE "READ FAILED; IX-28, 4.5.2" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+READ-WRITE-F1-01.
+    MOVE     "READ-TEST-F1-01" TO PAR-NAME.
+    MOVE     "READ TO VERIFY " TO FEATURE.
+    MOVE     "FILE VERIFIED, LFILE" TO COMPUTED-A.
+    MOVE     XRECORD-NUMBER (1) TO CORRECT-18V0.
+    PERFORM  PRINT-DETAIL.
+    CLOSE    IX-FS1.
+CCVS-EXIT SECTION.
+CCVS-999999.
+    GO TO CLOSE-FILES.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    IX202A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>    THE FUNCTION OF THIS PROGRAM IS TO PROCESS AN INDEXED FILE
+*>    RANDOMLY USING THE ACCESS MODE IS DYNAMIC CLAUSE.  THE FILE
+*>    USED AS INPUT IS THAT CREATED BY IX201A.
+*>
+*>    FIRST THE FILE IS VERIFIED AS TO THE EXISTANCE AND ACCURACY
+*>    OF THE 500 RECORDS CREATED IN THE FIRST RUN UNIT.  SECONDLY,
+*>    RECORDS OF THE FILE ARE SELECTIVELY UPDATED; AND THIRDLY, THE
+*>    ACCURACY OF EACH RECORD IN THE FILE IS AGAIN VERIFIED.
+*>
+*>
+*>       X-CARDS  WHICH MUST BE REPLACED FOR THIS PROGRAM ARE
+*>
+*>             X-24   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR DATA FILE IX-FS1
+*>             X-44   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR INDEX FILE IX-FS1
+*>             X-55   IMPLEMENTOR-NAME FOR SYSTEM PRINTER
+*>             X-62   FOR RAW-DATA
+*>             X-82   IMPLEMENTOR-NAME FOR SOURCE-COMPUTER
+*>             X-83   IMPLEMENTOR-NAME FOR OBJECT-COMPUTER
+*>
+*>         NOTE:  X-CARDS 44 AND 62       ARE OPTIONAL
+*>               AND NEED ONLY TO BE PRESENT IF THE COMPILER RE-
+*>               QUIRES THIS CODE BE AVAILABLE FOR PROPER PROGRAM
+*>               COMPILATION AND EXECUTION. IF THE VP-ROUTINE IS
+*>               USED THE  X-CARDS MAY BE AUTOMATICALLY SELECTED
+*>               FOR INCLUSION IN THE PROGRAM BY SPECIFYING THE
+*>               APPROPRIATE LETTER IN THE "*OPT" VP-ROUTINE
+*>               CONTROL CARD. THE LETTER  CORRESPONDS TO A
+*>               CHARACTER IN POSITION 7 OF THE SOURCE LINE AND
+*>               THEY ARE AS FOLLOWS
+*>
+*>                  P  SELECTS X-CARDS 62
+*>                  J  SELECTS X-CARD 44
+*>
+*>*****************************************************
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RAW-DATA   ASSIGN TO
+    XXXXX062
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RAW-DATA-KEY.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT   IX-FD1 ASSIGN
+    XXXXP024
+    XXXXP044
+       ACCESS MODE IS DYNAMIC
+       ; ORGANIZATION INDEXED
+     RECORD KEY IX-FD1-KEY.
+DATA DIVISION.
+FILE SECTION.
+
+FD  RAW-DATA.
+
+01  RAW-DATA-SATZ.
+    05  RAW-DATA-KEY        PIC X(6).
+    05  C-DATE              PIC 9(6).
+    05  C-TIME              PIC 9(8).
+    05  C-NO-OF-TESTS       PIC 99.
+    05  C-OK                PIC 999.
+    05  C-ALL               PIC 999.
+    05  C-FAIL              PIC 999.
+    05  C-DELETED           PIC 999.
+    05  C-INSPECT           PIC 999.
+    05  C-NOTE              PIC X(13).
+    05  C-INDENT            PIC X.
+    05  C-ABORT             PIC X(8).
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  IX-FD1
+    LABEL RECORDS STANDARD
+    DATA RECORD IX-FS1R1-F-G-240
+    BLOCK   1   RECORDS
+    RECORD    240  CHARACTERS.
+01  IX-FS1R1-F-G-240.
+    05 IX-FD1-REC-120   PIC  X(120).
+    05 IX-FD1-REC-120-240.
+       10 FILLER   PIC X(8).
+       10 IX-FD1-KEY   PIC X(29).
+       10 FILLER        PIC X(83).
+WORKING-STORAGE SECTION.
+01  WRK-CS-09V00 PIC S9(09)      USAGE COMP VALUE ZERO.
+01  WRK-DS-09V00-002 PIC S9(9) VALUE ZERO.
+01  WRK-CS-09V00-002 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  I-O-ERROR-IX-FD1 PIC X(3) VALUE "NO ".
+01  WRK-CS-09V00-001 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-004 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-005 PIC S9(09)       USAGE COMP VALUE ZERO.
+01  IX-WRK-KEY.
+    02 FILLER   PIC  X(10)  VALUE "ABCDLKJXYZ".
+    02  WRK-DU-09V00-001 PIC 9(9) VALUE ZERO.
+    02 FILLER   PIC  X(10)  VALUE "ZIF,.$-+CD".
+01  DUMMY-WRK-REC.
+    02 DUMMY-WRK1       PIC X(120).
+    02 DUMMY-WRK2  REDEFINES  DUMMY-WRK1.
+       03 FILLER   PIC X(5).
+       03 DUMMY-WRK-INDENT-5  PIC X(115).
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "IX202A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-1.
+    MOVE "ABORTED " TO C-ABORT.
+    ADD 1 TO C-NO-OF-TESTS.
+    ACCEPT C-DATE  FROM DATE.
+    ACCEPT C-TIME  FROM TIME.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.
+END-E-1.
+    CLOSE RAW-DATA.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-2.
+    MOVE "OK.     " TO C-ABORT.
+    MOVE PASS-COUNTER TO C-OK.
+    MOVE ERROR-HOLD   TO C-ALL.
+    MOVE ERROR-COUNTER TO C-FAIL.
+    MOVE DELETE-COUNTER TO C-DELETED.
+    MOVE INSPECT-COUNTER TO C-INSPECT.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.
+END-E-2.
+    CLOSE RAW-DATA.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 42
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-IX-02-001 SECTION.
+READ-INIT-F2-01.
+    OPEN    INPUT IX-FD1.
+    MOVE     "READ-TEST-F2-01" TO PAR-NAME.
+    MOVE     ZERO TO WRK-DU-09V00-001.
+    MOVE     IX-WRK-KEY  TO IX-FD1-KEY.
+    MOVE     ZERO TO   WRK-CS-09V00-002
+    MOVE     ZERO  TO  WRK-DU-09V00-001
+    MOVE     "READ RANDOM   "  TO FEATURE.
+READ-TEST-F2-01-R.
+    ADD      1 TO WRK-DU-09V00-001
+    MOVE     IX-WRK-KEY TO IX-FD1-KEY.
+    IF       WRK-DU-09V00-001  GREATER  501
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE "INVALID KEY NOT TAKEN" TO COMPUTED-A
+             MOVE    WRK-DU-09V00-001  TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             GO TO READ-WRITE-F2-01.
+    READ     IX-FD1
+             INVALID KEY GO TO READ-WRITE-F2-01.
+    MOVE     IX-FS1R1-F-G-240 TO FILE-RECORD-INFO (1).
+    IF       XRECORD-NUMBER (1) EQUAL TO WRK-DU-09V00-001
+             GO TO READ-TEST-F2-01-R.
+    MOVE     "YES" TO I-O-ERROR-IX-FD1.
+    ADD      1 TO WRK-CS-09V00-002
+    GO TO    READ-TEST-F2-01-R.
+READ-WRITE-F2-01.
+    IF       WRK-DU-09V00-001  NOT EQUAL TO 501
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE "WRONG KEY/NOT 500" TO CORRECT-A
+             MOVE    WRK-DU-09V00-001  TO  COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+READ-TEST-F2-01-1.
+    MOVE "READ-TEST-F2-01-1" TO PAR-NAME.
+    MOVE "READ TOO LESS RECORDS" TO RE-MARK.
+    IF       XRECORD-NUMBER (1) NOT EQUAL TO 500
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE "WRONG RECORD/NOT 500" TO CORRECT-A
+             MOVE  XRECORD-NUMBER (1) TO COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+READ-TEST-F2-01-2.
+    MOVE "READ-TEST-F2-01-2" TO PAR-NAME.
+    MOVE "READ TOO MUCH RECORDS" TO RE-MARK.
+    IF       WRK-DU-09V00-001 NOT EQUAL TO 501
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE "INCORRECT RECORD COUNT" TO RE-MARK
+             MOVE  WRK-DU-09V00-001 TO COMPUTED-18V0
+             MOVE 501  TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+READ-TEST-F2-01-3.
+    MOVE "READ-TEST-F2-01-3" TO PAR-NAME.
+    MOVE "READ WRONG    RECORDS" TO RE-MARK.
+    IF       I-O-ERROR-IX-FD1 EQUAL TO "YES"
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE WRK-CS-09V00-002 TO COMPUTED-18V0
+             MOVE "RECORDS DID NOT COMPARE" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    CLOSE    IX-FD1.
+*>
+*>  U P D A T E      READ & REWRITE
+*>
+RWRT-INIT-GF-01-R .
+    MOVE     "RWRT-TEST-GF-01" TO PAR-NAME.
+    MOVE     "REWRITE   "   TO FEATURE.
+    OPEN     I-O IX-FD1.
+    MOVE     ZERO TO IX-FD1-KEY.
+    MOVE     ZERO TO WRK-CS-09V00-002.
+    MOVE     ZERO TO WRK-DU-09V00-001.
+    MOVE     SPACE TO  FILE-RECORD-INFO (1).
+RWRT-TEST-GF-01-R.
+    ADD      5 TO  WRK-DU-09V00-001.
+    MOVE     IX-WRK-KEY TO IX-FD1-KEY.
+    IF       WRK-DU-09V00-001  GREATER 505
+             MOVE "INVALID KEY/NOT TAKEN" TO COMPUTED-A
+             MOVE    WRK-DU-09V00-001  TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             GO TO RWRT-TEST-GF-01-3.
+    READ     IX-FD1
+             INVALID KEY GO TO RWRT-TEST-GF-01-1.
+    MOVE     IX-FS1R1-F-G-240 TO FILE-RECORD-INFO (1)
+    ADD      01 TO UPDATE-NUMBER (1).
+    MOVE     CCVS-PGM-ID TO XPROGRAM-NAME (1).
+    MOVE     FILE-RECORD-INFO (1) TO IX-FS1R1-F-G-240.
+    REWRITE  IX-FS1R1-F-G-240
+             INVALID KEY GO TO RWRT-TEST-GF-01-2.
+    GO TO    RWRT-TEST-GF-01-R.
+RWRT-TEST-GF-01-1.
+    MOVE     "RWRT-TEST-GF-01-1" TO PAR-NAME.
+    MOVE     "READ INVALID" TO FEATURE.
+    IF       WRK-DU-09V00-001  LESS THAN 501
+             ADD 1 TO  WRK-CS-09V00-001
+             GO TO RWRT-TEST-GF-01-R.
+    PERFORM  PASS.
+    PERFORM  PRINT-DETAIL.
+    GO TO    RWRT-TEST-GF-01-3.
+RWRT-TEST-GF-01-2.
+    ADD      1 TO WRK-CS-09V00-005.
+    IF       WRK-DU-09V00-001  LESS THAN 501
+             GO TO RWRT-TEST-GF-01-R.
+RWRT-TEST-GF-01-3.
+    MOVE     "RWRT-TEST-GF-03-1" TO PAR-NAME.
+    MOVE     "READ INVALID" TO FEATURE.
+    IF       WRK-CS-09V00-004 NOT EQUAL TO ZERO
+             MOVE "IX-28; FORMAT 2  " TO RE-MARK
+             MOVE "INVALID KEY ON READ" TO COMPUTED-A
+             MOVE WRK-CS-09V00-004 TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+RWRT-TEST-GF-02-1.
+    MOVE     "RWRT-TEST-GF-02-1" TO PAR-NAME.
+    MOVE     "REWRITE   "   TO FEATURE.
+    IF       WRK-CS-09V00-005 NOT EQUAL TO ZERO
+             MOVE "IX-33; 4.6.2     " TO RE-MARK
+             MOVE "INVALID KEY ON REWRITE" TO COMPUTED-A
+             MOVE  WRK-CS-09V00-005 TO CORRECT-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+    CLOSE    IX-FD1.
+READ-INIT-F2-02.
+    MOVE     "READ-TEST-F2-02" TO PAR-NAME.
+    MOVE     "READ   "   TO FEATURE.
+    OPEN     INPUT  IX-FD1.
+    MOVE     501  TO WRK-DU-09V00-001.
+    MOVE     ZERO TO WRK-CS-09V00-004.
+    MOVE     ZERO TO WRK-CS-09V00-005.
+    MOVE     ZERO TO WRK-CS-09V00-002.
+    MOVE     SPACE TO  FILE-RECORD-INFO (1).
+READ-TEST-F2-02-R.
+    IF       WRK-DU-09V00-001  EQUAL TO ZERO
+             MOVE "INVALID KEY/NOT TAKEN" TO COMPUTED-A
+             MOVE    WRK-DU-09V00-001  TO  COMPUTED-18V0
+             MOVE    ZERO TO CORRECT-18V0
+             PERFORM FAIL
+             PERFORM PRINT-DETAIL
+             GO TO READ-TEST-F2-02-1-0.
+    SUBTRACT 1  FROM WRK-DU-09V00-001.
+    MOVE     IX-WRK-KEY TO IX-FD1-KEY.
+    READ     IX-FD1
+             INVALID KEY  GO TO READ-TEST-F2-02-1.
+    MOVE     IX-FS1R1-F-G-240 TO FILE-RECORD-INFO (1).
+    IF       UPDATE-NUMBER (1) EQUAL TO 00
+             ADD 1 TO WRK-CS-09V00-004.
+    IF       UPDATE-NUMBER (1) EQUAL TO 01
+             ADD 1 TO WRK-CS-09V00-005.
+    GO TO    READ-TEST-F2-02-R.
+READ-TEST-F2-02-1.
+    IF       WRK-DU-09V00-001  GREATER ZERO
+             ADD 1 TO WRK-CS-09V00-002
+             GO TO READ-TEST-F2-02-R.
+    PERFORM  PASS.
+    PERFORM  PRINT-DETAIL.
+READ-TEST-F2-02-1-0.
+    MOVE     "READ-TEST-F2-02-1  " TO PAR-NAME.
+    MOVE     "READ   "   TO FEATURE.
+    IF       WRK-CS-09V00-004 NOT EQUAL TO 400
+             MOVE "NON-UPDATED RECORDS" TO COMPUTED-A
+             MOVE WRK-CS-09V00-004 TO CORRECT-18V0
+             MOVE "SHOULD BE 400" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+READ-TEST-F2-02-2.
+    MOVE     "READ-TEST-F2-02-2" TO PAR-NAME.
+    MOVE     "READ   "   TO FEATURE.
+    IF       WRK-CS-09V00-005 NOT EQUAL TO 100
+             MOVE "UPDATED RECORDS" TO COMPUTED-A
+             MOVE WRK-CS-09V00-005 TO CORRECT-18V0
+             MOVE "SHOULD BE 100" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+READ-TEST-F2-02-3.
+    MOVE     "READ-TEST-F2-02-3" TO PAR-NAME.
+    MOVE     "READ   "   TO FEATURE.
+    IF       WRK-CS-09V00-002 GREATER 1
+             MOVE WRK-CS-09V00-002 TO COMPUTED-N
+             MOVE  "INVALID KEY/READS" TO CORRECT-A
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM PRINT-DETAIL.
+    CLOSE    IX-FD1.
+CCVS-EXIT SECTION.
+CCVS-999999.
+    GO TO CLOSE-FILES.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.
+    IX203A.
+*>***************************************************************
+*>                                                              *
+*>    VALIDATION FOR:-                                          *
+*>                                                              *
+*>    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+*>                                                              *
+*>    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+*>                                                              *
+*>***************************************************************
+*>    THIS PROGRAM IS THE THIRD OF A SERIES.  ITS FUNCTION
+*>    IS TO PROCESS THE FILE SEQUENTIALLY USING THE ACCESS MODE IS
+*>    DYNAMIC CLAUSE.  THE FILE USED IS THAT RESULTING FROM IX202.
+*>
+*>    FIRST, THE FILE IS VERIFIED FOR ACCURACY OF ITS 500 RECORDS.
+*>    SECONDLY, RECORDS OF THE FILE ARE SELECTIVELY DELETED AND
+*>    THIRDLY THE ACCURACY OF EACH RECORD IN THE FILE IS AGAIN
+*>    VERIFIED.
+*>
+*>
+*>
+*>       X-CARDS  WHICH MUST BE REPLACED FOR THIS PROGRAM ARE
+*>
+*>             X-24   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR DATA FILE IX-FS1
+*>             X-44   INDEXED FILE IMPLEMENTOR-NAME IN ASSGN TO
+*>                    CLAUSE FOR INDEX FILE IX-FS1
+*>             X-55   IMPLEMENTOR-NAME FOR SYSTEM PRINTER
+*>             X-62   FOR RAW-DATA
+*>             X-82   IMPLEMENTOR-NAME FOR SOURCE-COMPUTER
+*>             X-83   IMPLEMENTOR-NAME FOR OBJECT-COMPUTER
+*>
+*>         NOTE:  X-CARDS 44 AND 62       ARE OPTIONAL
+*>               AND NEED ONLY TO BE PRESENT IF THE COMPILER RE-
+*>               QUIRES THIS CODE BE AVAILABLE FOR PROPER PROGRAM
+*>               COMPILATION AND EXECUTION. IF THE VP-ROUTINE IS
+*>               USED THE  X-CARDS MAY BE AUTOMATICALLY SELECTED
+*>               FOR INCLUSION IN THE PROGRAM BY SPECIFYING THE
+*>               APPROPRIATE LETTER IN THE "*OPT" VP-ROUTINE
+*>               CONTROL CARD. THE LETTER  CORRESPONDS TO A
+*>               CHARACTER IN POSITION 7 OF THE SOURCE LINE AND
+*>               THEY ARE AS FOLLOWS
+*>
+*>                  P  SELECTS X-CARDS 62
+*>                  J  SELECTS X-CARD 44
+*>
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+    XXXXX082.
+OBJECT-COMPUTER.
+    XXXXX083.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RAW-DATA   ASSIGN TO
+    XXXXX062
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RAW-DATA-KEY.
+    SELECT PRINT-FILE ASSIGN TO
+    XXXXX055.
+    SELECT   IX-FD1 ASSIGN TO
+    XXXXD024
+    XXXXD044
+       ACCESS MODE IS DYNAMIC
+       ORGANIZATION IS INDEXED
+       RECORD    IX-FD1-KEY.
+DATA DIVISION.
+FILE SECTION.
+
+FD  RAW-DATA.
+
+01  RAW-DATA-SATZ.
+    05  RAW-DATA-KEY        PIC X(6).
+    05  C-DATE              PIC 9(6).
+    05  C-TIME              PIC 9(8).
+    05  C-NO-OF-TESTS       PIC 99.
+    05  C-OK                PIC 999.
+    05  C-ALL               PIC 999.
+    05  C-FAIL              PIC 999.
+    05  C-DELETED           PIC 999.
+    05  C-INSPECT           PIC 999.
+    05  C-NOTE              PIC X(13).
+    05  C-INDENT            PIC X.
+    05  C-ABORT             PIC X(8).
+FD  PRINT-FILE.
+01  PRINT-REC PICTURE X(120).
+01  DUMMY-RECORD PICTURE X(120).
+FD  IX-FD1
+    LABEL RECORD STANDARD
+    DATA RECORDS ARE  IX-FD1R1-F-G-240
+    BLOCK CONTAINS 01 RECORDS
+    RECORD CONTAINS  240.
+01  IX-FD1R1-F-G-240.
+    05 IX-FD1-REC-120   PIC  X(120).
+    05 IX-FD1-REC-120-240.
+       10 FILLER   PIC X(8).
+       10 IX-FD1-KEY   PIC X(29).
+       10 FILLER        PIC X(83).
+WORKING-STORAGE SECTION.
+01  WRK-CS-09V00-006 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-007 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-008 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-009 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-010 PIC S9(09) USAGE COMP VALUE ZERO.
+01  WRK-CS-09V00-011 PIC S9(09) USAGE COMP VALUE ZERO.
+01  I-O-ERROR-IX-FD1 PIC X(3) VALUE "NO ".
+01  IX-WRK-KEY.
+    03 FILLER         PIC X(10).
+    03 WRK-DU-09V00-001  PIC 9(9).
+    03 FILLER         PIC X(10).
+01  DUMMY-WRK-REC.
+    02 DUMMY-WRK1       PIC X(120).
+    02 DUMMY-WRK2  REDEFINES  DUMMY-WRK1.
+       03 FILLER   PIC X(5).
+       03 DUMMY-WRK-INDENT-5  PIC X(115).
+01  FILE-RECORD-INFORMATION-REC.
+    03 FILE-RECORD-INFO-SKELETON.
+       05 FILLER                 PICTURE X(48)       VALUE
+            "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".
+       05 FILLER                 PICTURE X(46)       VALUE
+            ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".
+       05 FILLER                 PICTURE X(26)       VALUE
+            ",LFIL=000000,ORG=  ,LBLR= ".
+       05 FILLER                 PICTURE X(37)       VALUE
+            ",RECKEY=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY1=                             ".
+       05 FILLER                 PICTURE X(38)       VALUE
+            ",ALTKEY2=                             ".
+       05 FILLER                 PICTURE X(7)        VALUE SPACE.
+    03 FILE-RECORD-INFO          OCCURS  10  TIMES.
+       05 FILE-RECORD-INFO-P1-120.
+          07 FILLER              PIC X(5).
+          07 XFILE-NAME           PIC X(6).
+          07 FILLER              PIC X(8).
+          07 XRECORD-NAME         PIC X(6).
+          07 FILLER              PIC X(1).
+          07 REELUNIT-NUMBER     PIC 9(1).
+          07 FILLER              PIC X(7).
+          07 XRECORD-NUMBER       PIC 9(6).
+          07 FILLER              PIC X(6).
+          07 UPDATE-NUMBER       PIC 9(2).
+          07 FILLER              PIC X(5).
+          07 ODO-NUMBER          PIC 9(4).
+          07 FILLER              PIC X(5).
+          07 XPROGRAM-NAME        PIC X(5).
+          07 FILLER              PIC X(7).
+          07 XRECORD-LENGTH       PIC 9(6).
+          07 FILLER              PIC X(7).
+          07 CHARS-OR-RECORDS    PIC X(2).
+          07 FILLER              PIC X(1).
+          07 XBLOCK-SIZE          PIC 9(4).
+          07 FILLER              PIC X(6).
+          07 RECORDS-IN-FILE     PIC 9(6).
+          07 FILLER              PIC X(5).
+          07 XFILE-ORGANIZATION   PIC X(2).
+          07 FILLER              PIC X(6).
+          07 XLABEL-TYPE          PIC X(1).
+       05 FILE-RECORD-INFO-P121-240.
+          07 FILLER              PIC X(8).
+          07 XRECORD-KEY          PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY1      PIC X(29).
+          07 FILLER              PIC X(9).
+          07 ALTERNATE-KEY2      PIC X(29).
+          07 FILLER              PIC X(7).
+01  TEST-RESULTS.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 FEATURE                  PIC X(20)  VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02 P-OR-F                   PIC X(5)   VALUE SPACE.
+    02 FILLER                   PIC X      VALUE SPACE.
+    02  PAR-NAME.
+      03 FILLER                 PIC X(19)  VALUE SPACE.
+      03  PARDOT-X              PIC X      VALUE SPACE.
+      03 DOTVALUE               PIC 99     VALUE ZERO.
+    02 FILLER                   PIC X(8)   VALUE SPACE.
+    02 RE-MARK                  PIC X(61).
+01  TEST-COMPUTED.
+    02 FILLER                   PIC X(30)  VALUE SPACE.
+    02 FILLER                   PIC X(17)  VALUE
+           "       COMPUTED=".
+    02 COMPUTED-X.
+    03 COMPUTED-A               PIC X(20)  VALUE SPACE.
+    03 COMPUTED-N               REDEFINES COMPUTED-A
+                                PIC -9(9).9(9).
+    03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).
+    03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).
+    03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).
+    03       CM-18V0 REDEFINES COMPUTED-A.
+        04 COMPUTED-18V0                    PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(50) VALUE SPACE.
+01  TEST-CORRECT.
+    02 FILLER PIC X(30) VALUE SPACE.
+    02 FILLER PIC X(17) VALUE "       CORRECT =".
+    02 CORRECT-X.
+    03 CORRECT-A                  PIC X(20) VALUE SPACE.
+    03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).
+    03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).
+    03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).
+    03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).
+    03      CR-18V0 REDEFINES CORRECT-A.
+        04 CORRECT-18V0                     PIC -9(18).
+        04 FILLER                           PIC X.
+    03 FILLER PIC X(2) VALUE SPACE.
+    03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.
+01  CCVS-C-1.
+    02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PASS  PARAGRAPH-NAME       REMARKS".
+    02 FILLER                     PIC X(20)    VALUE SPACE.
+01  CCVS-C-2.
+    02 FILLER                     PIC X        VALUE SPACE.
+    02 FILLER                     PIC X(6)     VALUE "TESTED".
+    02 FILLER                     PIC X(15)    VALUE SPACE.
+    02 FILLER                     PIC X(4)     VALUE "FAIL".
+    02 FILLER                     PIC X(94)    VALUE SPACE.
+01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.
+01  REC-CT                        PIC 99       VALUE ZERO.
+01  DELETE-COUNTER                PIC 999      VALUE ZERO.
+01  ERROR-COUNTER                 PIC 999      VALUE ZERO.
+01  INSPECT-COUNTER               PIC 999      VALUE ZERO.
+01  PASS-COUNTER                  PIC 999      VALUE ZERO.
+01  TOTAL-ERROR                   PIC 999      VALUE ZERO.
+01  ERROR-HOLD                    PIC 999      VALUE ZERO.
+01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.
+01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.
+01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.
+01  CCVS-H-1.
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+    02  FILLER                    PIC X(42)    VALUE
+    "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".
+    02  FILLER                    PIC X(39)    VALUE SPACES.
+01  CCVS-H-2A.
+  02  FILLER                        PIC X(40)  VALUE SPACE.
+  02  FILLER                        PIC X(7)   VALUE "CCVS85 ".
+  02  FILLER                        PIC XXXX   VALUE
+    "4.2 ".
+  02  FILLER                        PIC X(28)  VALUE
+           " COPY - NOT FOR DISTRIBUTION".
+  02  FILLER                        PIC X(41)  VALUE SPACE.
+
+01  CCVS-H-2B.
+  02  FILLER                        PIC X(15)  VALUE
+           "TEST RESULT OF ".
+  02  TEST-ID                       PIC X(9).
+  02  FILLER                        PIC X(4)   VALUE
+           " IN ".
+  02  FILLER                        PIC X(12)  VALUE
+    " HIGH       ".
+  02  FILLER                        PIC X(22)  VALUE
+           " LEVEL VALIDATION FOR ".
+  02  FILLER                        PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+01  CCVS-H-3.
+    02  FILLER                      PIC X(34)  VALUE
+           " FOR OFFICIAL USE ONLY    ".
+    02  FILLER                      PIC X(58)  VALUE
+    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+    02  FILLER                      PIC X(28)  VALUE
+           "  COPYRIGHT   1985 ".
+01  CCVS-E-1.
+    02 FILLER                       PIC X(52)  VALUE SPACE.
+    02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".
+    02 ID-AGAIN                     PIC X(9).
+    02 FILLER                       PIC X(45)  VALUE SPACES.
+01  CCVS-E-2.
+    02  FILLER                      PIC X(31)  VALUE SPACE.
+    02  FILLER                      PIC X(21)  VALUE SPACE.
+    02 CCVS-E-2-2.
+        03 ERROR-TOTAL              PIC XXX    VALUE SPACE.
+        03 FILLER                   PIC X      VALUE SPACE.
+        03 ENDER-DESC               PIC X(44)  VALUE
+           "ERRORS ENCOUNTERED".
+01  CCVS-E-3.
+    02  FILLER                      PIC X(22)  VALUE
+           " FOR OFFICIAL USE ONLY".
+    02  FILLER                      PIC X(12)  VALUE SPACE.
+    02  FILLER                      PIC X(58)  VALUE
+    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+    02  FILLER                      PIC X(13)  VALUE SPACE.
+    02 FILLER                       PIC X(15)  VALUE
+            " COPYRIGHT 1985".
+01  CCVS-E-4.
+    02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(4)   VALUE " OF ".
+    02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.
+    02 FILLER                       PIC X(40)  VALUE
+     "  TESTS WERE EXECUTED SUCCESSFULLY".
+01  XXINFO.
+    02 FILLER                       PIC X(19)  VALUE
+           "*** INFORMATION ***".
+    02 INFO-TEXT.
+      04 FILLER                     PIC X(8)   VALUE SPACE.
+      04 XXCOMPUTED                 PIC X(20).
+      04 FILLER                     PIC X(5)   VALUE SPACE.
+      04 XXCORRECT                  PIC X(20).
+    02 INF-ANSI-REFERENCE           PIC X(48).
+01  HYPHEN-LINE.
+    02 FILLER  PIC IS X VALUE IS SPACE.
+    02 FILLER  PIC IS X(65)    VALUE IS "*****************************************************************".
+    02 FILLER  PIC IS X(54)    VALUE IS "******************************************************".
+01  CCVS-PGM-ID                     PIC X(9)   VALUE
+    "IX203A".
+PROCEDURE DIVISION.
+CCVS1 SECTION.
+OPEN-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-1.
+    MOVE "ABORTED " TO C-ABORT.
+    ADD 1 TO C-NO-OF-TESTS.
+    ACCEPT C-DATE  FROM DATE.
+    ACCEPT C-TIME  FROM TIME.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.
+END-E-1.
+    CLOSE RAW-DATA.
+    OPEN    OUTPUT PRINT-FILE.
+    MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.
+    MOVE    SPACE TO TEST-RESULTS.
+    PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.
+    MOVE    ZERO TO REC-SKL-SUB.
+    PERFORM CCVS-INIT-FILE 9 TIMES.
+CCVS-INIT-FILE.
+    ADD     1 TO REC-SKL-SUB.
+    MOVE    FILE-RECORD-INFO-SKELETON
+         TO FILE-RECORD-INFO (REC-SKL-SUB).
+CCVS-INIT-EXIT.
+    GO TO CCVS1-EXIT.
+CLOSE-FILES.
+    OPEN I-O RAW-DATA.
+    MOVE CCVS-PGM-ID TO RAW-DATA-KEY.
+    READ RAW-DATA INVALID KEY GO TO END-E-2.
+    MOVE "OK.     " TO C-ABORT.
+    MOVE PASS-COUNTER TO C-OK.
+    MOVE ERROR-HOLD   TO C-ALL.
+    MOVE ERROR-COUNTER TO C-FAIL.
+    MOVE DELETE-COUNTER TO C-DELETED.
+    MOVE INSPECT-COUNTER TO C-INSPECT.
+    REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.
+END-E-2.
+    CLOSE RAW-DATA.
+    PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.
+TERMINATE-CCVS.
+    EXIT PROGRAM.
+TERMINATE-CALL.
+    STOP     RUN.
+INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.
+PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.
+FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.
+DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.
+    MOVE "****TEST DELETED****" TO RE-MARK.
+PRINT-DETAIL.
+    IF REC-CT NOT EQUAL TO ZERO
+            MOVE "." TO PARDOT-X
+            MOVE REC-CT TO DOTVALUE.
+    MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.
+    IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE
+       PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX
+         ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.
+    MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.
+    MOVE SPACE TO CORRECT-X.
+    IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.
+    MOVE     SPACE TO RE-MARK.
+HEAD-ROUTINE.
+    MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+    MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.
+COLUMN-NAMES-ROUTINE.
+    MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.
+END-ROUTINE.
+    MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.
+END-RTN-EXIT.
+    MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+END-ROUTINE-1.
+     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO
+     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.
+     ADD PASS-COUNTER TO ERROR-HOLD.
+*>     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.
+     MOVE PASS-COUNTER TO CCVS-E-4-1.
+     MOVE ERROR-HOLD TO CCVS-E-4-2.
+     MOVE CCVS-E-4 TO CCVS-E-2-2.
+     MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.
+ END-ROUTINE-12.
+     MOVE "TEST(S) FAILED" TO ENDER-DESC.
+    IF       ERROR-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL
+        ELSE
+        MOVE ERROR-COUNTER TO ERROR-TOTAL.
+    MOVE     CCVS-E-2 TO DUMMY-RECORD.
+    PERFORM WRITE-LINE.
+END-ROUTINE-13.
+    IF DELETE-COUNTER IS EQUAL TO ZERO
+        MOVE "NO " TO ERROR-TOTAL  ELSE
+        MOVE DELETE-COUNTER TO ERROR-TOTAL.
+    MOVE "TEST(S) DELETED     " TO ENDER-DESC.
+    MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+     IF   INSPECT-COUNTER EQUAL TO ZERO
+         MOVE "NO " TO ERROR-TOTAL
+     ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.
+     MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.
+     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+    MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.
+WRITE-LINE.
+    ADD 1 TO RECORD-COUNT.
+    IF RECORD-COUNT GREATER 42
+        MOVE DUMMY-RECORD TO DUMMY-HOLD
+        MOVE SPACE TO DUMMY-RECORD
+        WRITE DUMMY-RECORD AFTER ADVANCING PAGE
+        MOVE CCVS-H-1  TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES
+        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES
+        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN
+        MOVE DUMMY-HOLD TO DUMMY-RECORD
+        MOVE ZERO TO RECORD-COUNT.
+    PERFORM WRT-LN.
+WRT-LN.
+    WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.
+    MOVE SPACE TO DUMMY-RECORD.
+BLANK-LINE-PRINT.
+    PERFORM WRT-LN.
+FAIL-ROUTINE.
+    IF     COMPUTED-X NOT EQUAL TO SPACE
+           GO TO   FAIL-ROUTINE-WRITE.
+    IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+    GO TO  FAIL-ROUTINE-EX.
+FAIL-ROUTINE-WRITE.
+    MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE
+    MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.
+    MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO COR-ANSI-REFERENCE.
+FAIL-ROUTINE-EX. EXIT.
+BAIL-OUT.
+    IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.
+    IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.
+BAIL-OUT-WRITE.
+    MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.
+    MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.
+    MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.
+    MOVE   SPACES TO INF-ANSI-REFERENCE.
+BAIL-OUT-EX. EXIT.
+CCVS1-EXIT.
+    EXIT.
+SECT-IX-03-001 SECTION.
+READ-INIT-F1-01.
+*>    THIS FILE "IX-FD1" IS ACCESSED SEQUENTIALLY AND HAS
+*>    ASSOCIATED WITH IT A RECORD KEY WHICH AT ALL TIMES SHOULD
+*>    CONTAIN THE INDEX OF THE RECORD PREVIOUSLY READ.
+    OPEN INPUT IX-FD1.
+    MOVE     ZERO TO             WRK-CS-09V00-006.
+    MOVE     ZERO TO             WRK-CS-09V00-007.
+    MOVE     ZERO TO             WRK-CS-09V00-008.
+    MOVE     ZERO TO             WRK-CS-09V00-009.
+    MOVE     ZERO TO             WRK-CS-09V00-010.
+    MOVE     ZERO TO             WRK-CS-09V00-011.
+    MOVE     SPACE TO  FILE-RECORD-INFO (1).
+    MOVE    ZERO TO WRK-DU-09V00-001.
+    MOVE    IX-FD1-KEY TO COMPUTED-A.
+    MOVE    SPACE TO P-OR-F.
+    MOVE    "INFORMATION" TO CORRECT-A.
+    MOVE    "KEY AFTER OPEN" TO RE-MARK.
+    MOVE    "RECORD KEY ON OPEN"  TO FEATURE.
+    MOVE     "READ-INIT-F1-01" TO PAR-NAME.
+    PERFORM PRINT-DETAIL.
+*>
+*>
+*>
+READ-INIT-F1-01-0.
+    MOVE    "READ-TEST-F1-01" TO PAR-NAME.
+    MOVE    "READ  NEXT RECORD"  TO FEATURE.
+READ-TEST-F1-01-R.
+    ADD      1 TO WRK-CS-09V00-006.
+    READ     IX-FD1  NEXT RECORD
+             AT END GO TO READ-TEST-F1-01.
+    MOVE     IX-FD1R1-F-G-240    TO FILE-RECORD-INFO (1).
+    IF       UPDATE-NUMBER (1) EQUAL TO 00
+            ADD 1 TO WRK-CS-09V00-007
+             GO TO READ-TEST-F1-01-2.
+    IF       UPDATE-NUMBER (1) EQUAL TO 01
+             ADD 1 TO WRK-CS-09V00-008
+             GO TO READ-TEST-F1-01-2.
+    ADD      1 TO WRK-CS-09V00-009.
+READ-TEST-F1-01-2.
+    MOVE    XRECORD-KEY (1)  TO  IX-WRK-KEY.
+    IF      WRK-DU-09V00-001  NOT EQUAL TO XRECORD-NUMBER (1)
+             ADD 1 TO  WRK-CS-09V00-010.
+    IF       WRK-CS-09V00-006  GREATER 501
+             GO TO READ-TEST-F1-01.
+    GO TO    READ-TEST-F1-01-R.
+READ-TEST-F1-01.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 501
+             MOVE "INCORRECT RECORD COUNT"  TO RE-MARK
+             MOVE  WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE  500  TO             CORRECT-18V0
+             MOVE "IX-28; 4.5.2 FORMAT 1    " TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+*>
+*>
+READ-TEST-F1-02.
+    MOVE    "READ-TEST-F1-02" TO PAR-NAME.
+    MOVE    "READ  NEXT RECORD"  TO FEATURE.
+    IF       WRK-CS-09V00-007 EQUAL TO 400
+             PERFORM PASS
+             ELSE
+             MOVE "NON-UPDATED RECORDS" TO COMPUTED-A
+             MOVE  WRK-CS-09V00-007 TO CORRECT-18V0
+             MOVE "SHOULD BE 400; IX-28; 4.5.2 FORMAT 1    "
+                                  TO RE-MARK
+             PERFORM FAIL.
+    PERFORM  PRINT-DETAIL.
+*>
+*>
+*>
+READ-TEST-F1-03.
+    MOVE    "READ-TEST-F1-03" TO PAR-NAME.
+    MOVE    "READ  NEXT RECORD"  TO FEATURE.
+    IF      WRK-CS-09V00-008 EQUAL TO 100
+             PERFORM PASS
+             ELSE
+            MOVE WRK-CS-09V00-008 TO COMPUTED-18V0
+            MOVE 100             TO  CORRECT-18V0
+             MOVE "IX-28; 4.5.2 FORMAT 1    " TO RE-MARK
+             PERFORM FAIL.
+    PERFORM  PRINT-DETAIL.
+*>
+READ-TEST-F1-04.
+    MOVE    "READ-TEST-F1-04" TO PAR-NAME.
+    MOVE    "READ  NEXT RECORD"  TO FEATURE.
+    IF      WRK-CS-09V00-009 EQUAL TO ZERO
+            PERFORM PASS
+            ELSE
+            MOVE WRK-CS-09V00-009 TO COMPUTED-18V0
+            MOVE  ZERO            TO CORRECT-18V0
+            MOVE "BAD UPDATES; IX-28; 4.5.2 FORMAT 1    "
+                               TO RE-MARK
+            PERFORM FAIL.
+    PERFORM PRINT-DETAIL.
+*>
+READ-TEST-F1-05.
+    MOVE    "READ-TEST-F1-05" TO PAR-NAME.
+    MOVE    "READ  NEXT RECORD"  TO FEATURE.
+    IF      WRK-CS-09V00-010 EQUAL TO ZERO
+            PERFORM PASS
+            ELSE
+            MOVE WRK-CS-09V00-010 TO COMPUTED-18V0
+            MOVE ZERO             TO CORRECT-18V0
+            MOVE "IX-28; 4.5.2 FORMAT 1; KEY VS RECORD"
+                                 TO RE-MARK
+            PERFORM FAIL.
+    PERFORM PRINT-DETAIL.
+    CLOSE    IX-FD1.
+*>
+*>     R E A D     NEXT RECORD
+*>
+DELETE-INIT-GF-01.
+    OPEN     I-O IX-FD1.
+    MOVE     ZERO TO WRK-CS-09V00-006
+    MOVE     ZERO TO WRK-CS-09V00-007
+    MOVE     ZERO TO WRK-CS-09V00-008
+    MOVE     ZERO TO WRK-CS-09V00-009
+    MOVE     ZERO TO WRK-CS-09V00-010
+    MOVE     ZERO TO WRK-CS-09V00-011
+
+    MOVE     SPACE TO  FILE-RECORD-INFO (1).
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-01" TO PAR-NAME.
+DELETE-TEST-GF-01-R.
+    ADD      1 TO WRK-CS-09V00-006
+    ADD      1 TO WRK-CS-09V00-007.
+    READ     IX-FD1  NEXT RECORD
+             AT END
+             MOVE "AT END PATH TAKEN " TO RE-MARK
+             GO TO  DELETE-TEST-GF-01.
+    MOVE     IX-FD1R1-F-G-240 TO FILE-RECORD-INFO (1).
+    IF       WRK-CS-09V00-007  EQUAL TO 4
+             GO TO DELETE-TEST-GF-01-2.
+    IF       WRK-CS-09V00-006 GREATER 501
+             MOVE  "AT END NOT TAKEN"  TO RE-MARK
+             GO TO DELETE-TEST-GF-01.
+    GO TO    DELETE-TEST-GF-01-R.
+DELETE-TEST-GF-01-2.
+    MOVE     CCVS-PGM-ID TO  XPROGRAM-NAME (1).
+    MOVE     99 TO UPDATE-NUMBER (1).
+    MOVE     FILE-RECORD-INFO (1) TO IX-FD1R1-F-G-240.
+    DELETE IX-FD1 INVALID KEY
+                   ADD 1 TO WRK-CS-09V00-009
+                   MOVE ZERO TO WRK-CS-09V00-007
+                   GO TO DELETE-TEST-GF-01-R.
+    MOVE     ZERO TO  WRK-CS-09V00-007.
+    ADD      1 TO  WRK-CS-09V00-008
+    GO TO    DELETE-TEST-GF-01-R.
+DELETE-TEST-GF-01.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 501
+             MOVE WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE              501 TO CORRECT-18V0
+             MOVE "IX-21; 4.3.2             " TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+*>
+*>
+DELETE-TEST-GF-02.
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-02" TO PAR-NAME
+    IF       WRK-CS-09V00-008 NOT EQUAL TO 125
+             MOVE WRK-CS-09V00-008 TO COMPUTED-18V0
+             MOVE 125              TO CORRECT-18V0
+             MOVE "DELETED RECORDS; IX-21; 4.3.2    " TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+*>
+*>
+DELETE-TEST-GF-03.
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-03" TO PAR-NAME.
+    IF WRK-CS-09V00-009 EQUAL TO ZERO
+        PERFORM PASS
+        ELSE
+        PERFORM FAIL
+        MOVE WRK-CS-09V00-009 TO COMPUTED-18V0
+        MOVE ZERO TO CORRECT-18V0
+        MOVE "INVALID KEY; IX-21; 4.3.2           " TO RE-MARK.
+    PERFORM PRINT-DETAIL.
+    CLOSE    IX-FD1.
+*>
+*>
+*>
+DELETE-INIT-GF-04.
+    MOVE     "DELETE-TEST-GF-04" TO PAR-NAME.
+    MOVE     ZERO TO   WRK-CS-09V00-006
+    MOVE     ZERO TO   WRK-CS-09V00-007
+    MOVE     ZERO TO   WRK-CS-09V00-008
+    MOVE     ZERO TO   WRK-CS-09V00-009
+    MOVE     ZERO TO   WRK-CS-09V00-010
+    MOVE     ZERO TO   WRK-CS-09V00-011
+    MOVE     SPACE  TO  FILE-RECORD-INFO (1).
+    MOVE    ZERO TO WRK-DU-09V00-001.
+    OPEN     INPUT  IX-FD1.
+DELETE-TEST-GF-04-R.
+    ADD      1 TO WRK-CS-09V00-006.
+    ADD      1 TO WRK-CS-09V00-007.
+    ADD      1 TO WRK-CS-09V00-008.
+    READ   IX-FD1 NEXT RECORD  AT END  GO TO DELETE-TEST-GF-04.
+    MOVE     IX-FD1R1-F-G-240 TO FILE-RECORD-INFO (1).
+    IF       UPDATE-NUMBER (1) EQUAL TO 99
+             ADD  1 TO WRK-CS-09V00-009.
+    IF       WRK-CS-09V00-007  EQUAL TO 4
+             MOVE 01 TO WRK-CS-09V00-007
+             ADD 1 TO WRK-CS-09V00-008.
+    MOVE     XRECORD-KEY (1)  TO  IX-WRK-KEY.
+    MOVE     WRK-CS-09V00-008  TO WRK-DU-09V00-001.
+    IF       IX-WRK-KEY  EQUAL TO IX-FD1-KEY
+             ADD 1 TO  WRK-CS-09V00-010.
+    IF       XRECORD-NUMBER (1) EQUAL TO  WRK-CS-09V00-008
+             ADD 1 TO  WRK-CS-09V00-011.
+    IF       WRK-CS-09V00-006 GREATER  501
+             GO TO DELETE-TEST-GF-04.
+    GO TO    DELETE-TEST-GF-04-R.
+DELETE-TEST-GF-04.
+    IF       WRK-CS-09V00-006 NOT EQUAL TO 376
+             MOVE "IX-21; 4.3.2; INCORRECT RECORD COUNT"
+                                            TO RE-MARK
+             MOVE WRK-CS-09V00-006 TO COMPUTED-18V0
+             MOVE 376 TO CORRECT-18V0
+             PERFORM  FAIL
+             ELSE
+             PERFORM  PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+DELETE-TEST-GF-05.
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-05" TO PAR-NAME
+    IF       WRK-CS-09V00-009 NOT EQUAL TO ZERO
+             MOVE    ZERO TO CORRECT-18V0
+             MOVE WRK-CS-09V00-009 TO COMPUTED-18V0
+             MOVE "IX-21; 4.3.2; DELETED RECORDDS" TO RE-MARK
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+DELETE-TEST-GF-06.
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-06" TO PAR-NAME
+    IF       WRK-CS-09V00-010 NOT EQUAL TO 375
+             MOVE    375  TO CORRECT-18V0
+             MOVE "IX-21; 4.3.2; KEY MISMATCH" TO RE-MARK
+             MOVE WRK-CS-09V00-010 TO COMPUTED-18V0
+             PERFORM FAIL
+             ELSE
+             PERFORM PASS.
+    PERFORM  PRINT-DETAIL.
+*>
+DELETE-TEST-GF-07.
+    MOVE    "DELETE   "   TO FEATURE.
+    MOVE     "DELETE-TEST-GF-07" TO PAR-NAME
+    IF      WRK-CS-09V00-011  NOT EQUAL TO  375
+            MOVE   375  TO CORRECT-18V0
+            MOVE   "INCORRECT RECORD FOUND; IX-21, 4.3.2"
+                  TO RE-MARK
+            MOVE   WRK-CS-09V00-011  TO COMPUTED-18V0
+            PERFORM   FAIL
+            ELSE
+            PERFORM   PASS.
+    PERFORM   PRINT-DETAIL.
+    CLOSE    IX-FD1.
+
+
+CCVS-999999.
+    GO TO CLOSE-FILES.
