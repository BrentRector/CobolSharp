@@ -1,29 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "counter.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD COUNTER-FILE.
+       01 COUNTER-RECORD.
+          05 CF-COUNTER PIC 9(3).
+          05 CF-TOTAL   PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-NAME        PIC X(20) VALUE "CobolSharp".
        01 WS-COUNTER     PIC 9(3)  VALUE 0.
        01 WS-TOTAL        PIC 9(5)  VALUE 0.
        01 WS-RESULT       PIC 9(5)  VALUE 0.
+       01 WS-COUNTER-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found, 8+ hard failure) set up front and overridden
+      *> by whichever error paragraph actually runs, so callers can
+      *> check COND codes between job steps instead of scraping DISPLAY
+      *> text.
+           MOVE 0 TO RETURN-CODE.
            DISPLAY "=== CobolSharp Compiler Demo ===".
            DISPLAY " ".
 
+           PERFORM LOAD-LIFETIME-COUNTERS.
+
            DISPLAY "1. String display: Hello from " WS-NAME "!".
 
            DISPLAY "2. Arithmetic:".
-           ADD 10 TO WS-TOTAL.
-           ADD 20 TO WS-TOTAL.
-           ADD 15 TO WS-TOTAL.
+           ADD 10 TO WS-TOTAL
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-ADD.
+           ADD 20 TO WS-TOTAL
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-ADD.
+           ADD 15 TO WS-TOTAL
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-ADD.
            DISPLAY "   Sum of 10+20+15 = " WS-TOTAL.
 
-           SUBTRACT 5 FROM WS-TOTAL.
+           SUBTRACT 5 FROM WS-TOTAL
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-SUBTRACT.
            DISPLAY "   After subtract 5 = " WS-TOTAL.
 
-           COMPUTE WS-RESULT = 3 + 4 * 2.
+           COMPUTE WS-RESULT = 3 + 4 * 2
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-COMPUTE.
            DISPLAY "   COMPUTE 3+4*2 = " WS-RESULT.
 
            DISPLAY "3. Conditionals:".
@@ -39,9 +74,52 @@
            PERFORM COUNT-UP.
            DISPLAY "   Counter after 3 PERFORMs: " WS-COUNTER.
 
+           PERFORM SAVE-LIFETIME-COUNTERS.
+           DISPLAY "   Lifetime counter: " WS-COUNTER.
+           DISPLAY "   Lifetime total:   " WS-TOTAL.
+
            DISPLAY " ".
            DISPLAY "=== Demo Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
 
        COUNT-UP.
-           ADD 1 TO WS-COUNTER.
+           ADD 1 TO WS-COUNTER
+               ON SIZE ERROR PERFORM ARITHMETIC-OVERFLOW
+           END-ADD.
+
+       ARITHMETIC-OVERFLOW.
+           DISPLAY "   ERROR: arithmetic overflow, result truncated".
+           MOVE 8 TO RETURN-CODE.
+
+       LOAD-LIFETIME-COUNTERS.
+           OPEN INPUT COUNTER-FILE.
+           IF WS-COUNTER-FILE-STATUS = "00"
+               READ COUNTER-FILE
+                   NOT AT END
+                       MOVE CF-COUNTER TO WS-COUNTER
+                       MOVE CF-TOTAL TO WS-TOTAL
+               END-READ
+               CLOSE COUNTER-FILE
+           ELSE
+               MOVE 0 TO WS-COUNTER
+               MOVE 0 TO WS-TOTAL
+           END-IF.
+
+       SAVE-LIFETIME-COUNTERS.
+           MOVE WS-COUNTER TO CF-COUNTER.
+           MOVE WS-TOTAL TO CF-TOTAL.
+           OPEN OUTPUT COUNTER-FILE.
+           WRITE COUNTER-RECORD.
+           CLOSE COUNTER-FILE.
