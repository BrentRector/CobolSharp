@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO5OO.
+      *> Req 034: drives the EMPVALID CLASS-ID/METHOD-ID wrapper via
+      *> INVOKE against a few sample employee records, so DEMO5's "OO
+      *> COBOL parsing: supported (CLASS-ID, METHOD-ID, INVOKE)" line
+      *> is backed by something we actually run rather than an
+      *> unexercised claim. See EMPVALID.cob for why this program
+      *> cannot pass cobc -fsyntax-only in this sandbox -- the
+      *> Procedure Division logic outside the INVOKE/REPOSITORY/OBJECT
+      *> REFERENCE lines was desk-checked against a standalone
+      *> reproduction with those OO-specific lines stripped, which
+      *> does pass cobc.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS EMPVALID AS "EMPVALID".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EMPVALID-OBJ  USAGE OBJECT REFERENCE EMPVALID.
+       01 WS-EMP-ID        PIC 9(5).
+       01 WS-EMP-SALARY    PIC 9(6).
+       01 WS-VALID-FLAG    PIC 9.
+          88 EMP-IS-VALID  VALUE 1.
+       01 WS-REASON        PIC X(20).
+       01 WS-CASE-IX       PIC 9 VALUE 1.
+       01 WS-SAMPLE-IDS.
+           05 FILLER PIC 9(5) VALUE 10250.
+           05 FILLER PIC 9(5) VALUE 00042.
+           05 FILLER PIC 9(5) VALUE 15000.
+       01 WS-SAMPLE-IDS-R REDEFINES WS-SAMPLE-IDS
+           OCCURS 3 TIMES PIC 9(5).
+       01 WS-SAMPLE-SALARIES.
+           05 FILLER PIC 9(6) VALUE 050000.
+           05 FILLER PIC 9(6) VALUE 060000.
+           05 FILLER PIC 9(6) VALUE 000000.
+       01 WS-SAMPLE-SALARIES-R REDEFINES WS-SAMPLE-SALARIES
+           OCCURS 3 TIMES PIC 9(6).
+
+      *> Req 022: shop-wide audit trail.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO5OO".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found, 8+ hard failure); this program has no
+      *> failure paths of its own, so RETURN-CODE stays 0 throughout.
+           MOVE 0 TO RETURN-CODE.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+           DISPLAY "=== OO-COBOL Employee Validation Driver ===".
+           INVOKE EMPVALID "NEW" RETURNING WS-EMPVALID-OBJ.
+           PERFORM VARYING WS-CASE-IX FROM 1 BY 1
+               UNTIL WS-CASE-IX > 3
+               MOVE WS-SAMPLE-IDS-R (WS-CASE-IX) TO WS-EMP-ID
+               MOVE WS-SAMPLE-SALARIES-R (WS-CASE-IX) TO WS-EMP-SALARY
+               INVOKE WS-EMPVALID-OBJ "VALIDATE-EMPLOYEE"
+                   USING WS-EMP-ID WS-EMP-SALARY
+                   WS-VALID-FLAG WS-REASON
+               IF EMP-IS-VALID
+                   DISPLAY "   EMP-ID " WS-EMP-ID " valid"
+               ELSE
+                   DISPLAY "   EMP-ID " WS-EMP-ID " rejected: "
+                       WS-REASON
+               END-IF
+           END-PERFORM.
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
+           STOP RUN.
