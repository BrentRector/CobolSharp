@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO5AMRT.
+       *> Phase 5 Demo: amortization calculator built on the same
+       *> WS-RESULT PIC 9(5)V99 / intrinsic-function pattern as DEMO5.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT        PIC 9(5)V99 VALUE 0.
+       01 WS-PRINCIPAL     PIC 9(7)V99 VALUE 10000.00.
+       01 WS-ANNUAL-RATE   PIC 9V9(4)  VALUE 0.0600.
+       01 WS-MONTHLY-RATE  PIC 9V9(6)  VALUE 0.
+       01 WS-TERM-MONTHS   PIC 9(3)    VALUE 12.
+       01 WS-PAYMENT       PIC 9(7)V99 VALUE 0.
+       01 WS-BALANCE       PIC 9(7)V99 VALUE 0.
+       01 WS-INTEREST      PIC 9(7)V99 VALUE 0.
+       01 WS-PRIN-PORTION  PIC 9(7)V99 VALUE 0.
+       01 WS-MONTH         PIC 9(3)    VALUE 0.
+       01 WS-QUARTER-CHECK PIC 9(3)    VALUE 0.
+       01 WS-TOTAL-INTEREST PIC 9(7)V99 VALUE 0.
+       01 WS-FIRST-INTEREST.
+          05 WS-INT-1 PIC 9(7)V99 VALUE 0.
+          05 WS-INT-2 PIC 9(7)V99 VALUE 0.
+          05 WS-INT-3 PIC 9(7)V99 VALUE 0.
+
+      *> Req 022: shop-wide audit trail.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO5AMR".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found, 8+ hard failure); this program has no
+      *> failure paths of its own, so RETURN-CODE stays 0 throughout.
+           MOVE 0 TO RETURN-CODE.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+           DISPLAY "=== Amortization Calculator ===".
+           DISPLAY " ".
+
+           COMPUTE WS-MONTHLY-RATE = WS-ANNUAL-RATE / 12.
+
+           COMPUTE WS-PAYMENT =
+               WS-PRINCIPAL * WS-MONTHLY-RATE *
+               ((1 + WS-MONTHLY-RATE) ** WS-TERM-MONTHS) /
+               (((1 + WS-MONTHLY-RATE) ** WS-TERM-MONTHS) - 1).
+
+           DISPLAY "   Principal: " WS-PRINCIPAL.
+           DISPLAY "   Annual rate: " WS-ANNUAL-RATE.
+           DISPLAY "   Term (months): " WS-TERM-MONTHS.
+           DISPLAY "   Monthly payment: " WS-PAYMENT.
+           DISPLAY " ".
+
+           MOVE WS-PRINCIPAL TO WS-BALANCE.
+           PERFORM VARYING WS-MONTH FROM 1 BY 1
+                   UNTIL WS-MONTH > WS-TERM-MONTHS
+               COMPUTE WS-INTEREST ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRIN-PORTION = WS-PAYMENT - WS-INTEREST
+               SUBTRACT WS-PRIN-PORTION FROM WS-BALANCE
+               ADD WS-INTEREST TO WS-TOTAL-INTEREST
+               EVALUATE WS-MONTH
+                   WHEN 1 MOVE WS-INTEREST TO WS-INT-1
+                   WHEN 2 MOVE WS-INTEREST TO WS-INT-2
+                   WHEN 3 MOVE WS-INTEREST TO WS-INT-3
+               END-EVALUATE
+
+               DISPLAY "   Month " WS-MONTH
+                   " interest=" WS-INTEREST
+                   " principal=" WS-PRIN-PORTION
+                   " balance=" WS-BALANCE
+
+               COMPUTE WS-QUARTER-CHECK = FUNCTION MOD(WS-MONTH, 3)
+               IF WS-QUARTER-CHECK = 0
+                   DISPLAY "   -- end of quarter --"
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-RESULT ROUNDED =
+               FUNCTION MEAN(WS-INT-1 WS-INT-2 WS-INT-3).
+           DISPLAY " ".
+           DISPLAY "   Total interest paid: " WS-TOTAL-INTEREST.
+           DISPLAY "   Mean interest, first quarter: " WS-RESULT.
+
+           DISPLAY " ".
+           DISPLAY "=== Amortization Calculator Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
+           STOP RUN.
