@@ -6,8 +6,14 @@
        WORKING-STORAGE SECTION.
        01 WS-RESULT       PIC 9(5) VALUE 0.
        01 WS-NAME         PIC X(20) VALUE "cobolsharp".
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO6".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions, 8+ hard failure).
+           MOVE 0 TO RETURN-CODE.
            DISPLAY "=== Phase 6 Demo: Production Quality ===".
            DISPLAY " ".
 
@@ -23,6 +29,9 @@
            DISPLAY "   dotnet tool install -g CobolSharp".
 
            DISPLAY "4. Intrinsic functions work end-to-end:".
+      *> Req 038: this is the breakpoint line the PDB/VS Code walkthrough
+      *> in docs/DEMO6_PDB_DEBUGGING.md steps through -- keep the line
+      *> number in that doc in sync if this statement moves.
            COMPUTE WS-RESULT = FUNCTION SQRT(256).
            DISPLAY "   SQRT(256) = " WS-RESULT.
            DISPLAY "   UPPER-CASE: "
@@ -31,4 +40,16 @@
            DISPLAY " ".
            DISPLAY "=== Phase 6 Demo Complete ===".
            DISPLAY "=== ALL PHASES COMPLETE ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
