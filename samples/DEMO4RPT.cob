@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO4RPT.
+       *> Employee summary report over the file DEMO4 writes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC WS-GDG-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT GDG-COUNTER-FILE ASSIGN TO "employees.dat.gen"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-COUNTER-STATUS.
+           SELECT THRESHOLD-CFG-FILE ASSIGN TO "demo4rpt_thresholds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-CFG-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "demo4rpt_report.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID     PIC 9(5).
+          05 EMP-NAME   PIC X(20).
+          05 EMP-SALARY PIC 9(6).
+
+       FD GDG-COUNTER-FILE.
+       01 GDG-COUNTER-LINE PIC X(4).
+
+       FD THRESHOLD-CFG-FILE.
+       01 THRESHOLD-CFG-LINE PIC 9(9).
+
+      *> Req 035: formatted pagination replaces the old per-record
+      *> DISPLAY loop. FD/REPORT wiring only; the layout itself lives
+      *> in the REPORT SECTION below.
+       FD PRINT-FILE
+           REPORT IS EMP-SUMMARY-REPORT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-GDG-COUNTER-STATUS  PIC XX VALUE SPACES.
+       01 WS-PRINT-FILE-STATUS   PIC XX VALUE SPACES.
+       01 WS-EOF                 PIC 9 VALUE 0.
+       01 WS-REC-COUNT           PIC 9(5) VALUE 0.
+       01 WS-SALARY-TOTAL        PIC 9(9) VALUE 0.
+
+      *> Req 022: shop-wide audit trail.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO4RPT".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
+
+      *> Req 019: report against the newest GDG generation DEMO4 wrote,
+      *> read from the same counter file rather than a fixed filename.
+       01 WS-GDG-GENERATION       PIC 9(4) VALUE 0.
+       01 WS-GDG-GENERATION-EDIT  PIC 9(4).
+       01 WS-GDG-FILENAME         PIC X(40) VALUE SPACES.
+
+      *> Req 027: configurable min/max thresholds on the salary grand
+      *> total, same demo4_thresholds.dat idiom as DEMO4's record-count
+      *> check but keyed off this program's own config file since the
+      *> two totals are unrelated. Two lines (min, then max); VALUE
+      *> defaults stand if the file is absent.
+       01 WS-THRESHOLD-CFG-STATUS  PIC XX VALUE SPACES.
+       01 WS-MIN-SALARY-TOTAL      PIC 9(9) VALUE 1.
+       01 WS-MAX-SALARY-TOTAL      PIC 9(9) VALUE 999999999.
+
+      *> Req 046: locale-aware presentation for the printed report --
+      *> a run date in this shop's standard MM/DD/YYYY display format,
+      *> built from FUNCTION CURRENT-DATE the same way DEMO5 does (see
+      *> its WS-DATE-STR PIC X(21) note), reference-modified into
+      *> WS-REPORT-DATE rather than re-editing with a PICTURE clause
+      *> since CURRENT-DATE's YYYYMMDD digits just need reordering, not
+      *> zero-suppression. Computed once before INITIATE so it is
+      *> already in WORKING-STORAGE when the PAGE HEADING first prints.
+       01 WS-DATE-STR      PIC X(21).
+       01 WS-REPORT-DATE.
+           05 WS-RD-MM      PIC XX.
+           05 FILLER        PIC X VALUE "/".
+           05 WS-RD-DD      PIC XX.
+           05 FILLER        PIC X VALUE "/".
+           05 WS-RD-YYYY    PIC X(4).
+
+      *> Req 035: REPORT SECTION/RD for the employee summary, with a
+      *> page heading and a CONTROL FOOTING FINAL total line, driven by
+      *> INITIATE/GENERATE/TERMINATE from PRINT-EMPLOYEE-RECORDS below.
+       REPORT SECTION.
+       RD EMP-SUMMARY-REPORT
+           CONTROL FINAL
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 3
+           LAST DETAIL 55
+           FOOTING 58.
+       01 TYPE PAGE HEADING.
+           05 LINE 1 COLUMN 1  VALUE "EMPLOYEE SUMMARY REPORT".
+           05 LINE 1 COLUMN 40 VALUE "REPORT DATE:".
+           05 LINE 1 COLUMN 53 PIC X(10) SOURCE WS-REPORT-DATE.
+           05 LINE 2 COLUMN 1 VALUE "ID    NAME                 SALARY".
+       01 EMP-DETAIL-LINE TYPE DETAIL LINE PLUS 1.
+           05 COLUMN 1  PIC 9(5) SOURCE EMP-ID.
+           05 COLUMN 8  PIC X(20) SOURCE EMP-NAME.
+           05 COLUMN 30 PIC $ZZZ,ZZ9 SOURCE EMP-SALARY.
+       01 TOTAL-LINE-1 TYPE CONTROL FOOTING FINAL LINE PLUS 2.
+           05 COLUMN 1  VALUE "RECORD COUNT:".
+           05 COLUMN 15 PIC 9(5) SOURCE WS-REC-COUNT.
+       01 TOTAL-LINE-2 TYPE CONTROL FOOTING FINAL LINE PLUS 1.
+           05 COLUMN 1  VALUE "GRAND TOTAL PAY:".
+           05 COLUMN 18 PIC $ZZZ,ZZZ,ZZ9 SOURCE WS-SALARY-TOTAL.
+
+       PROCEDURE DIVISION.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found, 8+ hard failure), same as DEMO4's.
+           MOVE 0 TO RETURN-CODE.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+           DISPLAY "=== Employee Summary Report ===".
+           DISPLAY " ".
+
+           PERFORM LOAD-THRESHOLD-CONFIG.
+           PERFORM DETERMINE-CURRENT-GENERATION.
+           PERFORM BUILD-REPORT-DATE.
+           DISPLAY "   Reading generation " WS-GDG-FILENAME.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "   Unable to open " WS-GDG-FILENAME ", status "
+                   WS-FILE-STATUS
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               INITIATE EMP-SUMMARY-REPORT
+               PERFORM PRINT-EMPLOYEE-RECORDS
+               TERMINATE EMP-SUMMARY-REPORT
+               CLOSE PRINT-FILE
+               CLOSE EMPLOYEE-FILE
+               DISPLAY " "
+               DISPLAY "   Report written to demo4rpt_report.dat"
+               DISPLAY "   Record count:   " WS-REC-COUNT
+               DISPLAY "   Grand total pay: " WS-SALARY-TOTAL
+               PERFORM CHECK-SALARY-THRESHOLDS
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "=== Employee Summary Report Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
+           STOP RUN.
+
+       LOAD-THRESHOLD-CONFIG.
+           OPEN INPUT THRESHOLD-CFG-FILE.
+           IF WS-THRESHOLD-CFG-STATUS = "00"
+               READ THRESHOLD-CFG-FILE
+                   NOT AT END MOVE THRESHOLD-CFG-LINE
+                       TO WS-MIN-SALARY-TOTAL
+               END-READ
+               READ THRESHOLD-CFG-FILE
+                   NOT AT END MOVE THRESHOLD-CFG-LINE
+                       TO WS-MAX-SALARY-TOTAL
+               END-READ
+               CLOSE THRESHOLD-CFG-FILE
+           END-IF.
+
+       CHECK-SALARY-THRESHOLDS.
+           IF WS-SALARY-TOTAL < WS-MIN-SALARY-TOTAL
+                   OR WS-SALARY-TOTAL > WS-MAX-SALARY-TOTAL
+               DISPLAY "   *** ALERT: salary total " WS-SALARY-TOTAL
+                   " is outside the configured range "
+                   WS-MIN-SALARY-TOTAL "-" WS-MAX-SALARY-TOTAL
+                   ", operator review required ***"
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       BUILD-REPORT-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-STR.
+           MOVE WS-DATE-STR (5:2) TO WS-RD-MM.
+           MOVE WS-DATE-STR (7:2) TO WS-RD-DD.
+           MOVE WS-DATE-STR (1:4) TO WS-RD-YYYY.
+
+       DETERMINE-CURRENT-GENERATION.
+           OPEN INPUT GDG-COUNTER-FILE.
+           IF WS-GDG-COUNTER-STATUS = "00"
+               READ GDG-COUNTER-FILE
+                   AT END MOVE 0 TO WS-GDG-GENERATION
+                   NOT AT END MOVE GDG-COUNTER-LINE TO
+                       WS-GDG-GENERATION
+               END-READ
+               CLOSE GDG-COUNTER-FILE
+           ELSE
+               MOVE 0 TO WS-GDG-GENERATION
+           END-IF.
+           MOVE WS-GDG-GENERATION TO WS-GDG-GENERATION-EDIT.
+           STRING "employees.dat.G" DELIMITED BY SIZE
+               WS-GDG-GENERATION-EDIT DELIMITED BY SIZE
+               "V00" DELIMITED BY SIZE
+               INTO WS-GDG-FILENAME.
+
+       PRINT-EMPLOYEE-RECORDS.
+           READ EMPLOYEE-FILE
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 1
+               ADD 1 TO WS-REC-COUNT
+               ADD EMP-SALARY TO WS-SALARY-TOTAL
+               GENERATE EMP-DETAIL-LINE
+               READ EMPLOYEE-FILE
+                   AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
