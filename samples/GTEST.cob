@@ -4,16 +4,88 @@
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC X(30) VALUE "Test".
        01 WS-TOTAL PIC 9(5) VALUE 0.
+       01 WS-ENV-NAME PIC X(30) VALUE SPACES.
+       01 WS-ENV-TOTAL PIC X(5) VALUE SPACES.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "GTEST".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 8+ hard
+      *> failure -- WS-NAME missing or WS-TOTAL overflow, below).
+           MOVE 0 TO RETURN-CODE.
+      *> Req 020: the old unconditional "GO TO SHOW-GOTO" left
+      *> UNREACHABLE-PARA as permanently dead code, and an earlier fix
+      *> attempt just relocated the dead code by testing WS-NAME
+      *> against a literal that could never actually vary at runtime.
+      *> WS-NAME now comes from the GTEST_NAME environment variable
+      *> when the caller supplies one (falling back to the "Test"
+      *> default when it is unset), so setting GTEST_NAME="" genuinely
+      *> reaches ERROR-PARA instead of it being permanently dead.
+           ACCEPT WS-ENV-NAME
+               FROM ENVIRONMENT "GTEST_NAME"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE WS-ENV-NAME TO WS-NAME
+           END-ACCEPT.
+           IF WS-NAME = SPACES
+               GO TO ERROR-PARA
+           END-IF.
            GO TO SHOW-GOTO.
-       UNREACHABLE-PARA.
-           DISPLAY "ERROR".
+       ERROR-PARA.
+           DISPLAY "ERROR: WS-NAME is required and was blank".
+           MOVE 8 TO RETURN-CODE.
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
+           STOP RUN.
        SHOW-GOTO.
            MOVE ZEROS TO WS-TOTAL.
+      *> Req 020: the second branch here used to MOVE SPACES TO
+      *> WS-NAME immediately before testing WS-NAME = SPACES, which is
+      *> guaranteed true every run -- the ELSE arm was simply the new
+      *> permanently-dead code. WS-TOTAL is now seeded from the
+      *> optional GTEST_TOTAL environment variable (defaulting to
+      *> ZEROS when unset or non-numeric), and the ADD below is a real
+      *> arithmetic check against a PIC 9(5) field: it succeeds for any
+      *> normal seed value, but genuinely overflows (ON SIZE ERROR
+      *> fires) when the caller sets GTEST_TOTAL=99999, so both
+      *> branches are reachable at runtime.
+           ACCEPT WS-ENV-TOTAL
+               FROM ENVIRONMENT "GTEST_TOTAL"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-ENV-TOTAL IS NUMERIC
+               MOVE WS-ENV-TOTAL TO WS-TOTAL
+           END-IF.
            DISPLAY WS-TOTAL.
-           MOVE SPACES TO WS-NAME.
-           DISPLAY "SPACES applied".
+           ADD 1 TO WS-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "ERROR: WS-TOTAL overflow"
+                   MOVE 8 TO RETURN-CODE
+               NOT ON SIZE ERROR
+                   DISPLAY "Increment applied"
+           END-ADD.
            DISPLAY "   (copybooks expand at compile time)".
            DISPLAY "6. Fixed-form auto-detection enabled".
            DISPLAY "   (column-based source processed)".
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
