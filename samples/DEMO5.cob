@@ -8,13 +8,22 @@
        01 WS-NAME         PIC X(20) VALUE "hello world".
        01 WS-DATE-STR     PIC X(21).
        01 WS-PI           PIC 9V9(10) VALUE 0.
+       01 WS-RADIUS       PIC 9(3)V99 VALUE 10.
+       01 WS-CIRCLE-AREA  PIC 9(7)V99 VALUE 0.
+       01 WS-CIRCUMFERENCE PIC 9(5)V99 VALUE 0.
        01 WS-VALUES.
           05 WS-A PIC 9(3) VALUE 10.
           05 WS-B PIC 9(3) VALUE 25.
           05 WS-C PIC 9(3) VALUE 5.
           05 WS-D PIC 9(3) VALUE 40.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO5".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions, 8+ hard failure).
+           MOVE 0 TO RETURN-CODE.
            DISPLAY "=== Phase 5 Demo: Advanced Features ===".
            DISPLAY " ".
 
@@ -28,7 +37,16 @@
            COMPUTE WS-RESULT = FUNCTION FACTORIAL(6).
            DISPLAY "   FACTORIAL(6) = " WS-RESULT.
 
-           DISPLAY "2. Intrinsic Functions (Aggregates):".
+           DISPLAY "2. Trigonometric Extension (Circle Geometry):".
+           MOVE FUNCTION PI TO WS-PI.
+           DISPLAY "   PI = " WS-PI.
+           COMPUTE WS-CIRCLE-AREA = WS-PI * WS-RADIUS * WS-RADIUS.
+           DISPLAY "   Radius = " WS-RADIUS.
+           DISPLAY "   Area = PI * r * r = " WS-CIRCLE-AREA.
+           COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI * WS-RADIUS.
+           DISPLAY "   Circumference = 2 * PI * r = " WS-CIRCUMFERENCE.
+
+           DISPLAY "3. Intrinsic Functions (Aggregates):".
            COMPUTE WS-RESULT = FUNCTION MAX(10, 25, 5, 40).
            DISPLAY "   MAX(10,25,5,40) = " WS-RESULT.
            COMPUTE WS-RESULT = FUNCTION MIN(10, 25, 5, 40).
@@ -36,7 +54,7 @@
            COMPUTE WS-RESULT = FUNCTION MEAN(10, 25, 5, 40).
            DISPLAY "   MEAN(10,25,5,40) = " WS-RESULT.
 
-           DISPLAY "3. Intrinsic Functions (String):".
+           DISPLAY "4. Intrinsic Functions (String):".
            DISPLAY "   UPPER-CASE: "
                FUNCTION UPPER-CASE("hello world").
            DISPLAY "   REVERSE: "
@@ -44,19 +62,35 @@
            DISPLAY "   LENGTH: "
                FUNCTION LENGTH("CobolSharp").
 
-           DISPLAY "4. OO COBOL parsing: supported".
+           DISPLAY "5. Run Date Stamp:".
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-STR.
+           DISPLAY "   CURRENT-DATE = " WS-DATE-STR.
+
+           DISPLAY "6. OO COBOL parsing: supported".
            DISPLAY "   (CLASS-ID, METHOD-ID, INVOKE)".
 
-           DISPLAY "5. Report Writer parsing: supported".
+           DISPLAY "7. Report Writer parsing: supported".
            DISPLAY "   (REPORT SECTION, RD, INITIATE,".
            DISPLAY "    GENERATE, TERMINATE)".
 
-           DISPLAY "6. Exception handling: supported".
+           DISPLAY "8. Exception handling: supported".
            DISPLAY "   (RAISE, RESUME)".
 
-           DISPLAY "7. Compiler directives: supported".
+           DISPLAY "9. Compiler directives: supported".
            DISPLAY "   (>>SOURCE FORMAT IS FREE/FIXED)".
 
            DISPLAY " ".
            DISPLAY "=== Phase 5 Demo Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
