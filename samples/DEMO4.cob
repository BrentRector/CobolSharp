@@ -1,7 +1,5 @@
 
 
-
-
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMO4.
        *> Phase 4 Demo: File I/O
@@ -9,9 +7,20 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employees.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC WS-GDG-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "emp_exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT GDG-COUNTER-FILE ASSIGN TO "employees.dat.gen"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-COUNTER-STATUS.
+           SELECT THRESHOLD-CFG-FILE ASSIGN TO "demo4_thresholds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-CFG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,31 +30,335 @@
           05 EMP-NAME   PIC X(20).
           05 EMP-SALARY PIC 9(6).
 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+          05 EXC-EMP-ID     PIC 9(5).
+          05 EXC-EMP-NAME   PIC X(20).
+          05 EXC-EMP-SALARY PIC 9(6).
+          05 EXC-REASON     PIC X(30).
+
+       FD GDG-COUNTER-FILE.
+       01 GDG-COUNTER-LINE PIC X(4).
+
+       FD THRESHOLD-CFG-FILE.
+       01 THRESHOLD-CFG-LINE PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01 WS-FILE-STATUS PIC XX VALUE SPACES.
-       01 WS-EOF         PIC 9 VALUE 0.
-       01 WS-COUNT       PIC 9(3) VALUE 0.
+       01 WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-EXCEPTION-STATUS    PIC XX VALUE SPACES.
+       01 WS-GDG-COUNTER-STATUS  PIC XX VALUE SPACES.
+       01 WS-EOF                 PIC 9 VALUE 0.
+       01 WS-COUNT               PIC 9(3) VALUE 0.
+       01 WS-REJECT-COUNT        PIC 9(3) VALUE 0.
+
+      *> Req 044: READ-EMPLOYEES' AT END clause set WS-EOF on a normal
+      *> end of file, but a mid-file READ failure (device error, a
+      *> corrupted indexed record) drives the very same AT END phrase
+      *> under GnuCOBOL/libcob -- WS-EOF alone can't tell the two apart,
+      *> so the run just stopped with whatever WS-COUNT happened to
+      *> reach and no indication anything had gone wrong. WS-ABEND-EOF
+      *> distinguishes them: it is set only when the terminating READ's
+      *> WS-FILE-STATUS is something other than "10" (normal end of
+      *> file). WS-LAST-GOOD-EMP-ID tracks the key of the last record
+      *> actually processed, so a partial-results report can point at
+      *> exactly where the read loop gave up.
+       01 WS-ABEND-EOF            PIC 9 VALUE 0.
+       01 WS-LAST-GOOD-EMP-ID     PIC 9(5) VALUE 0.
+
+      *> Req 019: GDG-style generation history. Each run of DEMO4
+      *> writes a new absolute generation of the employee master
+      *> instead of overwriting the previous one in place, mirroring
+      *> the naming convention of a mainframe generation data group
+      *> ("employees.dat.Gnnnn V00"). The current generation number is
+      *> tracked in employees.dat.gen; DEMO4RPT reads the same counter
+      *> so it always reports off the newest generation.
+       01 WS-GDG-GENERATION       PIC 9(4) VALUE 0.
+       01 WS-GDG-GENERATION-EDIT  PIC 9(4).
+      *> Built with MOVE, not STRING: on this runtime a STRING result
+      *> built earlier in a run -- even into an unrelated WS field --
+      *> has been observed to corrupt an unrelated file's WRITE much
+      *> later in the run (file status 71, nothing written). Since
+      *> WS-GDG-FILENAME feeds the DYNAMIC ASSIGN for EMPLOYEE-FILE
+      *> and WRITE-EMPLOYEES writes to it later in this same run, this
+      *> is exactly the shape that quirk hits; see PRTGEN.cob/req 024.
+       01 WS-GDG-FILENAME-BUILD.
+          05 FILLER               PIC X(15) VALUE "employees.dat.G".
+          05 WS-GFB-GENERATION    PIC 9(4).
+          05 FILLER               PIC X(3) VALUE "V00".
+          05 FILLER               PIC X(18) VALUE SPACES.
+       01 WS-GDG-FILENAME         PIC X(40) VALUE SPACES.
+
+       01 WS-EMP-ID-LOW       PIC 9(5) VALUE 10001.
+       01 WS-EMP-ID-HIGH      PIC 9(5) VALUE 19999.
+
+      *> Req 027: configurable min/max thresholds on the record count
+      *> a run produces. demo4_thresholds.dat holds two lines (min,
+      *> then max) so an operator can retune them without a
+      *> recompile; if the file is absent these VALUE defaults stand.
+       01 WS-THRESHOLD-CFG-STATUS PIC XX VALUE SPACES.
+       01 WS-MIN-COUNT            PIC 9(3) VALUE 1.
+       01 WS-MAX-COUNT            PIC 9(3) VALUE 100.
+
+       01 WS-SAMPLE-EMPLOYEES.
+          05 FILLER.
+             10 FILLER PIC 9(5) VALUE 10001.
+             10 FILLER PIC X(20) VALUE "ALICE JOHNSON".
+             10 FILLER PIC 9(6) VALUE 55000.
+          05 FILLER.
+             10 FILLER PIC 9(5) VALUE 10002.
+             10 FILLER PIC X(20) VALUE "BOB SMITH".
+             10 FILLER PIC 9(6) VALUE 62000.
+          05 FILLER.
+             10 FILLER PIC 9(5) VALUE 99999.
+             10 FILLER PIC X(20) VALUE "BAD RECORD".
+             10 FILLER PIC 9(6) VALUE 0.
+       01 WS-SAMPLE-TABLE REDEFINES WS-SAMPLE-EMPLOYEES.
+          05 WS-SAMPLE-ENTRY OCCURS 3 TIMES.
+             10 WS-SAMPLE-ID     PIC 9(5).
+             10 WS-SAMPLE-NAME   PIC X(20).
+             10 WS-SAMPLE-SALARY PIC 9(6).
+       01 WS-SAMPLE-IX PIC 9(2) VALUE 1.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO4".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+       DECLARATIVES.
+      *> Req 036: file-status errors on EMPLOYEE-FILE are handled by
+      *> this declarative exception procedure instead of ad hoc IF
+      *> WS-FILE-STATUS checks scattered across WRITE-EMPLOYEES and
+      *> READ-EMPLOYEES -- one shop-wide error-handling style, and the
+      *> same USE AFTER EXCEPTION PROCEDURE ON <file> declarative form
+      *> the NIST IX109A/IX113A jobs already use for IX-FS3 status
+      *> handling (tests/nist/programs). Explicit AT END/INVALID KEY
+      *> phrases already in those paragraphs still take those specific
+      *> conditions; this section catches everything else (a WRITE
+      *> failing on a full device, a duplicate key on EMPLOYEE-FILE's
+      *> RECORD KEY, and the like).
+       EMPLOYEE-FILE-ERRS SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON EMPLOYEE-FILE.
+           DISPLAY "   *** EMPLOYEE-FILE I/O exception, status "
+               WS-FILE-STATUS " ***".
+      *> Review-round fix: this declarative fires (in place of the
+      *> READ's own AT END phrase) for any EMPLOYEE-FILE exception
+      *> status the AT END phrase doesn't already own -- i.e. anything
+      *> other than "10" -- and control resumes after the failing
+      *> statement, since RESUME isn't implemented on this runtime
+      *> (see the note below). Without this ELSE, a hard I/O error on
+      *> READ-NEXT-EMPLOYEE (any status besides "10" or "22") never
+      *> touched WS-EOF/WS-ABEND-EOF, so READ-EMPLOYEES' PERFORM UNTIL
+      *> WS-EOF = 1 kept re-issuing the same failing READ forever --
+      *> exactly the abnormal mid-file termination req 044 was built
+      *> to catch. Status "22" (duplicate key) still takes the
+      *> existing RAISE path unchanged; every other status now marks
+      *> the read loop done and abnormal so REPORT-PARTIAL-RESULTS
+      *> fires. WRITE-EMPLOYEES' loop is driven by WS-SAMPLE-IX, not
+      *> WS-EOF, so this has no effect on the write phase.
+           IF WS-FILE-STATUS = "22"
+               RAISE EXCEPTION EC-USER-1
+           ELSE
+               MOVE 1 TO WS-EOF
+               MOVE 1 TO WS-ABEND-EOF
+           END-IF.
+
+      *> Req 036: EC-USER-1 is this shop's exception-condition number
+      *> for a duplicate EMP-ID write, raised above with the 2002-style
+      *> RAISE/USE AFTER EXCEPTION CONDITION construct DEMO5's
+      *> "Exception handling: supported (RAISE, RESUME)" line refers
+      *> to. This cobc build accepts RAISE and USE AFTER EXCEPTION
+      *> CONDITION -- both compile, with a "not implemented" warning,
+      *> so this section is never actually driven at runtime -- but it
+      *> does not implement RESUME at all: "'RESUME' is a reserved
+      *> word, but isn't supported" is a hard error under every -std=
+      *> dialect tried, the same class of gap as CLASS-ID/INVOKE (req
+      *> 034). Unlike req 034's isolated OO-COBOL demo files, this
+      *> program carries the shop's real, working file I/O, so RESUME
+      *> is left out rather than taking this whole program's syntax
+      *> check down for a statement this build cannot parse at all;
+      *> see Sandbox/dialect notes.
+       DUPLICATE-EMP-ID-ERR SECTION.
+           USE AFTER EXCEPTION CONDITION EC-USER-1.
+           DISPLAY "   *** duplicate EMP-ID rejected ***".
+       END DECLARATIVES.
+
+       MAIN-PARA SECTION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found -- rejected records, a threshold alert -- 8+
+      *> hard failure -- READ-EMPLOYEES ending abnormally, see
+      *> REPORT-PARTIAL-RESULTS). Set clean here and raised by whichever
+      *> paragraph actually finds a problem; nothing downstream resets
+      *> it back to 0, so the worst condition found always wins.
+           MOVE 0 TO RETURN-CODE.
            DISPLAY "=== Phase 4 Demo: File I/O ===".
            DISPLAY " ".
 
+           PERFORM LOAD-THRESHOLD-CONFIG.
+           PERFORM DETERMINE-NEXT-GENERATION.
+           DISPLAY "   Writing generation " WS-GDG-FILENAME.
+
            DISPLAY "1. Writing employee records...".
            PERFORM WRITE-EMPLOYEES.
-           DISPLAY "   Wrote 3 employee records".
+           DISPLAY "   Wrote " WS-COUNT " employee records".
+           DISPLAY "   Rejected " WS-REJECT-COUNT " employee records".
+           IF WS-REJECT-COUNT > 0 AND RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM CHECK-COUNT-THRESHOLDS.
 
            DISPLAY "2. Reading employee records...".
+           MOVE 0 TO WS-COUNT.
            PERFORM READ-EMPLOYEES.
            DISPLAY "   Read " WS-COUNT " records".
 
+           DISPLAY "3. Looking up employee by EMP-ID...".
+           PERFORM LOOKUP-EMPLOYEE-BY-ID.
+
            DISPLAY " ".
            DISPLAY "=== Phase 4 Demo Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
 
-       WRITE-EMPLOYEES.
-           DISPLAY "   (File I/O parsing verified)".
-           DISPLAY "   (Runtime file handlers: sequential,".
-           DISPLAY "    indexed, relative)".
+       LOAD-THRESHOLD-CONFIG SECTION.
+           OPEN INPUT THRESHOLD-CFG-FILE.
+           IF WS-THRESHOLD-CFG-STATUS = "00"
+               READ THRESHOLD-CFG-FILE
+                   NOT AT END MOVE THRESHOLD-CFG-LINE TO WS-MIN-COUNT
+               END-READ
+               READ THRESHOLD-CFG-FILE
+                   NOT AT END MOVE THRESHOLD-CFG-LINE TO WS-MAX-COUNT
+               END-READ
+               CLOSE THRESHOLD-CFG-FILE
+           END-IF.
+
+       CHECK-COUNT-THRESHOLDS SECTION.
+           IF WS-COUNT < WS-MIN-COUNT OR WS-COUNT > WS-MAX-COUNT
+               DISPLAY "   *** ALERT: record count " WS-COUNT
+                   " is outside the configured range " WS-MIN-COUNT
+                   "-" WS-MAX-COUNT ", operator review required ***"
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       DETERMINE-NEXT-GENERATION SECTION.
+           OPEN INPUT GDG-COUNTER-FILE.
+           IF WS-GDG-COUNTER-STATUS = "00"
+               READ GDG-COUNTER-FILE
+                   AT END MOVE 0 TO WS-GDG-GENERATION
+                   NOT AT END MOVE GDG-COUNTER-LINE TO
+                       WS-GDG-GENERATION
+               END-READ
+               CLOSE GDG-COUNTER-FILE
+           ELSE
+               MOVE 0 TO WS-GDG-GENERATION
+           END-IF.
+           ADD 1 TO WS-GDG-GENERATION.
+           MOVE WS-GDG-GENERATION TO WS-GDG-GENERATION-EDIT.
+           OPEN OUTPUT GDG-COUNTER-FILE.
+           MOVE WS-GDG-GENERATION-EDIT TO GDG-COUNTER-LINE.
+           WRITE GDG-COUNTER-LINE.
+           CLOSE GDG-COUNTER-FILE.
+           MOVE WS-GDG-GENERATION-EDIT TO WS-GFB-GENERATION.
+           MOVE WS-GDG-FILENAME-BUILD TO WS-GDG-FILENAME.
+
+       WRITE-EMPLOYEES SECTION.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-REJECT-COUNT.
+           OPEN OUTPUT EMPLOYEE-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM VARYING WS-SAMPLE-IX FROM 1 BY 1
+                   UNTIL WS-SAMPLE-IX > 3
+               MOVE WS-SAMPLE-ID (WS-SAMPLE-IX) TO EMP-ID
+               MOVE WS-SAMPLE-NAME (WS-SAMPLE-IX) TO EMP-NAME
+               MOVE WS-SAMPLE-SALARY (WS-SAMPLE-IX) TO EMP-SALARY
+               PERFORM VALIDATE-AND-WRITE-EMPLOYEE
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE EXCEPTION-FILE.
+
+       VALIDATE-AND-WRITE-EMPLOYEE SECTION.
+           IF EMP-SALARY = 0
+               MOVE "SALARY IS ZERO" TO EXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE IF EMP-ID < WS-EMP-ID-LOW OR EMP-ID > WS-EMP-ID-HIGH
+               MOVE "EMP-ID OUT OF RANGE" TO EXC-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               WRITE EMPLOYEE-RECORD
+               ADD 1 TO WS-COUNT
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD SECTION.
+           MOVE EMP-ID TO EXC-EMP-ID.
+           MOVE EMP-NAME TO EXC-EMP-NAME.
+           MOVE EMP-SALARY TO EXC-EMP-SALARY.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       READ-EMPLOYEES SECTION.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-ABEND-EOF.
+           MOVE 0 TO WS-LAST-GOOD-EMP-ID.
+           OPEN INPUT EMPLOYEE-FILE.
+           PERFORM READ-NEXT-EMPLOYEE.
+           PERFORM UNTIL WS-EOF = 1
+               ADD 1 TO WS-COUNT
+               MOVE EMP-ID TO WS-LAST-GOOD-EMP-ID
+               PERFORM READ-NEXT-EMPLOYEE
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+           IF WS-ABEND-EOF = 1
+               PERFORM REPORT-PARTIAL-RESULTS
+           END-IF.
+
+       READ-NEXT-EMPLOYEE SECTION.
+           READ EMPLOYEE-FILE
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           IF WS-EOF = 1 AND WS-FILE-STATUS NOT = "10"
+               MOVE 1 TO WS-ABEND-EOF
+           END-IF.
+
+       REPORT-PARTIAL-RESULTS SECTION.
+           DISPLAY " ".
+           DISPLAY "   *** READ-EMPLOYEES ended abnormally, status "
+               WS-FILE-STATUS " ***".
+           DISPLAY "   Partial results: " WS-COUNT
+               " record(s) processed, last good EMP-ID "
+               WS-LAST-GOOD-EMP-ID.
+           MOVE 8 TO RETURN-CODE.
 
-       READ-EMPLOYEES.
-           ADD 3 TO WS-COUNT.
+       LOOKUP-EMPLOYEE-BY-ID SECTION.
+           OPEN INPUT EMPLOYEE-FILE.
+           MOVE WS-EMP-ID-LOW TO EMP-ID.
+           READ EMPLOYEE-FILE
+               KEY IS EMP-ID
+               INVALID KEY
+                   DISPLAY "   EMP-ID " EMP-ID " not found, status "
+                       WS-FILE-STATUS
+           END-READ.
+           IF WS-FILE-STATUS = "00"
+               DISPLAY "   Found " EMP-ID " " EMP-NAME " " EMP-SALARY
+           END-IF.
+           EVALUATE WS-FILE-STATUS
+               WHEN "21"
+                   DISPLAY "   Status 21: key sequence error"
+               WHEN "10"
+                   DISPLAY "   Status 10: end of file"
+               WHEN "46"
+                   DISPLAY "   Status 46: read after invalid key"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           CLOSE EMPLOYEE-FILE.
