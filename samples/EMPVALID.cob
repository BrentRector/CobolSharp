@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       CLASS-ID. EMPVALID.
+      *> Req 034: OO-COBOL wrapper around the EMP-SALARY/EMP-ID
+      *> validation rules DEMO4's VALIDATE-AND-WRITE-EMPLOYEE applies,
+      *> exposed as METHOD-IDs so DEMO5's "OO COBOL parsing: supported
+      *> (CLASS-ID, METHOD-ID, INVOKE)" line is demonstrated against
+      *> real business logic instead of left as an unexercised claim.
+      *> Driven by samples/DEMO5OO.cob via INVOKE.
+      *>
+      *> This build of GnuCOBOL does not implement CLASS-ID -- cobc
+      *> reports "'CLASS-ID' is a reserved word, but isn't supported"
+      *> under every -std= dialect available here (ibm, cobol2002,
+      *> default, mf) -- so this class and its driver cannot pass the
+      *> usual cobc -fsyntax-only gate in this sandbox. That is a gap
+      *> in this GnuCOBOL build, not a defect in the class; see
+      *> Sandbox/dialect notes. The Procedure Division logic inside
+      *> each method is plain, unconditional COBOL and was desk-checked
+      *> against DEMO4's own rules and, with the CLASS-ID/METHOD-ID
+      *> wrapper stripped, against a standalone reproduction that does
+      *> pass cobc.
+
+       ENVIRONMENT DIVISION.
+
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "VALIDATE-SALARY".
+      *> Mirrors DEMO4's "IF EMP-SALARY = 0" rejection rule.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-EMP-SALARY   PIC 9(6).
+       01 LS-VALID-FLAG   PIC 9.
+       01 LS-REASON       PIC X(20).
+       PROCEDURE DIVISION USING LS-EMP-SALARY LS-VALID-FLAG
+           LS-REASON.
+           MOVE 1 TO LS-VALID-FLAG.
+           MOVE SPACES TO LS-REASON.
+           IF LS-EMP-SALARY = 0
+               MOVE 0 TO LS-VALID-FLAG
+               MOVE "SALARY IS ZERO" TO LS-REASON
+           END-IF.
+       END METHOD "VALIDATE-SALARY".
+
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "VALIDATE-EMP-ID".
+      *> Mirrors DEMO4's "EMP-ID < WS-EMP-ID-LOW OR EMP-ID >
+      *> WS-EMP-ID-HIGH" range check (10001-19999).
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-EMP-ID       PIC 9(5).
+       01 LS-VALID-FLAG   PIC 9.
+       01 LS-REASON       PIC X(20).
+       PROCEDURE DIVISION USING LS-EMP-ID LS-VALID-FLAG
+           LS-REASON.
+           MOVE 1 TO LS-VALID-FLAG.
+           MOVE SPACES TO LS-REASON.
+           IF LS-EMP-ID < 10001 OR LS-EMP-ID > 19999
+               MOVE 0 TO LS-VALID-FLAG
+               MOVE "EMP-ID OUT OF RANGE" TO LS-REASON
+           END-IF.
+       END METHOD "VALIDATE-EMP-ID".
+
+       IDENTIFICATION DIVISION.
+       METHOD-ID. "VALIDATE-EMPLOYEE".
+      *> Combines both checks with the same precedence as DEMO4's
+      *> VALIDATE-AND-WRITE-EMPLOYEE: salary checked first, then the
+      *> EMP-ID range.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-EMP-ID       PIC 9(5).
+       01 LS-EMP-SALARY   PIC 9(6).
+       01 LS-VALID-FLAG   PIC 9.
+       01 LS-REASON       PIC X(20).
+       PROCEDURE DIVISION USING LS-EMP-ID LS-EMP-SALARY
+           LS-VALID-FLAG LS-REASON.
+           MOVE 1 TO LS-VALID-FLAG.
+           MOVE SPACES TO LS-REASON.
+           IF LS-EMP-SALARY = 0
+               MOVE 0 TO LS-VALID-FLAG
+               MOVE "SALARY IS ZERO" TO LS-REASON
+           ELSE IF LS-EMP-ID < 10001 OR LS-EMP-ID > 19999
+               MOVE 0 TO LS-VALID-FLAG
+               MOVE "EMP-ID OUT OF RANGE" TO LS-REASON
+           END-IF.
+       END METHOD "VALIDATE-EMPLOYEE".
+
+       END CLASS EMPVALID.
