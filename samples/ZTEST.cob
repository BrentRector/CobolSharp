@@ -5,9 +5,27 @@
        01 WS-TOTAL PIC 9(5) VALUE 0.
        01 WS-FLAG PIC 9 VALUE 0.
           88 DONE-FLAG VALUE 1.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "ZTEST".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions, 8+ hard failure).
+           MOVE 0 TO RETURN-CODE.
            MOVE ZEROS TO WS-TOTAL.
            DISPLAY WS-TOTAL.
            DISPLAY "   (copybooks expand at compile time)".
            DISPLAY "6. Fixed-form auto-detection enabled".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
