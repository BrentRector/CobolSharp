@@ -0,0 +1,179 @@
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMO4MNT.
+      *> Req 025: menu-driven maintenance transaction for employees.dat.
+      *> DEMO4 only ever bulk-writes/bulk-reads EMPLOYEE-FILE, so fixing
+      *> one bad EMP-NAME or EMP-SALARY has meant regenerating the whole
+      *> generation. This program opens the newest generation I-O (same
+      *> DYNAMIC-ASSIGN/counter-file convention as DEMO4RPT, req 019),
+      *> reads one record by EMP-ID, shows the operator its current
+      *> EMP-NAME/EMP-SALARY, accepts a correction, and REWRITEs just
+      *> that record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO DYNAMIC WS-GDG-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT GDG-COUNTER-FILE ASSIGN TO "employees.dat.gen"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-COUNTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID     PIC 9(5).
+          05 EMP-NAME   PIC X(20).
+          05 EMP-SALARY PIC 9(6).
+
+       FD GDG-COUNTER-FILE.
+       01 GDG-COUNTER-LINE PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-GDG-COUNTER-STATUS  PIC XX VALUE SPACES.
+
+      *> Same generation-lookup convention as DEMO4RPT (req 019):
+      *> maintain against the newest generation DEMO4 wrote.
+       01 WS-GDG-GENERATION       PIC 9(4) VALUE 0.
+       01 WS-GDG-GENERATION-EDIT  PIC 9(4).
+      *> Built with MOVE, not STRING: this file is opened I-O and
+      *> REWRITE-ten later in the same run, exactly the shape found to
+      *> corrupt a later WRITE with file status 71 on this runtime
+      *> (see PRTGEN.cob/req 024). Plain MOVE into a fixed layout
+      *> avoids it.
+       01 WS-GDG-FILENAME-BUILD.
+          05 FILLER               PIC X(15) VALUE "employees.dat.G".
+          05 WS-GFB-GENERATION    PIC 9(4).
+          05 FILLER               PIC X(3) VALUE "V00".
+          05 FILLER               PIC X(18) VALUE SPACES.
+       01 WS-GDG-FILENAME         PIC X(40) VALUE SPACES.
+
+       01 WS-MENU-CHOICE   PIC 9 VALUE 0.
+       01 WS-DONE          PIC 9 VALUE 0.
+          88 MAINT-DONE VALUE 1.
+       01 WS-LOOKUP-ID     PIC 9(5) VALUE 0.
+       01 WS-NEW-NAME      PIC X(20) VALUE SPACES.
+       01 WS-NEW-SALARY    PIC 9(6) VALUE 0.
+
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO4MNT".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions found, 8+ hard failure), same as DEMO4's.
+           MOVE 0 TO RETURN-CODE.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+           DISPLAY "=== Employee Maintenance Transaction ===".
+           DISPLAY " ".
+
+           PERFORM DETERMINE-CURRENT-GENERATION.
+           DISPLAY "   Maintaining generation " WS-GDG-FILENAME.
+
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "   Unable to open " WS-GDG-FILENAME ", status "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL MAINT-DONE
+                   PERFORM SHOW-MENU
+                   PERFORM PROCESS-MENU-CHOICE
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "=== Employee Maintenance Transaction Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
+           STOP RUN.
+
+       DETERMINE-CURRENT-GENERATION.
+           OPEN INPUT GDG-COUNTER-FILE.
+           IF WS-GDG-COUNTER-STATUS = "00"
+               READ GDG-COUNTER-FILE
+                   AT END MOVE 0 TO WS-GDG-GENERATION
+                   NOT AT END MOVE GDG-COUNTER-LINE TO
+                       WS-GDG-GENERATION
+               END-READ
+               CLOSE GDG-COUNTER-FILE
+           ELSE
+               MOVE 0 TO WS-GDG-GENERATION
+           END-IF.
+           MOVE WS-GDG-GENERATION TO WS-GDG-GENERATION-EDIT.
+           MOVE WS-GDG-GENERATION-EDIT TO WS-GFB-GENERATION.
+           MOVE WS-GDG-FILENAME-BUILD TO WS-GDG-FILENAME.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Look up and correct one employee record".
+           DISPLAY "2. Exit".
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM LOOKUP-AND-CORRECT-EMPLOYEE
+               WHEN 2
+                   MOVE 1 TO WS-DONE
+               WHEN OTHER
+                   DISPLAY "   Invalid choice, try again"
+           END-EVALUATE.
+
+       LOOKUP-AND-CORRECT-EMPLOYEE.
+           DISPLAY "Enter EMP-ID to correct: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO EMP-ID.
+           READ EMPLOYEE-FILE
+               KEY IS EMP-ID
+               INVALID KEY
+                   DISPLAY "   EMP-ID " EMP-ID " not found, status "
+                       WS-FILE-STATUS
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+           END-READ.
+           IF WS-FILE-STATUS = "00"
+               DISPLAY "   Current name:   " EMP-NAME
+               DISPLAY "   Current salary: " EMP-SALARY
+               DISPLAY "Enter new name (blank keeps current): "
+                   WITH NO ADVANCING
+               MOVE SPACES TO WS-NEW-NAME
+               ACCEPT WS-NEW-NAME
+               IF WS-NEW-NAME NOT = SPACES
+                   MOVE WS-NEW-NAME TO EMP-NAME
+               END-IF
+               DISPLAY "Enter new salary (0 keeps current): "
+                   WITH NO ADVANCING
+               MOVE 0 TO WS-NEW-SALARY
+               ACCEPT WS-NEW-SALARY
+               IF WS-NEW-SALARY NOT = 0
+                   MOVE WS-NEW-SALARY TO EMP-SALARY
+               END-IF
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "   Rewrite failed, status "
+                           WS-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+               END-REWRITE
+               IF WS-FILE-STATUS = "00"
+                   DISPLAY "   Record " EMP-ID " updated"
+               END-IF
+           END-IF.
