@@ -8,13 +8,19 @@
        01 WS-TOTAL       PIC 9(5) VALUE 0.
        01 WS-FLAG        PIC 9    VALUE 0.
           88 DONE-FLAG   VALUE 1.
+       01 WS-PROGRAM-NAME PIC X(8) VALUE "DEMO3B".
+       01 WS-AUDIT-RC PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "START" WS-AUDIT-RC.
+      *> Req 049: standard RETURN-CODE convention (0 clean, 4 warnings/
+      *> exceptions, 8+ hard failure).
+           MOVE 0 TO RETURN-CODE.
            DISPLAY "=== Phase 3 Demo: Advanced Features ===".
            DISPLAY " ".
 
            DISPLAY "1. PERFORM THRU:".
-           PERFORM STEP-A THRU STEP-C.
+           PERFORM STEP-A THRU STEP-C UNTIL DONE-FLAG.
            DISPLAY "   Counter after THRU: " WS-COUNTER.
 
            DISPLAY "2. GO TO transfers control:".
@@ -39,14 +45,26 @@
 
            DISPLAY " ".
            DISPLAY "=== Phase 3 Demo Complete ===".
+      *> RETURN-CODE is a binary special register; AUDITLOG's
+      *> LS-RETURN-CODE is PIC S9(4) DISPLAY, so it must be MOVEd into
+      *> a real WS field first or the audit line records garbage.
+           MOVE RETURN-CODE TO WS-AUDIT-RC.
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME "END  " WS-AUDIT-RC.
+      *> CALLing AUDITLOG resets RETURN-CODE to 0 (a CALLed
+      *> program's own completion status, per COBOL semantics),
+      *> which would silently discard whatever failure code this
+      *> program just captured into WS-AUDIT-RC above -- restore
+      *> it so STOP RUN actually exits with this program's real
+      *> RETURN-CODE, not AUDITLOG's.
+           MOVE WS-AUDIT-RC TO RETURN-CODE.
            STOP RUN.
 
-       STEP-A.
-           ADD 10 TO WS-COUNTER.
-       STEP-B.
-           ADD 20 TO WS-COUNTER.
-       STEP-C.
-           ADD 5 TO WS-COUNTER.
+       COPY STEPABC REPLACING STEP-A-AMOUNT BY 10
+                              STEP-B-AMOUNT BY 20
+                              STEP-C-AMOUNT BY 5.
+           IF WS-COUNTER >= 100
+               MOVE 1 TO WS-FLAG
+           END-IF.
 
        EXIT-DEMO.
            DISPLAY "   Entered EXIT-DEMO paragraph".
