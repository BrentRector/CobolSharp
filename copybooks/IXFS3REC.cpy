@@ -0,0 +1,11 @@
+      *> Shared IX-FS3 record layout, extracted from the NIST
+      *> IX109A/IX113A/IX201A programs so satellite utilities can
+      *> read that file without repeating the layout by hand.
+       01  IX-FS3R1-F-G-240.
+           05  IX-FS3-REC-120      PIC X(120).
+           05  IX-FS3-REC-120-240.
+               10  FILLER          PIC X(8).
+               10  IX-FS3-KEY      PIC X(29).
+               10  FILLER          PIC X(9).
+               10  IX-FS3-ALTER-KEY  PIC X(29).
+               10  FILLER            PIC X(45).
