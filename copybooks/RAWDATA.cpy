@@ -0,0 +1,16 @@
+      *> Shared RAW-DATA control record layout, extracted from the
+      *> NIST IX109A/IX113A programs so satellite utilities can read
+      *> that file without repeating the layout by hand.
+       01  RAW-DATA-SATZ.
+           05  RAW-DATA-KEY        PIC X(6).
+           05  C-DATE              PIC 9(6).
+           05  C-TIME              PIC 9(8).
+           05  C-NO-OF-TESTS       PIC 99.
+           05  C-OK                PIC 999.
+           05  C-ALL               PIC 999.
+           05  C-FAIL              PIC 999.
+           05  C-DELETED           PIC 999.
+           05  C-INSPECT           PIC 999.
+           05  C-NOTE              PIC X(13).
+           05  C-INDENT            PIC X.
+           05  C-ABORT             PIC X(8).
