@@ -0,0 +1,5 @@
+      *> Req 021: shared WS-COUNTER field for the STEP-A/B/C demo
+      *> paragraphs in copybooks/STEPABC.cpy. Used by MINI, MINI2 and
+      *> PTEST so the counter declaration and the paragraphs that
+      *> update it can't drift out of sync with each other.
+       01 WS-COUNTER     PIC 9(3) VALUE 0.
