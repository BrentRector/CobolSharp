@@ -0,0 +1,18 @@
+      *> Req 021: shared STEP-A/STEP-B/STEP-C paragraphs, PERFORMed
+      *> THRU by MINI, MINI2, PTEST, DEMO3 and DEMO3B. Pairs with
+      *> WS-COUNTER in copybooks/STEPCTR.cpy.
+      *> Req 047: the three ADD amounts are REPLACING operands
+      *> (STEP-A-AMOUNT etc.) rather than literals, so each caller
+      *> supplies its own increment values with COPY STEPABC REPLACING
+      *> instead of five independent copies of the same hardcoded ADD
+      *> statements that all had to change together. A caller that
+      *> needs extra logic in STEP-C (DEMO3/DEMO3B's overflow check)
+      *> simply codes it right after the COPY statement -- it becomes
+      *> part of the STEP-C paragraph the same way any statement
+      *> following a paragraph's last COPY'd line would.
+       STEP-A.
+           ADD STEP-A-AMOUNT TO WS-COUNTER.
+       STEP-B.
+           ADD STEP-B-AMOUNT TO WS-COUNTER.
+       STEP-C.
+           ADD STEP-C-AMOUNT TO WS-COUNTER.
